@@ -0,0 +1,673 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE05.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR RELATORIO DO CADASTRO DE ALUNOS.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+      *    SELECT CADALUNO        ASSIGN TO UT-S-CADALUNO
+      *               FILE STATUS IS FS-CADALUNO.
+      *
+      *    SELECT RELATO          ASSIGN TO UR-S-RELATO
+      *               FILE STATUS IS FS-RELATO.
+      *
+      *    SELECT PARMCSV         ASSIGN TO UT-S-PARMCSV
+      *               FILE STATUS IS FS-PARMCSV.
+      *
+      *    SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+      *               FILE STATUS IS FS-PARMDATA.
+      *
+      *    SELECT CSVALU          ASSIGN TO UR-S-CSVALU
+      *               FILE STATUS IS FS-CSVALU.
+      *
+      *    SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+      *               FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CADALUNO        ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADALUNO.
+      *
+           SELECT     RELATO      ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMCSV     ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMCSV.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT CSVALU          ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CSVALU.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADALUNO
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADALUNO
+          VALUE OF FILE-ID IS "ARQUIVOS/CADALUNO.TXT".
+       COPY CADALUNO.
+      *
+       FD RELATO
+           RECORD     CONTAINS    81 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO
+          VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
+       01 REG-RELATO.
+          05 FILLER               PIC X(81).
+      *
+       FD PARMCSV
+           RECORD     CONTAINS    01 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMCSV
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMCSV.TXT".
+       01 REG-PARMCSV.
+          05 IND-GERA-CSV         PIC X(01).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD CSVALU
+           RECORD     CONTAINS    100 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-CSVALU
+          VALUE OF FILE-ID IS "ARQUIVOS/CSVALU.TXT".
+       01 REG-CSVALU.
+          05 FILLER               PIC X(100).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+      *
+      *  DISTRIBUICAO DE NOTAS (MEDIA SIMPLES DAS 4 NOTAS)
+      *
+       77 ACUM-FAIXA-EXCELENTE    PIC 9(06) VALUE ZEROS.
+       77 ACUM-FAIXA-MUITO-BOM    PIC 9(06) VALUE ZEROS.
+       77 ACUM-FAIXA-BOM          PIC 9(06) VALUE ZEROS.
+       77 ACUM-FAIXA-REGULAR      PIC 9(06) VALUE ZEROS.
+       77 ACUM-FAIXA-INSUF        PIC 9(06) VALUE ZEROS.
+       77 WS-MEDIA                PIC 9(02)V99.
+      *
+      *  EXPORTACAO EM CSV - VALOR "DE FABRICA" CASO O ARQUIVO
+      *  PARMCSV VENHA VAZIO E A GERACAO DO CSV FIQUE DESLIGADA
+      *
+       77 WS-IND-GERA-CSV         PIC X(01) VALUE 'N'.
+       01 WS-LINHA-CSV            PIC X(100).
+      *
+      * FILE STATUS
+      *
+       77 FS-CADALUNO             PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMCSV              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-CSVALU               PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(66) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(51) VALUE
+             'PROGRAMA = EXER0005'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(11) VALUE SPACES.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(23) VALUE SPACES.
+          05 FILLER               PIC X(54) VALUE
+             'RELATORIO DO CADASTRO DE ALUNOS'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(14) VALUE 'CODIGO'.
+          05 FILLER               PIC X(26) VALUE 'NOME DO ALUNO'.
+          05 FILLER               PIC X(09) VALUE 'TURMA'.
+          05 FILLER               PIC X(08) VALUE 'NOTA'.
+          05 FILLER               PIC X(08) VALUE 'NOTA'.
+          05 FILLER               PIC X(08) VALUE 'NOTA'.
+          05 FILLER               PIC X(08) VALUE 'NOTA'.
+          05 FILLER               PIC X(06) VALUE 'MEDIA'.
+      *
+       01  CAB005.
+          05 FILLER               PIC X(48) VALUE SPACES.
+          05 FILLER               PIC X(08) VALUE '1.BIM'.
+          05 FILLER               PIC X(08) VALUE '2.BIM'.
+          05 FILLER               PIC X(08) VALUE '3.BIM'.
+          05 FILLER               PIC X(09) VALUE '4.BIM'.
+      *
+       01  DET001.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 DET001-CODALU        PIC 9(04).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-NOMEALU       PIC X(30).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-TURMAALU      PIC 9(03).
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-NOTA1-ALU     PIC Z9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-NOTA2-ALU     PIC Z9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-NOTA3-ALU     PIC Z9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-NOTA4-ALU     PIC Z9,99.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-MEDIAALU      PIC Z9,99.
+      *
+       01  TOT001.
+          05 FILLER               PIC X(27) VALUE
+             'TOTAL DE REGISTROS LIDOS = '.
+          05 TOT001-LIDOS         PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(34) VALUE
+             '* DISTRIBUICAO DE NOTAS (MEDIA) *'.
+      *
+       01  TOT-FAIXA.
+          05 TOT-FAIXA-DESC       PIC X(22).
+          05 FILLER               PIC X(07) VALUE 'QTDE = '.
+          05 TOT-FAIXA-QTD        PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-04-LER-PARMCSV.
+           PERFORM 001-06-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADALUNO EQUAL '10'.
+           PERFORM 004-05-IMPRIMIR-DISTRIBUICAO.
+           PERFORM 005-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADALUNO
+                        PARMCSV
+                        PARMDATA
+                OUTPUT RELATO
+                        CSVALU.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADALUNO.
+           PERFORM 001-03-FS-RELATO.
+           PERFORM 001-05-FS-CSVALU.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADALUNO         SECTION.
+      *================================================================*
+           MOVE 'CADALUNO'        TO FS-ARQUIVO.
+           MOVE FS-CADALUNO       TO FS-COD-STATUS.
+
+           IF FS-CADALUNO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-LER-PARMCSV         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMCSV.
+
+           IF FS-PARMCSV EQUAL '00'
+               MOVE IND-GERA-CSV  TO WS-IND-GERA-CSV
+           ELSE
+               IF FS-PARMCSV NOT EQUAL '10'
+                   MOVE 'PARMCSV' TO FS-ARQUIVO
+                   MOVE FS-PARMCSV TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMCSV.
+
+           IF WS-IND-GERA-CSV EQUAL 'S'
+               PERFORM 004-06-CABECALHO-CSV.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-CSVALU           SECTION.
+      *================================================================*
+           MOVE 'CSVALU'          TO FS-ARQUIVO.
+           MOVE FS-CSVALU         TO FS-COD-STATUS.
+
+           IF FS-CSVALU NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADALUNO.
+
+           IF FS-CADALUNO EQUAL '10'
+               DISPLAY '* ARQUIVO CADALUNO VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 005-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADALUNO        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADALUNO.
+
+           IF FS-CADALUNO NOT EQUAL '10'
+               PERFORM 001-02-FS-CADALUNO.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           PERFORM 004-03-CALCULAR-MEDIA.
+           PERFORM 004-04-CLASSIFICAR-FAIXA.
+           PERFORM 004-01-IMPRESSAO.
+
+           IF WS-IND-GERA-CSV EQUAL 'S'
+               PERFORM 004-07-GRAVAR-CSV.
+
+           ADD 1                  TO ACUM-LINHAS
+                                     ACUM-LIDOS.
+
+           PERFORM 003-01-LER-CADALUNO.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           MOVE CODALU            TO DET001-CODALU.
+           MOVE NOMEALU           TO DET001-NOMEALU.
+           MOVE TURMAALU          TO DET001-TURMAALU.
+           MOVE NOTA1-ALU         TO DET001-NOTA1-ALU.
+           MOVE NOTA2-ALU         TO DET001-NOTA2-ALU.
+           MOVE NOTA3-ALU         TO DET001-NOTA3-ALU.
+           MOVE NOTA4-ALU         TO DET001-NOTA4-ALU.
+           MOVE WS-MEDIA          TO DET001-MEDIAALU.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-03-CALCULAR-MEDIA      SECTION.
+      *================================================================*
+           COMPUTE WS-MEDIA ROUNDED =
+               (NOTA1-ALU + NOTA2-ALU + NOTA3-ALU + NOTA4-ALU) / 4.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-CLASSIFICAR-FAIXA   SECTION.
+      *================================================================*
+           EVALUATE TRUE
+               WHEN WS-MEDIA GREATER OR EQUAL 9,00
+                   ADD 1          TO ACUM-FAIXA-EXCELENTE
+               WHEN WS-MEDIA GREATER OR EQUAL 7,00
+                   ADD 1          TO ACUM-FAIXA-MUITO-BOM
+               WHEN WS-MEDIA GREATER OR EQUAL 5,00
+                   ADD 1          TO ACUM-FAIXA-BOM
+               WHEN WS-MEDIA GREATER OR EQUAL 3,00
+                   ADD 1          TO ACUM-FAIXA-REGULAR
+               WHEN OTHER
+                   ADD 1          TO ACUM-FAIXA-INSUF
+           END-EVALUATE.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-05-IMPRIMIR-DISTRIBUICAO SECTION.
+      *================================================================*
+           MOVE ACUM-LIDOS        TO TOT001-LIDOS.
+           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT002 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'EXCELENTE  (9-10)'   TO TOT-FAIXA-DESC.
+           MOVE ACUM-FAIXA-EXCELENTE  TO TOT-FAIXA-QTD.
+           WRITE REG-RELATO       FROM TOT-FAIXA AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'MUITO BOM  (7-8,99)' TO TOT-FAIXA-DESC.
+           MOVE ACUM-FAIXA-MUITO-BOM  TO TOT-FAIXA-QTD.
+           WRITE REG-RELATO       FROM TOT-FAIXA AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'BOM        (5-6,99)' TO TOT-FAIXA-DESC.
+           MOVE ACUM-FAIXA-BOM        TO TOT-FAIXA-QTD.
+           WRITE REG-RELATO       FROM TOT-FAIXA AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'REGULAR    (3-4,99)' TO TOT-FAIXA-DESC.
+           MOVE ACUM-FAIXA-REGULAR    TO TOT-FAIXA-QTD.
+           WRITE REG-RELATO       FROM TOT-FAIXA AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'INSUFICIENTE (0-2,99)' TO TOT-FAIXA-DESC.
+           MOVE ACUM-FAIXA-INSUF      TO TOT-FAIXA-QTD.
+           WRITE REG-RELATO       FROM TOT-FAIXA AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       004-06-CABECALHO-CSV       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING 'CODIGO'        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOME'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'TURMA'         DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOTA1'         DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOTA2'         DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOTA3'         DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOTA4'         DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'MEDIA'         DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVALU       FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVALU.
+
+       004-06-FIM.                EXIT.
+
+      *================================================================*
+       004-07-GRAVAR-CSV          SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING CODALU          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (NOMEALU) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  TURMAALU        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-NOTA1-ALU) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-NOTA2-ALU) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-NOTA3-ALU) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-NOTA4-ALU) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-MEDIAALU) DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVALU       FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVALU.
+
+       004-07-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB005 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 8                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       005-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADALUNO
+                 RELATO
+                 CSVALU.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE05'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
