@@ -13,10 +13,16 @@
        FILE-CONTROL.
       *
            SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS COD-PECA
                       FILE STATUS IS FS-CADPECA.
       *
            SELECT CADATU          ASSIGN TO UT-S-CADATU
                       FILE STATUS IS FS-CADATU.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -26,17 +32,8 @@
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADPECA.
-       01 REG-CADPECA.
-          05 COD-PECA             PIC 9(05).
-          05 NOME-PECA            PIC X(30).
-          05 QTD-PECA             PIC 9(05).
-          05 QTD-MINIMA           PIC 9(05).
-          05 QTD-MAXIMA           PIC 9(05).
-          05 FORNECEDOR           PIC X(05).
-          05 PR-UNITARIO          PIC 9(07)V99.
-          05 PERDA                PIC 9(07)V99.
-          05 TIPO                 PIC X(01).
-          05 FILLER               PIC X(06).
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
       *
        FD CADATU                       
            RECORD     CONTAINS    60 CHARACTERS
@@ -50,6 +47,13 @@
           05 PR-UNIT-ATU          PIC 9(07)V99.
           05 ASTER                PIC X(03).
           05 FILLER               PIC X(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -64,12 +68,46 @@
        77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
        77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
        77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
-      *                                
+      *
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
            PERFORM 002-00-VER-ARQ-VAZIO.
            PERFORM 003-00-TRATAR
@@ -143,6 +181,23 @@
 
       *================================================================*
        003-00-TRATAR              SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF QTD-PECA LESS QTD-MINIMA
+               MOVE 'MIN'          TO ASTER
+               PERFORM 003-01-GRAVAR-CADATU
+           ELSE
+               IF QTD-PECA GREATER QTD-MAXIMA
+                   MOVE 'MAX'      TO ASTER
+                   PERFORM 003-01-GRAVAR-CADATU.
+
+           PERFORM 002-01-LER-CADPECA.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-GRAVAR-CADATU       SECTION.
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
 
@@ -150,13 +205,11 @@
            MOVE NOME-PECA         TO NOME-ATU.
            MOVE QTD-PECA          TO QTD-ATU.
            MOVE PR-UNITARIO       TO PR-UNIT-ATU.
-           MOVE '***'             TO ASTER.
            WRITE REG-CADATU.
            PERFORM 001-03-FS-CADATU.
-           
-           PERFORM 002-01-LER-CADPECA.
+           ADD 1                  TO ACUM-GRAVADOS.
 
-       003-00-FIM.                EXIT.
+       003-01-FIM.                EXIT.
 
       *================================================================*
        004-00-FECHAR-ARQUIVOS     SECTION.
@@ -166,6 +219,9 @@
                  CADATU.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        004-00-FIM.                EXIT.
 
       *================================================================*
@@ -174,6 +230,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE02'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
