@@ -0,0 +1,13 @@
+      *================================================================*
+      *  COPY CADMAT                                                  *
+      *  LAYOUT PADRAO DO CADASTRO DE MATERIAIS (REG-CADMAT), COMUM A *
+      *  TODOS OS PROGRAMAS QUE LEEM OU GRAVAM O ARQUIVO CADMAT COM   *
+      *  OS CAMPOS NA FORMA SIMPLES (SEM QUEBRAS DE VALIDACAO).       *
+      *================================================================*
+       01 REG-CADMAT.
+          05 COD-MAT              PIC 9(05).
+          05 NOME-MAT              PIC X(20).
+          05 QTD-MAT               PIC 9(05).
+          05 VLR-UNIT              PIC 9(05)V99.
+          05 CONTA-MAT             PIC X(10).
+          05 FILLER                PIC X(03).
