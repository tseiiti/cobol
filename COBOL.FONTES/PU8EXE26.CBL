@@ -0,0 +1,598 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE26.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR RELATORIO DE TEMPO DE CASA (TEMPO DE SERVICO) DOS
+      * FUNCIONARIOS, A PARTIR DA DATA DE ADMISSAO (DT-ADMIS) DE
+      * CADFUNC, AGRUPADO POR SECAO COM MEDIA DE TEMPO DE CASA POR
+      * SECAO E GERAL.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT     CADFUNC     ASSIGN TO UT-S-CADFUNC
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADFUNC.
+      *
+           SELECT     RELATO      ASSIGN TO UR-S-RELATO
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMDATA    ASSIGN TO UT-S-PARMDATA
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADFUNC
+          RECORD      CONTAINS    110 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-CADFUNC.
+       01 REG-CADFUNC.
+          05 CODIGO               PIC 9(05).
+          05 NOME                 PIC X(30).
+          05 DT-NASC               PIC 9(06).
+          05 DT-ADMIS-R.
+             10 DT-ADMIS           PIC 9(06).
+             10 DT-ADMIS-DDMM  REDEFINES DT-ADMIS.
+                15 DD-ADMIS       PIC 9(02).
+                15 MM-ADMIS       PIC 9(02).
+                15 AA-ADMIS       PIC 9(02).
+          05 ENDER                PIC X(30).
+          05 CEP                  PIC 9(08).
+          05 UF                   PIC X(02).
+          05 FILLER               PIC X(04).
+          05 SALARIO              PIC 9(07)V99.
+          05 DESCON               PIC 9(07)V99.
+          05 SECAO                PIC X(01).
+      *
+       FD RELATO
+          RECORD      CONTAINS    67 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS OMITTED
+          DATA        RECORD      IS REG-RELATO.
+       01 REG-RELATO.
+          05 FILLER               PIC X(67).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+          RECORD      CONTAINS    08 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM   PIC 9(08).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-DATA-SYS-R        REDEFINES WS-DATA-SYS
+                                  PIC 9(08).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  AREA PARA CALCULO DO TEMPO DE CASA. A DATA DE ADMISSAO EM
+      *  CADFUNC E GRAVADA COMO DDMMAA (SOMENTE 2 DIGITOS DE ANO);
+      *  COMO TODOS OS REGISTROS DE CADFUNC SAO DE ADMISSOES NO
+      *  SECULO XX, O SECULO E FIXADO EM 19 PARA MONTAR A DATA
+      *  COMPLETA (AAAAMMDD) USADA NA FUNCAO INTEGER-OF-DATE.
+      *
+       01 WS-DATA-ADMIS-AAAAMMDD.
+          05 WS-ADMIS-SECULO      PIC 9(02) VALUE 19.
+          05 WS-ADMIS-ANO         PIC 9(02).
+          05 WS-ADMIS-MES         PIC 9(02).
+          05 WS-ADMIS-DIA         PIC 9(02).
+       01 WS-DATA-ADMIS-R         REDEFINES WS-DATA-ADMIS-AAAAMMDD
+                                  PIC 9(08).
+      *
+       77 WS-DIAS-CASA            PIC 9(06) VALUE ZEROS.
+       77 WS-TEMPO-ANOS           PIC 9(03) VALUE ZEROS.
+       77 WS-TEMPO-MESES          PIC 9(02) VALUE ZEROS.
+       77 WS-DIAS-RESTO           PIC 9(06) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-FUNC-SEC           PIC 9(04) VALUE ZEROS.
+       77 ACUM-ANOS-SEC           PIC 9(07) VALUE ZEROS.
+       77 ACUM-GER-FUNC           PIC 9(05) VALUE ZEROS.
+       77 ACUM-GER-ANOS           PIC 9(08) VALUE ZEROS.
+       77 ACUM-MEDIA-SEC          PIC 9(04)V99 VALUE ZEROS.
+       77 ACUM-MEDIA-GER          PIC 9(04)V99 VALUE ZEROS.
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-SECAO-ANT            PIC X.
+       77 WS-IMP-SECAO            PIC X.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADFUNC              PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(42) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(09) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(57) VALUE
+             'PROGRAMA = EXER0026'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(15) VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'RELATORIO DE TEMPO DE CASA POR SECAO'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'SECAO'.
+          05 FILLER               PIC X(10) VALUE 'CODIGO'.
+          05 FILLER               PIC X(22) VALUE 'NOME'.
+          05 FILLER               PIC X(10) VALUE 'ADMISSAO'.
+          05 FILLER               PIC X(10) VALUE 'TEMPO CASA'.
+      *
+       01  DET001.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-SECAO         PIC X.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET001-CODIGO        PIC ZZ.ZZ9.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-NOME          PIC X(22).
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 DET001-DIA           PIC 99/.
+          05 DET001-MES           PIC 99/.
+          05 DET001-ANO           PIC 9999.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-ANOS          PIC ZZ9.
+          05 FILLER               PIC X(01) VALUE 'A'.
+          05 DET001-MESES         PIC Z9.
+          05 FILLER               PIC X(01) VALUE 'M'.
+      *
+       01  TOT001.
+          05 FILLER               PIC X(31) VALUE
+             'TOTAL DE FUNCIONARIOS DA SECAO'.
+          05 TOT001-SECAO         PIC X.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(04) VALUE ':'.
+          05 TOT001-FUNC-SEC      PIC Z.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(35) VALUE
+             'MEDIA DE TEMPO DE CASA DA SECAO'.
+          05 TOT002-SECAO         PIC X(02).
+          05 FILLER               PIC X(04) VALUE ':'.
+          05 TOT002-MEDIA-SEC     PIC ZZ9,99.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(40) VALUE
+             'TOTAL GERAL DE FUNCIONARIOS          :'.
+          05 TOT003-GER-FUNC      PIC ZZ.ZZ9.
+      *
+       01  TOT004.
+          05 FILLER               PIC X(39) VALUE
+             'MEDIA GERAL DE TEMPO DE CASA         :'.
+          05 TOT004-MEDIA-GER     PIC ZZ9,99.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-04-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR-CADFUNC
+               UNTIL FS-CADFUNC  EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADFUNC
+                        PARMDATA
+                OUTPUT RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADFUNC.
+           PERFORM 001-03-FS-RELATO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADFUNC          SECTION.
+      *================================================================*
+           MOVE 'CADFUNC'         TO FS-ARQUIVO.
+           MOVE FS-CADFUNC        TO FS-COD-STATUS.
+
+           IF FS-CADFUNC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO      TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADFUNC.
+
+           IF FS-CADFUNC EQUAL '10'
+               DISPLAY '* ARQUIVO CADFUNC VAZIO  *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+           MOVE SECAO             TO WS-SECAO-ANT
+                                     WS-IMP-SECAO.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADFUNC         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFUNC.
+
+           IF FS-CADFUNC NOT EQUAL '10'
+               PERFORM 001-02-FS-CADFUNC
+               IF SECAO LESS THAN WS-SECAO-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR-CADFUNC      SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           IF WS-SECAO-ANT NOT EQUAL SECAO
+               PERFORM 004-03-QUEBRA
+               MOVE 60            TO ACUM-LINHAS
+               MOVE SECAO         TO WS-SECAO-ANT
+                                     WS-IMP-SECAO.
+
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           PERFORM 004-04-CALC-TEMPO-CASA.
+           PERFORM 004-01-IMPRESSAO.
+
+           ADD 1                  TO ACUM-LINHAS
+                                     ACUM-FUNC-SEC.
+           ADD WS-TEMPO-ANOS       TO ACUM-ANOS-SEC.
+
+           PERFORM 003-01-LER-CADFUNC.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO           SECTION.
+      *================================================================*
+           MOVE WS-IMP-SECAO      TO DET001-SECAO.
+           MOVE CODIGO            TO DET001-CODIGO.
+           MOVE NOME              TO DET001-NOME.
+           MOVE DD-ADMIS          TO DET001-DIA.
+           MOVE MM-ADMIS          TO DET001-MES.
+           MOVE WS-ADMIS-SECULO   TO DET001-ANO (1:2).
+           MOVE AA-ADMIS          TO DET001-ANO (3:2).
+           MOVE WS-TEMPO-ANOS     TO DET001-ANOS.
+           MOVE WS-TEMPO-MESES    TO DET001-MESES.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO WS-IMP-SECAO.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 7                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       004-03-QUEBRA              SECTION.
+      *================================================================*
+           MOVE WS-SECAO-ANT      TO TOT001-SECAO
+                                     TOT002-SECAO.
+
+           MOVE ACUM-FUNC-SEC     TO TOT001-FUNC-SEC.
+
+           IF ACUM-FUNC-SEC GREATER ZEROS
+               COMPUTE ACUM-MEDIA-SEC ROUNDED =
+                   ACUM-ANOS-SEC / ACUM-FUNC-SEC
+           ELSE
+               MOVE ZEROS         TO ACUM-MEDIA-SEC.
+
+           MOVE ACUM-MEDIA-SEC    TO TOT002-MEDIA-SEC.
+
+           ADD ACUM-FUNC-SEC      TO ACUM-GER-FUNC.
+           ADD ACUM-ANOS-SEC      TO ACUM-GER-ANOS.
+
+           MOVE 0                 TO ACUM-FUNC-SEC
+                                     ACUM-ANOS-SEC.
+
+           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-CALC-TEMPO-CASA     SECTION.
+      *================================================================*
+           MOVE AA-ADMIS          TO WS-ADMIS-ANO.
+           MOVE MM-ADMIS          TO WS-ADMIS-MES.
+           MOVE DD-ADMIS          TO WS-ADMIS-DIA.
+
+           COMPUTE WS-DIAS-CASA =
+               FUNCTION INTEGER-OF-DATE (WS-DATA-SYS-R)  -
+               FUNCTION INTEGER-OF-DATE (WS-DATA-ADMIS-R).
+
+           IF WS-DIAS-CASA LESS ZEROS
+               MOVE ZEROS         TO WS-DIAS-CASA.
+
+           COMPUTE WS-TEMPO-ANOS = WS-DIAS-CASA / 365.
+           COMPUTE WS-DIAS-RESTO = WS-DIAS-CASA -
+               (WS-TEMPO-ANOS * 365).
+           COMPUTE WS-TEMPO-MESES = WS-DIAS-RESTO / 30.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           PERFORM 004-03-QUEBRA.
+
+           MOVE ACUM-GER-FUNC     TO TOT003-GER-FUNC.
+
+           IF ACUM-GER-FUNC GREATER ZEROS
+               COMPUTE ACUM-MEDIA-GER ROUNDED =
+                   ACUM-GER-ANOS / ACUM-GER-FUNC
+           ELSE
+               MOVE ZEROS         TO ACUM-MEDIA-GER.
+
+           MOVE ACUM-MEDIA-GER    TO TOT004-MEDIA-GER.
+
+           WRITE REG-RELATO       FROM TOT003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT004 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADFUNC
+                 RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CADFUNC FORA DE SEQUENCIA *'
+           DISPLAY '* SECAO     = '  SECAO
+           DISPLAY '* ANTERIOR  = '  WS-SECAO-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE26'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-GER-FUNC           TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GER-FUNC           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
