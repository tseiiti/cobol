@@ -0,0 +1,35 @@
+//PU8JOB1  JOB  (ACCT),'RECONC MATERIAIS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* ENCADEIA, NESTA ORDEM, OS PASSOS QUE MANTEM A COMISSAO (CADMATU,
+//* GERADA PELO PU8EXE12) E O MARKUP DE VENDA (CADMATV, GERADA PELO
+//* PU8EXE08) ALINHADOS PARA O MESMO COD-MAT, ANTES DE RECONCILIA-LOS
+//* NO PU8EXE22. SE QUALQUER PASSO TERMINAR COM RETURN-CODE DIFERENTE
+//* DE ZERO (VER SECTION 900-00-ERRO DE CADA PROGRAMA), OS PASSOS
+//* SEGUINTES SAO PULADOS.
+//*
+//PASSO010 EXEC PGM=PU8EXE12
+//CADMAT   DD   PATH='ARQUIVOS/CADMAT.TXT'
+//CADMATU  DD   PATH='ARQUIVOS/CADMATU.TXT'
+//CADCONTA DD   PATH='ARQUIVOS/CADCONTA.TXT'
+//CADCONTP DD   PATH='ARQUIVOS/CADCONTP.TXT'
+//RELATO   DD   SYSOUT=*
+//TABTAXA  DD   PATH='ARQUIVOS/TABTAXA.TXT'
+//PARMDATA DD   PATH='ARQUIVOS/PARMDATA.TXT'
+//RUNLOG   DD   PATH='ARQUIVOS/RUNLOG.TXT',PATHDISP=(MOD,KEEP,KEEP)
+//*
+//PASSO020 EXEC PGM=PU8EXE08,COND=(0,NE,PASSO010)
+//CADMAT   DD   PATH='ARQUIVOS/CADMAT.TXT'
+//CADMATV  DD   PATH='ARQUIVOS/CADMATV.TXT'
+//RELATO   DD   SYSOUT=*
+//TABTAXA  DD   PATH='ARQUIVOS/TABTAXA.TXT'
+//PARMDATA DD   PATH='ARQUIVOS/PARMDATA.TXT'
+//RUNLOG   DD   PATH='ARQUIVOS/RUNLOG.TXT',PATHDISP=(MOD,KEEP,KEEP)
+//*
+//PASSO030 EXEC PGM=PU8EXE22,COND=((0,NE,PASSO010),(0,NE,PASSO020))
+//CADMATU  DD   PATH='ARQUIVOS/CADMATU.TXT'
+//CADMATV  DD   PATH='ARQUIVOS/CADMATV.TXT'
+//RELATO   DD   SYSOUT=*
+//PARMDATA DD   PATH='ARQUIVOS/PARMDATA.TXT'
+//RUNLOG   DD   PATH='ARQUIVOS/RUNLOG.TXT',PATHDISP=(MOD,KEEP,KEEP)
+//*
