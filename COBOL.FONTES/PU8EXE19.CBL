@@ -23,6 +23,12 @@
       *
            SELECT RELATO          ASSIGN TO UR-S-RELATO
                       FILE STATUS IS FS-RELATO.
+      *
+           SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+                      FILE STATUS IS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -73,6 +79,21 @@
           DATA        RECORD      IS REG-RELATO.
        01 REG-RELATO.
           05 FILLER               PIC X(58).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -88,6 +109,12 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
@@ -119,6 +146,7 @@
        77 FS-CTCORXYZ             PIC X(02) VALUE SPACES.
        77 FS-CTCORGER             PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -184,13 +212,43 @@
           05 FILLER               PIC X(44) VALUE
              'TOTAL DE CORRENTISTAS GRAVADOS (BANCO GER):'.
           05 TOT003-GRAV          PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
@@ -206,6 +264,7 @@
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CTCORABC
                        CTCORXYZ
+                       PARMDATA
                 OUTPUT CTCORGER
                        RELATO.
            PERFORM 001-01-TESTAR-FS.
@@ -266,10 +325,33 @@
 
        001-05-FIM.                EXIT.
 
+      *================================================================*
+       001-06-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-06-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
@@ -477,6 +559,9 @@
                  RELATO.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -485,6 +570,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
        900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE19'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               COMPUTE RUNLOG-QTD-LIDOS = ACUM-ABC + ACUM-XYZ
+               MOVE ACUM-GRAV               TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
