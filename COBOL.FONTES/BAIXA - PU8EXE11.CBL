@@ -35,6 +35,16 @@
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -45,13 +55,7 @@
           LABEL       RECORD      IS STANDARD
           DATA        RECORD      IS REG-CADMAT
           VALUE OF FILE-ID IS "ARQUIVOS/CADMAT.EXER0011.TXT".
-       01 REG-CADMAT.
-          05 COD-MAT              PIC 9(05).
-          05 NOME-MAT             PIC X(20).
-          05 QTD-MAT              PIC 9(05). 
-          05 VLR-UNIT             PIC 9(05)V99.
-          05 CONTA-MAT            PIC X(10).
-          05 FILLER               PIC X(03).
+       COPY CADMAT.
       *
        FD CADCONTA
           RECORD      CONTAINS    30 CHARACTERS
@@ -73,6 +77,26 @@
           VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
        01 REG-RELATO.
           05 FILLER               PIC X(80).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+          RECORD      CONTAINS    08 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM   PIC 9(08).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -88,6 +112,14 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
@@ -95,7 +127,9 @@
        77 ACUM-QTD-MAT            PIC 9(06) VALUE ZEROS.
        77 ACUM-TOTAL              PIC 9(10)V99 VALUE ZEROS.
        77 ACUM-GER-QTD-MAT        PIC 9(07) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(07) VALUE ZEROS.
        77 ACUM-GER-TOTAL          PIC 9(11)V99 VALUE ZEROS.
+       77 ACUM-CTA-GRAVADAS       PIC 9(06) VALUE ZEROS.
        77 COMP-VLR-TOT            PIC 9(07)V99.
        77 CONTA-MAT-ANT           PIC X(10).
       *
@@ -104,6 +138,7 @@
        77 FS-CADMAT               PIC X(02) VALUE SPACES.
        77 FS-CADCONTA             PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -181,13 +216,43 @@
           05 TOT002-QTD-MAT       PIC Z.ZZZ.ZZ9.
           05 FILLER               PIC X(11) VALUE SPACES.
           05 TOT002-TOTAL         PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-05-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR-CADMAT
@@ -201,6 +266,7 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADMAT
+                        PARMDATA
                 OUTPUT CADCONTA
                        RELATO.
            PERFORM 001-01-TESTAR-FS.
@@ -249,10 +315,32 @@
 
        001-04-FIM.                EXIT.
 
+      *================================================================*
+       001-05-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-05-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
            MOVE WS-ANO-SYS        TO CAB003-ANO.
            MOVE WS-MES-SYS        TO CAB003-MES.
            MOVE WS-DIA-SYS        TO CAB003-DIA.
@@ -283,7 +371,9 @@
            READ CADMAT.
 
            IF FS-CADMAT NOT EQUAL '10'
-               PERFORM 001-02-FS-CADMAT.
+               PERFORM 001-02-FS-CADMAT
+               IF CONTA-MAT LESS THAN CONTA-MAT-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA.
 
        003-01-FIM.                EXIT.
 
@@ -311,10 +401,11 @@
            PERFORM 001-04-FS-RELATO.
 
            ADD 1                  TO ACUM-LINHAS.
+           ADD 1                  TO ACUM-LIDOS.
            ADD QTD-MAT            TO ACUM-QTD-MAT.
            ADD COMP-VLR-TOT       TO ACUM-TOTAL.
            MOVE CONTA-MAT         TO CONTA-MAT-ANT.
-           
+
            PERFORM 003-01-LER-CADMAT.
 
        004-00-FIM.                EXIT.
@@ -363,6 +454,7 @@
            
            WRITE REG-CADCONTA.
            PERFORM 001-03-FS-CADCONTA.
+           ADD 1                  TO ACUM-CTA-GRAVADAS.
 
            MOVE CONTA-MAT-ANT     TO TOT001-CONTA-MAT.
            MOVE ACUM-QTD-MAT      TO TOT001-QTD-MAT.
@@ -409,6 +501,9 @@
 
            DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
            
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -417,6 +512,57 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CADMAT FORA DE SEQUENCIA *'
+           DISPLAY '* CONTA-MAT = '  CONTA-MAT
+           DISPLAY '* ANTERIOR  = '  CONTA-MAT-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE11'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-CTA-GRAVADAS       TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
