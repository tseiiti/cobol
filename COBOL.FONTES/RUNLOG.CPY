@@ -0,0 +1,25 @@
+      *================================================================*
+      *  COPY RUNLOG                                                  *
+      *  LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA (WS-REG-RUNLOG),   *
+      *  COMUM A TODOS OS PROGRAMAS QUE REGISTRAM SUA EXECUCAO NO     *
+      *  ARQUIVO RUNLOG (UM REGISTRO POR EXECUCAO, GRAVADO NO FINAL   *
+      *  DO PROCESSAMENTO, COM O RESULTADO DA EXECUCAO).  O REGISTRO  *
+      *  E MONTADO EM WORKING-STORAGE E GRAVADO NO ARQUIVO COM WRITE  *
+      *  REG-RUNLOG FROM WS-REG-RUNLOG.                               *
+      *                                                                *
+      *  RUNLOG-QTD-LIDOS/GRAVADOS/REJEITADOS E RUNLOG-TEMPO-SEG SAO   *
+      *  AS ESTATISTICAS DE FIM DE JOB QUE CADA PROGRAMA PREENCHE A    *
+      *  PARTIR DE SEUS PROPRIOS ACUMULADORES ANTES DE GRAVAR O        *
+      *  REGISTRO; UM PROGRAMA SEM UM DOS CONCEITOS (POR EXEMPLO, SEM  *
+      *  REGISTROS REJEITADOS) GRAVA ZEROS NO CAMPO CORRESPONDENTE.    *
+      *================================================================*
+       01 WS-REG-RUNLOG.
+          05 RUNLOG-PROGRAMA       PIC X(08).
+          05 RUNLOG-DATA           PIC 9(08).
+          05 RUNLOG-HORA           PIC 9(06).
+          05 RUNLOG-STATUS         PIC X(07).
+          05 RUNLOG-QTD-LIDOS      PIC 9(07).
+          05 RUNLOG-QTD-GRAVADOS   PIC 9(07).
+          05 RUNLOG-QTD-REJEITADOS PIC 9(07).
+          05 RUNLOG-TEMPO-SEG      PIC 9(05).
+          05 FILLER                PIC X(25)  VALUE SPACES.
