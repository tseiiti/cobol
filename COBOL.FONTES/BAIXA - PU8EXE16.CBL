@@ -22,8 +22,9 @@
       *               FILE STATUS IS FS-RELATO.
       *
            SELECT CADPECA         ASSIGN TO DISK
-                                  ORGANIZATION LINE SEQUENTIAL
-                                  ACCESS SEQUENTIAL
+                                  ORGANIZATION INDEXED
+                                  ACCESS MODE SEQUENTIAL
+                                  RECORD KEY IS COD-PECA
                                   FILE STATUS FS-CADPECA.
       *
            SELECT CADATU          ASSIGN TO DISK
@@ -35,6 +36,21 @@
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-RELATO.
+      *
+           SELECT CADPSUS         ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADPSUS.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -45,17 +61,8 @@
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADPECA
           VALUE OF FILE-ID IS "ARQUIVOS/CADPECA.EXER0016.TXT".
-       01 REG-CADPECA.
-          05 COD-PECA             PIC 9(05).
-          05 NOME-PECA            PIC X(30).
-          05 QTD-PECA             PIC 9(05).
-          05 QTD-MINIMA           PIC 9(05).
-          05 QTD-MAXIMA           PIC 9(05).
-          05 FORNECEDOR           PIC X(05).
-          05 PR-UNITARIO          PIC 9(07)V99.
-          05 PERDA                PIC 9(07)V99.
-          05 TIPO                 PIC X(01).
-          05 FILLER               PIC X(06).
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
       *
        FD CADATU                       
            RECORD     CONTAINS    50 CHARACTERS
@@ -78,6 +85,44 @@
           VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
        01 REG-RELATO.
           05 FILLER               PIC X(78).
+      *
+       FD CADPSUS
+           RECORD     CONTAINS    104 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADPSUS
+          VALUE OF FILE-ID IS "ARQUIVOS/CADPSUS.TXT".
+       01 REG-CADPSUS.
+          05 COD-PECA-SUS          PIC 9(05).
+          05 NOME-PECA-SUS         PIC X(30).
+          05 QTD-PECA-SUS          PIC 9(05).
+          05 QTD-MINIMA-SUS        PIC 9(05).
+          05 QTD-MAXIMA-SUS        PIC 9(05).
+          05 FORNECEDOR-SUS        PIC X(05).
+          05 PR-UNITARIO-SUS       PIC 9(07)V99.
+          05 PERDA-SUS             PIC 9(07)V99.
+          05 TIPO-SUS              PIC X(01).
+          05 MOTIVO-SUS            PIC X(30).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+          RECORD      CONTAINS    08 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM   PIC 9(08).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -93,6 +138,14 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
@@ -104,12 +157,15 @@
       *  AREAS DE TRABALHO 
       *
        77 WS-COD-PECA-ANT         PIC 9(05) VALUE ZEROS.
+       77 WS-MOTIVO-SUS           PIC X(30) VALUE SPACES.
       *
       * FILE STATUS
       *
        77 FS-CADPECA              PIC X(02) VALUE SPACES.
        77 FS-CADATU               PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-CADPSUS              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -156,8 +212,7 @@
           05 FILLER               PIC X(06) VALUE SPACES.
           05 DET001-NOME-PECA     PIC X(30).
           05 FILLER               PIC X(06) VALUE SPACES.
-          05 DET001-MENSAGEM      PIC X(22) VALUE 
-             'REGISTRO FORA DE ORDEM'.
+          05 DET001-MENSAGEM      PIC X(22).
       *
        01  TOT001.
           05 FILLER               PIC X(30) VALUE
@@ -173,13 +228,43 @@
           05 FILLER               PIC X(30) VALUE
              'TOTAL DE REGISTROS COM ERRO ='.
           05 TOT003-ERRO          PIC Z.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
@@ -193,8 +278,10 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADPECA
+                        PARMDATA
                 OUTPUT CADATU
-                       RELATO.
+                       RELATO
+                       CADPSUS.
            PERFORM 001-01-TESTAR-FS.
 
        001-00-FIM.                EXIT.
@@ -205,6 +292,7 @@
            PERFORM 001-02-FS-CADPECA.
            PERFORM 001-03-FS-CADATU.
            PERFORM 001-04-FS-RELATO.
+           PERFORM 001-05-FS-CADPSUS.
 
        001-01-FIM.                EXIT.
 
@@ -241,10 +329,44 @@
 
        001-04-FIM.                EXIT.
 
+      *================================================================*
+       001-05-FS-CADPSUS          SECTION.
+      *================================================================*
+           MOVE 'CADPSUS'         TO FS-ARQUIVO.
+           MOVE FS-CADPSUS        TO FS-COD-STATUS.
+
+           IF FS-CADPSUS NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-06-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
@@ -287,7 +409,13 @@
                MOVE COD-PECA      TO WS-COD-PECA-ANT
                ADD 1              TO ACUM-OK
            ELSE
+               IF COD-PECA EQUAL WS-COD-PECA-ANT
+                   MOVE 'REGISTRO DUPLICADO' TO WS-MOTIVO-SUS
+               ELSE
+                   MOVE 'REGISTRO FORA DE ORDEM' TO WS-MOTIVO-SUS
+               END-IF
                PERFORM 004-01-IMPRESSAO
+               PERFORM 004-04-GRAVA-CADPSUS
                ADD 1              TO ACUM-ERRO.
 
            ADD 1                  TO ACUM-LINHAS
@@ -305,7 +433,8 @@
                
            MOVE COD-PECA          TO DET001-COD-PECA.
            MOVE NOME-PECA         TO DET001-NOME-PECA.
-           
+           MOVE WS-MOTIVO-SUS     TO DET001-MENSAGEM.
+
            WRITE REG-RELATO       FROM DET001 AFTER 1.
            PERFORM 001-04-FS-RELATO.
 
@@ -350,9 +479,28 @@
            
            WRITE REG-CADATU.
            PERFORM 001-03-FS-CADATU.
-           
+
        004-03-FIM.                EXIT.
 
+      *================================================================*
+       004-04-GRAVA-CADPSUS       SECTION.
+      *================================================================*
+           MOVE COD-PECA          TO COD-PECA-SUS.
+           MOVE NOME-PECA         TO NOME-PECA-SUS.
+           MOVE QTD-PECA          TO QTD-PECA-SUS.
+           MOVE QTD-MINIMA        TO QTD-MINIMA-SUS.
+           MOVE QTD-MAXIMA        TO QTD-MAXIMA-SUS.
+           MOVE FORNECEDOR        TO FORNECEDOR-SUS.
+           MOVE PR-UNITARIO       TO PR-UNITARIO-SUS.
+           MOVE PERDA             TO PERDA-SUS.
+           MOVE TIPO              TO TIPO-SUS.
+           MOVE WS-MOTIVO-SUS     TO MOTIVO-SUS.
+
+           WRITE REG-CADPSUS.
+           PERFORM 001-05-FS-CADPSUS.
+
+       004-04-FIM.                EXIT.
+
       *================================================================*
        005-00-IMPRIMIR-TOTAIS     SECTION.
       *================================================================*
@@ -381,11 +529,15 @@
            MOVE FS-FECHAMENTO     TO FS-OPERACAO.
            CLOSE CADPECA
                  CADATU
-                 RELATO.
+                 RELATO
+                 CADPSUS.
            PERFORM 001-01-TESTAR-FS.
            
            DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -394,6 +546,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE16'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-OK                 TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-ERRO               TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
