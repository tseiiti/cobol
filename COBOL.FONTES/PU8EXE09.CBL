@@ -2,7 +2,9 @@
        PROGRAM-ID.    PU8EXE09.
        AUTHOR.        OSCAR SEI ITI TANIGUCHI.
       *
-      * GRAVAR ARQUIVO DE COTACOES SELECIONADAS E DESPREZADAS.
+      * GRAVAR ARQUIVO DE COTACOES SELECIONADAS E DESPREZADAS, COM
+      * SELECAO DO MENOR LANCE, CALCULO DE ECONOMIA E HISTORICO DE
+      * PRECOS POR COD-COTA.
       *
        ENVIRONMENT    DIVISION.
        CONFIGURATION  SECTION.
@@ -20,12 +22,22 @@
       *
            SELECT COTADESP        ASSIGN TO UT-S-COTADESP
                       FILE STATUS IS FS-COTADESP.
+      *
+           SELECT HISTCOTA        ASSIGN TO UT-S-HISTCOTA
+                      FILE STATUS IS FS-HISTCOTA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
+      *
+      * CADCOTA AGORA TRAZ UMA TABELA DE LANCES DE TAMANHO VARIAVEL
+      * (QTD-LANCES INFORMA QUANTOS DOS 10 LANCES POSSIVEIS ESTAO
+      * PREENCHIDOS), NO LUGAR DOS TRES CAMPOS FIXOS DE FORNECEDOR.
       *
        FD CADCOTA
-           RECORD     CONTAINS    80 CHARACTERS
+           RECORD     CONTAINS    218 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADCOTA.
@@ -33,16 +45,13 @@
           05 CODCOTA              PIC 9(05).
           05 QTDCOTA              PIC 9(05).
           05 DATACOTA             PIC 9(06).
-          05 FORN1COTA            PIC 9(05).
-          05 PREC1COTA            PIC 9(13)V99.
-          05 FORN2COTA            PIC 9(05).
-          05 PREC2COTA            PIC 9(13)V99.
-          05 FORN3COTA            PIC 9(05).
-          05 PREC3COTA            PIC 9(13)V99.
-          05 FILLER               PIC X(04).
+          05 QTD-LANCES           PIC 9(02).
+          05 LANCE-COTA OCCURS 10 TIMES.
+             10 FORN-LANCE        PIC 9(05).
+             10 PREC-LANCE        PIC 9(13)V99.
       *
        FD COTASELE
-           RECORD     CONTAINS    40 CHARACTERS
+           RECORD     CONTAINS    55 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-COTASELE.
@@ -52,6 +61,7 @@
           05 DATASEL              PIC 9(06).
           05 FORNSEL              PIC 9(05).
           05 PRECSEL              PIC 9(13)V99.
+          05 VLR-ECONOMIA         PIC 9(13)V99.
           05 FILLER               PIC X(04).
       *
        FD COTADESP
@@ -66,14 +76,49 @@
           05 FORNDESP             PIC 9(05).
           05 PRECDESP             PIC 9(13)V99.
           05 FILLER               PIC X(04).
+      *
+      * HISTORICO DE PRECOS VENCEDORES POR COD-COTA, ACUMULADO A CADA
+      * EXECUCAO PARA ACOMPANHAR A TENDENCIA DE PRECO POR FORNECEDOR
+      *
+       FD HISTCOTA
+           RECORD     CONTAINS    26 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-HISTCOTA.
+       01 REG-HISTCOTA.
+          05 CODHIST              PIC 9(05).
+          05 DATAHIST             PIC 9(06).
+          05 PRECHIST             PIC 9(13)V99.
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-IDX                  PIC 9(02).
+       77 WS-MELHOR-IDX           PIC 9(02).
+       77 WS-ACHOU-SEGUNDO        PIC X(01) VALUE 'N'.
+       77 WS-SEGUNDO-PRECO        PIC 9(13)V99 VALUE ZEROS.
+       77 WS-VLR-ECONOMIA         PIC 9(13)V99 VALUE ZEROS.
+      *
       * FILE STATUS
       *
        77 FS-CADCOTA              PIC X(02) VALUE SPACES.
        77 FS-COTASELE             PIC X(02) VALUE SPACES.
        77 FS-COTADESP             PIC X(02) VALUE SPACES.
+       77 FS-HISTCOTA             PIC X(02) VALUE SPACES.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+      *
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -81,12 +126,41 @@
        77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
        77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
        77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
            PERFORM 002-00-VER-ARQ-VAZIO.
            PERFORM 003-00-TRATAR
@@ -100,7 +174,8 @@
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADCOTA
                 OUTPUT COTASELE
-                OUTPUT COTADESP.
+                       COTADESP
+                EXTEND HISTCOTA.
            PERFORM 001-01-TESTAR-FS.
 
        001-00-FIM.                EXIT.
@@ -111,6 +186,7 @@
            PERFORM 001-02-FS-CADCOTA.
            PERFORM 001-03-FS-COTASELE.
            PERFORM 001-04-FS-COTADESP.
+           PERFORM 001-05-FS-HISTCOTA.
 
        001-01-FIM.                EXIT.
 
@@ -145,7 +221,18 @@
            IF FS-COTADESP NOT EQUAL '00' AND '10'
                PERFORM 900-00-ERRO.
 
-       001-03-FIM.                EXIT.
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-HISTCOTA         SECTION.
+      *================================================================*
+           MOVE 'HISTCOTA'        TO FS-ARQUIVO.
+           MOVE FS-HISTCOTA       TO FS-COD-STATUS.
+
+           IF FS-HISTCOTA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
 
       *================================================================*
        002-00-VER-ARQ-VAZIO       SECTION.
@@ -174,113 +261,159 @@
       *================================================================*
        003-00-TRATAR              SECTION.
       *================================================================*
-           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           ADD 1                  TO ACUM-LIDOS.
 
-           IF PREC1COTA LESS PREC2COTA AND PREC3COTA
-               PERFORM 003-01-GRAVA-FORN1SELE 
-               PERFORM 003-05-GRAVA-FORN2DESP
-               PERFORM 003-06-GRAVA-FORN3DESP
-           ELSE IF PREC2COTA LESS PREC3COTA
-               PERFORM 003-02-GRAVA-FORN2SELE
-               PERFORM 003-04-GRAVA-FORN1DESP
-               PERFORM 003-06-GRAVA-FORN3DESP
-           ELSE
-               PERFORM 003-03-GRAVA-FORN3SELE
-               PERFORM 003-04-GRAVA-FORN1DESP
-               PERFORM 003-05-GRAVA-FORN2DESP.
+           PERFORM 003-01-OBTER-MENOR-PRECO.
+           PERFORM 003-02-OBTER-SEGUNDO-PRECO.
+           PERFORM 003-03-CALCULAR-ECONOMIA.
+           PERFORM 003-04-GRAVAR-LANCES.
+           PERFORM 003-07-GRAVAR-HISTCOTA.
 
            PERFORM 002-01-LER-CADCOTA.
 
        003-00-FIM.                EXIT.
 
       *================================================================*
-       003-01-GRAVA-FORN1SELE     SECTION.
+       003-01-OBTER-MENOR-PRECO   SECTION.
       *================================================================*
-           MOVE CODCOTA           TO CODSEL.
-           MOVE QTDCOTA           TO QTDSEL.
-           MOVE DATACOTA          TO DATASEL.
-           MOVE FORN1COTA         TO FORNSEL.
-           MOVE PREC1COTA         TO PRECSEL.
-           
-           WRITE REG-COTASELE.
-           PERFORM 001-03-FS-COTASELE.
+           MOVE 1                 TO WS-MELHOR-IDX.
+
+           PERFORM 003-01-01-PROCURAR-MENOR
+               VARYING WS-IDX FROM 2 BY 1
+               UNTIL WS-IDX GREATER QTD-LANCES.
 
        003-01-FIM.                EXIT.
 
       *================================================================*
-       003-02-GRAVA-FORN2SELE     SECTION.
+       003-01-01-PROCURAR-MENOR   SECTION.
       *================================================================*
-           MOVE CODCOTA           TO CODSEL.
-           MOVE QTDCOTA           TO QTDSEL.
-           MOVE DATACOTA          TO DATASEL.
-           MOVE FORN2COTA         TO FORNSEL.
-           MOVE PREC2COTA         TO PRECSEL.
-           WRITE REG-COTASELE.
-           PERFORM 001-03-FS-COTASELE.
+      * EM CASO DE EMPATE DE PRECO, VENCE O LANCE DE MENOR FORN-LANCE
+           IF PREC-LANCE (WS-IDX) LESS PREC-LANCE (WS-MELHOR-IDX)
+               MOVE WS-IDX            TO WS-MELHOR-IDX
+           ELSE
+               IF PREC-LANCE (WS-IDX) EQUAL PREC-LANCE (WS-MELHOR-IDX)
+                  AND FORN-LANCE (WS-IDX)
+                      LESS FORN-LANCE (WS-MELHOR-IDX)
+                   MOVE WS-IDX        TO WS-MELHOR-IDX.
+
+       003-01-01-FIM.             EXIT.
+
+      *================================================================*
+       003-02-OBTER-SEGUNDO-PRECO SECTION.
+      *================================================================*
+           MOVE 'N'                TO WS-ACHOU-SEGUNDO.
+           MOVE ZEROS               TO WS-SEGUNDO-PRECO.
+
+           PERFORM 003-02-01-PROCURAR-SEGUNDO
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX GREATER QTD-LANCES.
 
        003-02-FIM.                EXIT.
 
       *================================================================*
-       003-03-GRAVA-FORN3SELE     SECTION.
+       003-02-01-PROCURAR-SEGUNDO SECTION.
       *================================================================*
-           MOVE CODCOTA           TO CODSEL.
-           MOVE QTDCOTA           TO QTDSEL.
-           MOVE DATACOTA          TO DATASEL.
-           MOVE FORN3COTA         TO FORNSEL.
-           MOVE PREC3COTA         TO PRECSEL.
-           WRITE REG-COTASELE.
-           PERFORM 001-03-FS-COTASELE.
+           IF WS-IDX NOT EQUAL WS-MELHOR-IDX
+               IF WS-ACHOU-SEGUNDO EQUAL 'N'
+                   MOVE PREC-LANCE (WS-IDX) TO WS-SEGUNDO-PRECO
+                   MOVE 'S'                 TO WS-ACHOU-SEGUNDO
+               ELSE
+                   IF PREC-LANCE (WS-IDX) LESS WS-SEGUNDO-PRECO
+                       MOVE PREC-LANCE (WS-IDX) TO WS-SEGUNDO-PRECO.
+
+       003-02-01-FIM.             EXIT.
+
+      *================================================================*
+       003-03-CALCULAR-ECONOMIA   SECTION.
+      *================================================================*
+           IF WS-ACHOU-SEGUNDO EQUAL 'S'
+               COMPUTE WS-VLR-ECONOMIA =
+                   WS-SEGUNDO-PRECO - PREC-LANCE (WS-MELHOR-IDX)
+           ELSE
+               MOVE ZEROS          TO WS-VLR-ECONOMIA.
 
        003-03-FIM.                EXIT.
 
       *================================================================*
-       003-04-GRAVA-FORN1DESP     SECTION.
+       003-04-GRAVAR-LANCES       SECTION.
       *================================================================*
-           MOVE CODCOTA           TO CODDESP.
-           MOVE QTDCOTA           TO QTDDESP.
-           MOVE DATACOTA          TO DATADESP.
-           MOVE FORN1COTA         TO FORNDESP.
-           MOVE PREC1COTA         TO PRECDESP.
-           WRITE REG-COTADESP.
-           PERFORM 001-04-FS-COTADESP.
+           PERFORM 003-04-01-GRAVAR-UM-LANCE
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX GREATER QTD-LANCES.
 
        003-04-FIM.                EXIT.
 
       *================================================================*
-       003-05-GRAVA-FORN2DESP     SECTION.
+       003-04-01-GRAVAR-UM-LANCE  SECTION.
       *================================================================*
-           MOVE CODCOTA           TO CODDESP.
-           MOVE QTDCOTA           TO QTDDESP.
-           MOVE DATACOTA          TO DATADESP.
-           MOVE FORN2COTA         TO FORNDESP.
-           MOVE PREC2COTA         TO PRECDESP.
-           WRITE REG-COTADESP.
-           PERFORM 001-04-FS-COTADESP.
+           IF WS-IDX EQUAL WS-MELHOR-IDX
+               PERFORM 003-05-GRAVAR-COTASELE
+           ELSE
+               PERFORM 003-06-GRAVAR-COTADESP.
+
+       003-04-01-FIM.             EXIT.
+
+      *================================================================*
+       003-05-GRAVAR-COTASELE     SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODCOTA           TO CODSEL.
+           MOVE QTDCOTA           TO QTDSEL.
+           MOVE DATACOTA          TO DATASEL.
+           MOVE FORN-LANCE (WS-IDX) TO FORNSEL.
+           MOVE PREC-LANCE (WS-IDX) TO PRECSEL.
+           MOVE WS-VLR-ECONOMIA   TO VLR-ECONOMIA.
+
+           WRITE REG-COTASELE.
+           PERFORM 001-03-FS-COTASELE.
 
        003-05-FIM.                EXIT.
 
       *================================================================*
-       003-06-GRAVA-FORN3DESP     SECTION.
+       003-06-GRAVAR-COTADESP     SECTION.
       *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
            MOVE CODCOTA           TO CODDESP.
            MOVE QTDCOTA           TO QTDDESP.
            MOVE DATACOTA          TO DATADESP.
-           MOVE FORN3COTA         TO FORNDESP.
-           MOVE PREC3COTA         TO PRECDESP.
+           MOVE FORN-LANCE (WS-IDX) TO FORNDESP.
+           MOVE PREC-LANCE (WS-IDX) TO PRECDESP.
+
            WRITE REG-COTADESP.
            PERFORM 001-04-FS-COTADESP.
 
        003-06-FIM.                EXIT.
 
+      *================================================================*
+       003-07-GRAVAR-HISTCOTA     SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODCOTA           TO CODHIST.
+           MOVE DATACOTA          TO DATAHIST.
+           MOVE PREC-LANCE (WS-MELHOR-IDX) TO PRECHIST.
+
+           WRITE REG-HISTCOTA.
+           PERFORM 001-05-FS-HISTCOTA.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+       003-07-FIM.                EXIT.
+
       *================================================================*
        004-00-FECHAR-ARQUIVOS     SECTION.
       *================================================================*
            MOVE FS-FECHAMENTO TO FS-OPERACAO.
            CLOSE CADCOTA
                  COTASELE
-                 COTADESP.
+                 COTADESP
+                 HISTCOTA.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        004-00-FIM.                EXIT.
 
       *================================================================*
@@ -289,6 +422,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE09'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
