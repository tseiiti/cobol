@@ -0,0 +1,933 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE06.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR RELATORIO ANALITICO DO CADASTRO DE PECAS.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+      *    SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+      *               FILE STATUS IS FS-CADPECA.
+      *
+      *    SELECT RELATO          ASSIGN TO UR-S-RELATO
+      *               FILE STATUS IS FS-RELATO.
+      *
+      *    SELECT PARMCSV         ASSIGN TO UT-S-PARMCSV
+      *               FILE STATUS IS FS-PARMCSV.
+      *
+      *    SELECT CSVPECA         ASSIGN TO UR-S-CSVPECA
+      *               FILE STATUS IS FS-CSVPECA.
+      *
+      *    SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+      *               FILE STATUS IS FS-PARMDATA.
+      *
+      *    SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+      *               FILE STATUS IS FS-RUNLOG.
+      *
+      *    SELECT CKPT06           ASSIGN TO UT-S-CKPT06
+      *               FILE STATUS IS FS-CKPT06.
+      *
+           SELECT     CADFORN     ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADFORN.
+      *
+           SELECT CADPECA         ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADPECA.
+      *
+           SELECT     RELATO      ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMCSV     ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMCSV.
+      *
+           SELECT CSVPECA         ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CSVPECA.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+           SELECT CKPT06           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CKPT06.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADPECA
+           RECORD     CONTAINS    84 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADPECA
+          VALUE OF FILE-ID IS "ARQUIVOS/CADPECA.TXT".
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY
+               ==DT-ULT-MOV           PIC 9(08).
+          05 FILLER               PIC X(02)==.
+      *
+       FD RELATO
+           RECORD     CONTAINS    111 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO
+          VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
+       01 REG-RELATO.
+          05 FILLER               PIC X(111).
+      *
+       FD PARMCSV
+           RECORD     CONTAINS    01 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMCSV
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMCSV.TXT".
+       01 REG-PARMCSV.
+          05 IND-GERA-CSV         PIC X(01).
+      *
+       FD CSVPECA
+           RECORD     CONTAINS    100 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-CSVPECA
+          VALUE OF FILE-ID IS "ARQUIVOS/CSVPECA.TXT".
+       01 REG-CSVPECA.
+          05 FILLER               PIC X(100).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
+      *
+       FD CKPT06
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CKPT06
+          VALUE OF FILE-ID IS "ARQUIVOS/CKPT06.TXT".
+       01 REG-CKPT06               PIC X(80).
+      *
+      * CADASTRO DE FORNECEDORES, CARREGADO INTEGRALMENTE EM TABELA NA
+      * ABERTURA PARA VALIDAR O CAMPO FORNECEDOR DE CADA PECA.
+      *
+       FD CADFORN
+           RECORD     CONTAINS    40 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADFORN
+          VALUE OF FILE-ID IS "ARQUIVOS/CADFORN.TXT".
+       COPY CADFORN.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-DATA-SYS-R        REDEFINES WS-DATA-SYS
+                                  PIC 9(08).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-QTD-FORN           PIC 9(07) VALUE ZEROS.
+       77 ACUM-VLR-FORN           PIC 9(09)V99 VALUE ZEROS.
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-TOTAL                PIC 9(09)V99 VALUE ZEROS.
+       77 WS-FORN-ANT             PIC X(05) VALUE SPACES.
+      *
+      *  CONTROLE DE RESTART/CHECKPOINT (REINICIO APOS FALHA) -
+      *  A CADA QUEBRA DE FORNECEDOR O PROGRESSO E GRAVADO NO ARQUIVO
+      *  CKPT06; SE O JOB FOR REINICIADO, OS REGISTROS JA TOTALIZADOS
+      *  SAO PULADOS E OS ACUMULADORES GERAIS SAO RESTAURADOS.
+      *
+       77 FS-CKPT06               PIC X(02) VALUE SPACES.
+       77 WS-MODO-RESTART         PIC X(01) VALUE 'N'.
+       77 WS-CKPT-FORN-OK         PIC X(05) VALUE SPACES.
+       01 WS-REG-CKPT06.
+          05 CKPT06-FORNECEDOR      PIC X(05).
+          05 CKPT06-STATUS          PIC X(07).
+          05 CKPT06-ACUM-PAG        PIC 9(04).
+          05 CKPT06-ACUM-LINHAS     PIC 9(02).
+          05 CKPT06-ACUM-LIDOS      PIC 9(06).
+          05 CKPT06-ACUM-QTD-PARADAS PIC 9(06).
+          05 FILLER                 PIC X(50) VALUE SPACES.
+      *
+      *  CONTROLE DE PECA PARADA (SEM MOVIMENTO HA MUITO TEMPO)
+      *
+       77 WS-DIAS-LIMITE-PARADA   PIC 9(04) VALUE 0090.
+       77 WS-DIAS-SEM-MOV         PIC S9(08).
+       77 WS-FLAG-PARADA          PIC X(06) VALUE SPACES.
+       77 ACUM-QTD-PARADAS        PIC 9(06) VALUE ZEROS.
+      *
+      *  EXPORTACAO EM CSV - VALOR "DE FABRICA" CASO O ARQUIVO
+      *  PARMCSV VENHA VAZIO E A GERACAO DO CSV FIQUE DESLIGADA
+      *
+       77 WS-IND-GERA-CSV         PIC X(01) VALUE 'N'.
+       01 WS-LINHA-CSV            PIC X(100).
+      *
+      *  TABELA DE FORNECEDORES, CARREGADA DE CADFORN, PARA VALIDAR O
+      *  CAMPO FORNECEDOR DE CADA PECA LIDA DE CADPECA
+      *
+       01 WS-TAB-FORN.
+          05 WS-TAB-FORN-QTD      PIC 9(03) VALUE ZEROS.
+          05 WS-TAB-FORN-ENTRY OCCURS 200 TIMES.
+             10 WS-TAB-FORN-COD   PIC X(05).
+             10 WS-TAB-FORN-SIT   PIC X(01).
+      *
+       77 WS-IDX-FORN             PIC 9(03) VALUE ZEROS.
+       77 WS-FORN-OK              PIC X(01) VALUE 'N'.
+       77 ACUM-FORN-INVALIDO      PIC 9(06) VALUE ZEROS.
+      *
+       01  OBS-FORN.
+          05 FILLER               PIC X(08) VALUE SPACES.
+          05 FILLER               PIC X(45) VALUE
+             '* FORNECEDOR NAO CADASTRADO OU INATIVO *'.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADPECA              PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMCSV              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-CSVPECA              PIC X(02) VALUE SPACES.
+       77 FS-CADFORN              PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(93) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(82) VALUE
+             'PROGRAMA = EXER0006'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(07) VALUE SPACES.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(32) VALUE SPACES.
+          05 FILLER               PIC X(72) VALUE
+             'RELATORIO ANALITICO DO CADASTRO DE PECAS'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(62) VALUE SPACES.
+          05 FILLER               PIC X(30) VALUE 'VALOR'.
+          05 FILLER               PIC X(12) VALUE 'PERDA'.
+      *
+       01  CAB005.
+          05 FILLER               PIC X(14) VALUE 'CODIGO'.
+          05 FILLER               PIC X(27) VALUE 'NOME DA PECA'.
+          05 FILLER               PIC X(07) VALUE 'QTDE'.
+          05 FILLER               PIC X(11) VALUE 'FORN.'.
+          05 FILLER               PIC X(13) VALUE 'UNITARIO'.
+          05 FILLER               PIC X(17) VALUE 'VALOR TOTAL'.
+          05 FILLER               PIC X(11) VALUE 'PREVISTA'.
+          05 FILLER               PIC X(04) VALUE 'TIPO'.
+          05 FILLER               PIC X(06) VALUE 'SITUAC'.
+      *
+       01  DET001.
+          05 DET001-COD-PECA      PIC 99.999.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-NOME-PECA     PIC X(30).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-QTD-PECA      PIC ZZ.ZZ9.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-FORNECEDOR    PIC 99999.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-PR-UNITARIO   PIC Z.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-VLR-TOTAL     PIC ZZZ.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-PERDA         PIC Z.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-TIPO          PIC X(01).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-FLAG-PARADA   PIC X(06).
+      *
+       01  TOT-FORN.
+          05 FILLER               PIC X(14) VALUE
+             'SUBTOTAL FORN.'.
+          05 TOT-FORN-FORNECEDOR  PIC 99999.
+          05 FILLER               PIC X(06) VALUE ' QTDE='.
+          05 TOT-FORN-QTD         PIC ZZZ.ZZ9.
+          05 FILLER               PIC X(08) VALUE ' VALOR= '.
+          05 TOT-FORN-VLR         PIC ZZZ.ZZZ.ZZ9,99.
+      *
+       01  TOT001.
+          05 FILLER               PIC X(27) VALUE
+             'TOTAL DE REGISTROS LIDOS = '.
+          05 TOT001-LIDOS         PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(27) VALUE
+             'TOTAL DE PECAS PARADAS ... '.
+          05 TOT002-PARADAS       PIC ZZZ.ZZ9.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(27) VALUE
+             'PECAS C/FORN. INVALIDO ... '.
+          05 TOT003-FORN-INVALIDO PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-LER-CKPT06.
+           PERFORM 001-07-ABRIR-SAIDA.
+           PERFORM 001-04-LER-PARMCSV.
+           PERFORM 001-08-LER-PARMDATA.
+           PERFORM 001-10-CARREGAR-CADFORN.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADPECA  EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADPECA
+                        PARMCSV
+                        PARMDATA
+                        CADFORN
+                        CKPT06.
+           PERFORM 001-02-FS-CADPECA.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADPECA.
+           PERFORM 001-03-FS-RELATO.
+           PERFORM 001-05-FS-CSVPECA.
+           PERFORM 001-09-FS-CADFORN.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADPECA          SECTION.
+      *================================================================*
+           MOVE 'CADPECA '        TO FS-ARQUIVO.
+           MOVE FS-CADPECA        TO FS-COD-STATUS.
+
+           IF FS-CADPECA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-LER-PARMCSV         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMCSV.
+
+           IF FS-PARMCSV EQUAL '00'
+               MOVE IND-GERA-CSV  TO WS-IND-GERA-CSV
+           ELSE
+               IF FS-PARMCSV NOT EQUAL '10'
+                   MOVE 'PARMCSV' TO FS-ARQUIVO
+                   MOVE FS-PARMCSV TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMCSV.
+
+           IF WS-IND-GERA-CSV EQUAL 'S'
+               PERFORM 004-06-CABECALHO-CSV.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-CSVPECA          SECTION.
+      *================================================================*
+           MOVE 'CSVPECA'         TO FS-ARQUIVO.
+           MOVE FS-CSVPECA        TO FS-COD-STATUS.
+
+           IF FS-CSVPECA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-LER-CKPT06          SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               MOVE REG-CKPT06    TO WS-REG-CKPT06.
+
+           IF FS-CKPT06 EQUAL '00' AND CKPT06-STATUS EQUAL 'PARCIAL'
+               MOVE 'S'                     TO WS-MODO-RESTART
+               MOVE CKPT06-FORNECEDOR       TO WS-CKPT-FORN-OK
+               MOVE CKPT06-ACUM-PAG         TO ACUM-PAG
+               MOVE CKPT06-ACUM-LINHAS      TO ACUM-LINHAS
+               MOVE CKPT06-ACUM-LIDOS       TO ACUM-LIDOS
+               MOVE CKPT06-ACUM-QTD-PARADAS TO ACUM-QTD-PARADAS.
+
+           IF FS-CKPT06 NOT EQUAL '00' AND '10'
+               MOVE 'CKPT06'           TO FS-ARQUIVO
+               MOVE FS-CKPT06          TO FS-COD-STATUS
+               PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CKPT06.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-ABRIR-SAIDA         SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+
+           IF WS-MODO-RESTART EQUAL 'S'
+               OPEN EXTEND RELATO
+                           CSVPECA
+           ELSE
+               OPEN OUTPUT RELATO
+                           CSVPECA.
+
+           PERFORM 001-03-FS-RELATO.
+           PERFORM 001-05-FS-CSVPECA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       001-08-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-08-FIM.                EXIT.
+
+      *================================================================*
+       001-09-FS-CADFORN          SECTION.
+      *================================================================*
+           MOVE 'CADFORN'         TO FS-ARQUIVO.
+           MOVE FS-CADFORN        TO FS-COD-STATUS.
+
+           IF FS-CADFORN NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-09-FIM.                EXIT.
+
+      *================================================================*
+       001-10-CARREGAR-CADFORN    SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFORN.
+           PERFORM 001-09-FS-CADFORN.
+
+           PERFORM 001-11-ACUMULAR-CADFORN
+               UNTIL FS-CADFORN EQUAL '10'
+                  OR WS-TAB-FORN-QTD EQUAL 200.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADFORN.
+
+       001-10-FIM.                EXIT.
+
+      *================================================================*
+       001-11-ACUMULAR-CADFORN    SECTION.
+      *================================================================*
+           ADD 1                  TO WS-TAB-FORN-QTD.
+           MOVE COD-FORN          TO WS-TAB-FORN-COD (WS-TAB-FORN-QTD).
+           MOVE SITUACAO-FORN     TO WS-TAB-FORN-SIT (WS-TAB-FORN-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFORN.
+           PERFORM 001-09-FS-CADFORN.
+
+       001-11-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADPECA.
+
+           IF FS-CADPECA EQUAL '10'
+               DISPLAY '* ARQUIVO CADPECA VAZIO  *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+           IF WS-MODO-RESTART EQUAL 'S'
+               PERFORM 003-01-LER-CADPECA
+                   UNTIL FS-CADPECA EQUAL '10'
+                      OR FORNECEDOR GREATER WS-CKPT-FORN-OK.
+
+           MOVE FORNECEDOR        TO WS-FORN-ANT.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADPECA         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+
+           IF FS-CADPECA NOT EQUAL '10'
+               PERFORM 001-02-FS-CADPECA.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           IF FORNECEDOR NOT EQUAL WS-FORN-ANT
+               PERFORM 004-03-QUEBRA-FORN.
+
+           PERFORM 004-01-IMPRESSAO.
+
+           IF WS-IND-GERA-CSV EQUAL 'S'
+               PERFORM 004-07-GRAVAR-CSV.
+
+           ADD 1                  TO ACUM-LINHAS
+                                     ACUM-LIDOS.
+           ADD QTD-PECA           TO ACUM-QTD-FORN.
+           ADD WS-TOTAL           TO ACUM-VLR-FORN.
+           MOVE FORNECEDOR        TO WS-FORN-ANT.
+
+           PERFORM 003-01-LER-CADPECA.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+               
+           MULTIPLY QTD-PECA BY PR-UNITARIO GIVING WS-TOTAL.
+
+           PERFORM 004-04-VERIFICAR-PARADA.
+
+           MOVE COD-PECA          TO DET001-COD-PECA.
+           MOVE NOME-PECA         TO DET001-NOME-PECA.
+           MOVE QTD-PECA          TO DET001-QTD-PECA.
+           MOVE FORNECEDOR        TO DET001-FORNECEDOR.
+           MOVE PR-UNITARIO       TO DET001-PR-UNITARIO.
+           MOVE WS-TOTAL          TO DET001-VLR-TOTAL.
+           MOVE PERDA             TO DET001-PERDA.
+           MOVE TIPO              TO DET001-TIPO.
+           MOVE WS-FLAG-PARADA    TO DET001-FLAG-PARADA.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           PERFORM 004-08-VALIDAR-FORNECEDOR.
+
+           IF WS-FORN-OK EQUAL 'N'
+               ADD 1               TO ACUM-FORN-INVALIDO
+               WRITE REG-RELATO    FROM OBS-FORN AFTER 1
+               PERFORM 001-03-FS-RELATO
+               ADD 1               TO ACUM-LINHAS.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-08-VALIDAR-FORNECEDOR  SECTION.
+      *================================================================*
+           MOVE 'N'               TO WS-FORN-OK.
+           MOVE 1                 TO WS-IDX-FORN.
+
+           PERFORM 004-09-PESQUISAR-FORNECEDOR
+               UNTIL WS-IDX-FORN GREATER WS-TAB-FORN-QTD.
+
+       004-08-FIM.                EXIT.
+
+      *================================================================*
+       004-09-PESQUISAR-FORNECEDOR SECTION.
+      *================================================================*
+           IF FORNECEDOR EQUAL WS-TAB-FORN-COD (WS-IDX-FORN)
+               AND WS-TAB-FORN-SIT (WS-IDX-FORN) NOT EQUAL 'I'
+               MOVE 'S'            TO WS-FORN-OK
+               MOVE WS-TAB-FORN-QTD TO WS-IDX-FORN.
+
+           ADD 1                  TO WS-IDX-FORN.
+
+       004-09-FIM.                EXIT.
+
+      *================================================================*
+       004-04-VERIFICAR-PARADA    SECTION.
+      *================================================================*
+      *    MARCA COMO "PARADA" A PECA QUE TEM SALDO EM ESTOQUE MAS
+      *    ESTA HA MAIS DE WS-DIAS-LIMITE-PARADA DIAS SEM MOVIMENTO.
+           MOVE SPACES            TO WS-FLAG-PARADA.
+
+           IF QTD-PECA GREATER 0 AND DT-ULT-MOV GREATER 0
+               COMPUTE WS-DIAS-SEM-MOV =
+                   FUNCTION INTEGER-OF-DATE (WS-DATA-SYS-R) -
+                   FUNCTION INTEGER-OF-DATE (DT-ULT-MOV)
+
+               IF WS-DIAS-SEM-MOV GREATER WS-DIAS-LIMITE-PARADA
+                   MOVE 'PARADA'  TO WS-FLAG-PARADA
+                   ADD 1          TO ACUM-QTD-PARADAS.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-06-CABECALHO-CSV       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING 'CODIGO'        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOME'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'QTDE'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'FORNECEDOR'    DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'UNITARIO'      DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'VALOR_TOTAL'   DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'PERDA_PREVISTA' DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'TIPO'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'SITUACAO'      DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVPECA      FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVPECA.
+
+       004-06-FIM.                EXIT.
+
+      *================================================================*
+       004-07-GRAVAR-CSV          SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING COD-PECA        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (NOME-PECA) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  QTD-PECA        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FORNECEDOR      DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-PR-UNITARIO) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-VLR-TOTAL) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-PERDA) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  TIPO            DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-FLAG-PARADA) DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVPECA      FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVPECA.
+
+       004-07-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB005 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 8                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       004-03-QUEBRA-FORN         SECTION.
+      *================================================================*
+           IF ACUM-QTD-FORN GREATER 0 OR ACUM-VLR-FORN GREATER 0
+               MOVE WS-FORN-ANT       TO TOT-FORN-FORNECEDOR
+               MOVE ACUM-QTD-FORN     TO TOT-FORN-QTD
+               MOVE ACUM-VLR-FORN     TO TOT-FORN-VLR
+
+               WRITE REG-RELATO       FROM TOT-FORN AFTER 2
+               PERFORM 001-03-FS-RELATO
+
+               MOVE SPACES            TO REG-RELATO
+               WRITE REG-RELATO       AFTER 1
+               PERFORM 001-03-FS-RELATO
+
+               ADD 3                  TO ACUM-LINHAS
+
+               PERFORM 999-01-GRAVAR-CKPT06.
+
+           MOVE 0                 TO ACUM-QTD-FORN.
+           MOVE 0                 TO ACUM-VLR-FORN.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           PERFORM 004-03-QUEBRA-FORN.
+
+           MOVE ACUM-LIDOS        TO TOT001-LIDOS.
+           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE ACUM-QTD-PARADAS  TO TOT002-PARADAS.
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE ACUM-FORN-INVALIDO TO TOT003-FORN-INVALIDO.
+           WRITE REG-RELATO       FROM TOT003 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADPECA
+                 RELATO
+                 CSVPECA.
+           PERFORM 001-01-TESTAR-FS.
+
+           PERFORM 999-02-LIMPAR-CKPT06.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE06'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-FORN-INVALIDO      TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
+
+      *================================================================*
+       999-01-GRAVAR-CKPT06       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           OPEN OUTPUT CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               MOVE WS-FORN-ANT             TO CKPT06-FORNECEDOR
+               MOVE 'PARCIAL'               TO CKPT06-STATUS
+               MOVE ACUM-PAG                TO CKPT06-ACUM-PAG
+               MOVE ACUM-LINHAS             TO CKPT06-ACUM-LINHAS
+               MOVE ACUM-LIDOS              TO CKPT06-ACUM-LIDOS
+               MOVE ACUM-QTD-PARADAS        TO CKPT06-ACUM-QTD-PARADAS
+               WRITE REG-CKPT06 FROM WS-REG-CKPT06
+               CLOSE CKPT06
+           ELSE
+               DISPLAY '* AVISO CKPT06 FS=' FS-CKPT06.
+
+       999-01-FIM.                EXIT.
+
+      *================================================================*
+       999-02-LIMPAR-CKPT06       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           OPEN OUTPUT CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               CLOSE CKPT06
+           ELSE
+               DISPLAY '* AVISO CKPT06 FS=' FS-CKPT06.
+
+       999-02-FIM.                EXIT.
