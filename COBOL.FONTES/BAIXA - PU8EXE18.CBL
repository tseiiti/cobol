@@ -35,6 +35,11 @@
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-CADMATAT.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -80,12 +85,30 @@
           05 VLR-UNITATU          PIC 9(05)V99.
           05 CONTA-MATATU         PIC X(10).
           05 FILLER               PIC X(03).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
       *  AREAS DE TRABALHO 
       *
-       77 WS-COD-MAT              PIC 9(05) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-ANTIGO             PIC 9(06) VALUE ZEROS.
+       77 ACUM-NOVO               PIC 9(06) VALUE ZEROS.
+       77 ACUM-ATUALIZADO         PIC 9(06) VALUE ZEROS.
+       77 ACUM-TRAIL-ANT          PIC 9(06) VALUE ZEROS.
+       77 ACUM-TRAIL-NOV          PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS-ANT          PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS-NOV          PIC 9(06) VALUE ZEROS.
       *
       * FILE STATUS
       *
@@ -99,17 +122,48 @@
        77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
        77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
        77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
            PERFORM 002-00-VER-ARQ-VAZIO.
            PERFORM 003-00-TRATAR
-               UNTIL FS-CADMATAN EQUAL '10'.
-           PERFORM 004-00-FECHAR-ARQUIVOS.
+               UNTIL FS-CADMATAN EQUAL '10' AND
+                     FS-CADMATNO EQUAL '10'.
+           PERFORM 004-00-IMPRIMIR-TOTAIS.
+           PERFORM 005-00-FECHAR-ARQUIVOS.
            STOP RUN.
 
       *================================================================*
@@ -173,7 +227,7 @@
            IF FS-CADMATAN EQUAL '10'
                DISPLAY '* ARQUIVO CADMATAN VAZIO *'
                DISPLAY '* PROGRAMA ENCERRADO     *'
-               PERFORM 004-00-FECHAR-ARQUIVOS
+               PERFORM 005-00-FECHAR-ARQUIVOS
                STOP RUN.
                                                                         
            PERFORM 002-02-LER-CADMATNO.
@@ -181,7 +235,7 @@
            IF FS-CADMATNO EQUAL '10'
                DISPLAY '* ARQUIVO CADMATNO VAZIO *'
                DISPLAY '* PROGRAMA ENCERRADO     *'
-               PERFORM 004-00-FECHAR-ARQUIVOS
+               PERFORM 005-00-FECHAR-ARQUIVOS
                STOP RUN.
 
        002-00-FIM.                EXIT.
@@ -193,7 +247,8 @@
            READ CADMATAN.
 
            IF FS-CADMATAN NOT EQUAL '10'
-               PERFORM 001-02-FS-CADMATAN.
+               PERFORM 001-02-FS-CADMATAN
+               ADD 1               TO ACUM-LIDOS-ANT.
 
        002-01-FIM.                EXIT.
 
@@ -204,7 +259,8 @@
            READ CADMATNO.
 
            IF FS-CADMATNO NOT EQUAL '10'
-               PERFORM 001-03-FS-CADMATNO.
+               PERFORM 001-03-FS-CADMATNO
+               ADD 1               TO ACUM-LIDOS-NOV.
 
        002-02-FIM.                EXIT.
 
@@ -213,24 +269,83 @@
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
 
-           IF COD-MATANT LESS COD-MATNOV
-               IF COD-MATANT NOT EQUAL WS-COD-MAT
-                   WRITE REG-CADMATAT FROM REG-CADMATAN
-                   MOVE COD-MATANT TO WS-COD-MAT
-               END-IF
+           IF FS-CADMATNO EQUAL '10'
+               PERFORM 003-01-GRAVA-ANTIGO
+               ADD 1               TO ACUM-TRAIL-ANT
+           ELSE IF FS-CADMATAN EQUAL '10'
+               PERFORM 003-02-GRAVA-NOVO
+               ADD 1               TO ACUM-TRAIL-NOV
+           ELSE IF COD-MATANT EQUAL COD-MATNOV
+               PERFORM 003-03-GRAVA-ATUALIZADO
+           ELSE IF COD-MATANT LESS COD-MATNOV
+               PERFORM 003-01-GRAVA-ANTIGO
            ELSE
-               IF COD-MATNOV NOT EQUAL WS-COD-MAT                                    
-                   WRITE REG-CADMATAT FROM REG-CADMATNO
-                   MOVE COD-MATNOV TO WS-COD-MAT.
-               
+               PERFORM 003-02-GRAVA-NOVO.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-GRAVA-ANTIGO        SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-ANTIGO.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+           WRITE REG-CADMATAT     FROM REG-CADMATAN.
+           PERFORM 001-04-FS-CADMATAT.
+
+           PERFORM 002-01-LER-CADMATAN.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-GRAVA-NOVO          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-NOVO.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+           WRITE REG-CADMATAT     FROM REG-CADMATNO.
+           PERFORM 001-04-FS-CADMATAT.
+
+           PERFORM 002-02-LER-CADMATNO.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       003-03-GRAVA-ATUALIZADO    SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-ATUALIZADO.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+           MOVE COD-MATNOV        TO COD-MATATU.
+           MOVE NOME-MATNOV       TO NOME-MATATU.
+           MOVE QTD-MATNOV        TO QTD-MATATU.
+           MOVE VLR-UNITNOV       TO VLR-UNITATU.
+           MOVE CONTA-MATNOV      TO CONTA-MATATU.
+
+           WRITE REG-CADMATAT.
            PERFORM 001-04-FS-CADMATAT.
+
            PERFORM 002-01-LER-CADMATAN.
            PERFORM 002-02-LER-CADMATNO.
 
-       003-00-FIM.                EXIT.
-       
+       003-03-FIM.                EXIT.
+
       *================================================================*
-       004-00-FECHAR-ARQUIVOS     SECTION.
+       004-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           DISPLAY '* TOTAL SOMENTE CADMATAN (ANTIGOS): ' ACUM-ANTIGO.
+           DISPLAY '* TOTAL SOMENTE CADMATNO (NOVOS)  : ' ACUM-NOVO.
+           DISPLAY '* TOTAL ATUALIZADOS (CODIGO IGUAL): '
+               ACUM-ATUALIZADO.
+           DISPLAY '* REGISTROS FINAIS SO DE CADMATAN  : '
+               ACUM-TRAIL-ANT.
+           DISPLAY '* REGISTROS FINAIS SO DE CADMATNO  : '
+               ACUM-TRAIL-NOV.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       005-00-FECHAR-ARQUIVOS     SECTION.
       *================================================================*
            MOVE FS-FECHAMENTO     TO FS-OPERACAO.
            CLOSE CADMATAN
@@ -238,7 +353,10 @@
                  CADMATAT.
            PERFORM 001-01-TESTAR-FS.
 
-       004-00-FIM.                EXIT.
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       005-00-FIM.                EXIT.
 
       *================================================================*
        900-00-ERRO                SECTION.
@@ -246,6 +364,45 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
        900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE18'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               COMPUTE RUNLOG-QTD-LIDOS =
+                   ACUM-LIDOS-ANT + ACUM-LIDOS-NOV
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
