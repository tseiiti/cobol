@@ -17,34 +17,80 @@
       *
            SELECT RELATO          ASSIGN TO UR-S-RELATO
                       FILE STATUS IS FS-RELATO.
+      *
+           SELECT PARMCSV         ASSIGN TO UT-S-PARMCSV
+                      FILE STATUS IS FS-PARMCSV.
+      *
+           SELECT CSVPECA         ASSIGN TO UR-S-CSVPECA
+                      FILE STATUS IS FS-CSVPECA.
+      *
+           SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+                      FILE STATUS IS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CKPT06           ASSIGN TO UT-S-CKPT06
+                      FILE STATUS IS FS-CKPT06.
       *
        DATA           DIVISION.
        FILE           SECTION.
       *
        FD CADPECA
-           RECORD     CONTAINS    80 CHARACTERS
+           RECORD     CONTAINS    84 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADPECA.
-       01 REG-CADPECA.
-          05 COD-PECA             PIC 9(05).
-          05 NOME-PECA            PIC X(30).
-          05 QTD-PECA             PIC 9(05).
-          05 QTD-MINIMA           PIC 9(05).
-          05 QTD-MAXIMA           PIC 9(05).
-          05 FORNECEDOR           PIC X(05).
-          05 PR-UNITARIO          PIC 9(07)V99.
-          05 PERDA                PIC 9(07)V99.
-          05 TIPO                 PIC X(01).
-          05 FILLER               PIC X(06).
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY
+               ==DT-ULT-MOV           PIC 9(08).
+          05 FILLER               PIC X(02)==.
       *
        FD RELATO
-           RECORD     CONTAINS    104 CHARACTERS
+           RECORD     CONTAINS    111 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS OMITTED
            DATA       RECORD      IS REG-RELATO.
        01 REG-RELATO.
-          05 FILLER               PIC X(104).
+          05 FILLER               PIC X(111).
+      *
+       FD PARMCSV
+           RECORD     CONTAINS    01 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMCSV.
+       01 REG-PARMCSV.
+          05 IND-GERA-CSV         PIC X(01).
+      *
+       FD CSVPECA
+           RECORD     CONTAINS    100 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-CSVPECA.
+       01 REG-CSVPECA.
+          05 FILLER               PIC X(100).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       FD CKPT06
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CKPT06.
+       01 REG-CKPT06               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -55,25 +101,69 @@
              10 WS-ANO-SYS        PIC 9(04).
              10 WS-MES-SYS        PIC 9(02).
              10 WS-DIA-SYS        PIC 9(02).
+          05 WS-DATA-SYS-R        REDEFINES WS-DATA-SYS
+                                  PIC 9(08).
           05 WS-HORARIO-SYS.
              10 WS-HOR-SYS        PIC 9(02).
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
        77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
        77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-QTD-FORN           PIC 9(07) VALUE ZEROS.
+       77 ACUM-VLR-FORN           PIC 9(09)V99 VALUE ZEROS.
       *
-      *  AREAS DE TRABALHO 
+      *  AREAS DE TRABALHO
       *
        77 WS-TOTAL                PIC 9(09)V99 VALUE ZEROS.
+       77 WS-FORN-ANT             PIC X(05) VALUE SPACES.
+      *
+      *  CONTROLE DE RESTART/CHECKPOINT (REINICIO APOS FALHA) -
+      *  A CADA QUEBRA DE FORNECEDOR O PROGRESSO E GRAVADO NO ARQUIVO
+      *  CKPT06; SE O JOB FOR REINICIADO, OS REGISTROS JA TOTALIZADOS
+      *  SAO PULADOS E OS ACUMULADORES GERAIS SAO RESTAURADOS.
+      *
+       77 FS-CKPT06               PIC X(02) VALUE SPACES.
+       77 WS-MODO-RESTART         PIC X(01) VALUE 'N'.
+       77 WS-CKPT-FORN-OK         PIC X(05) VALUE SPACES.
+       01 WS-REG-CKPT06.
+          05 CKPT06-FORNECEDOR      PIC X(05).
+          05 CKPT06-STATUS          PIC X(07).
+          05 CKPT06-ACUM-PAG        PIC 9(04).
+          05 CKPT06-ACUM-LINHAS     PIC 9(02).
+          05 CKPT06-ACUM-LIDOS      PIC 9(06).
+          05 CKPT06-ACUM-QTD-PARADAS PIC 9(06).
+          05 FILLER                 PIC X(50) VALUE SPACES.
+      *
+      *  CONTROLE DE PECA PARADA (SEM MOVIMENTO HA MUITO TEMPO)
+      *
+       77 WS-DIAS-LIMITE-PARADA   PIC 9(04) VALUE 0090.
+       77 WS-DIAS-SEM-MOV         PIC S9(08).
+       77 WS-FLAG-PARADA          PIC X(06) VALUE SPACES.
+       77 ACUM-QTD-PARADAS        PIC 9(06) VALUE ZEROS.
+      *
+      *  EXPORTACAO EM CSV - VALOR "DE FABRICA" CASO O ARQUIVO
+      *  PARMCSV VENHA VAZIO E A GERACAO DO CSV FIQUE DESLIGADA
+      *
+       77 WS-IND-GERA-CSV         PIC X(01) VALUE 'N'.
+       01 WS-LINHA-CSV            PIC X(100).
       *
       * FILE STATUS
       *
        77 FS-CADPECA              PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMCSV              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-CSVPECA              PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -120,6 +210,7 @@
           05 FILLER               PIC X(17) VALUE 'VALOR TOTAL'.
           05 FILLER               PIC X(11) VALUE 'PREVISTA'.
           05 FILLER               PIC X(04) VALUE 'TIPO'.
+          05 FILLER               PIC X(06) VALUE 'SITUAC'.
       *
        01  DET001.
           05 DET001-COD-PECA      PIC 99.999.
@@ -137,18 +228,67 @@
           05 DET001-PERDA         PIC Z.ZZZ.ZZ9,99.
           05 FILLER               PIC X(04) VALUE SPACES.
           05 DET001-TIPO          PIC X(01).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-FLAG-PARADA   PIC X(06).
+      *
+       01  TOT-FORN.
+          05 FILLER               PIC X(14) VALUE
+             'SUBTOTAL FORN.'.
+          05 TOT-FORN-FORNECEDOR  PIC 99999.
+          05 FILLER               PIC X(06) VALUE ' QTDE='.
+          05 TOT-FORN-QTD         PIC ZZZ.ZZ9.
+          05 FILLER               PIC X(08) VALUE ' VALOR= '.
+          05 TOT-FORN-VLR         PIC ZZZ.ZZZ.ZZ9,99.
       *
        01  TOT001.
           05 FILLER               PIC X(27) VALUE
              'TOTAL DE REGISTROS LIDOS = '.
           05 TOT001-LIDOS         PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(27) VALUE
+             'TOTAL DE PECAS PARADAS ... '.
+          05 TOT002-PARADAS       PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-LER-CKPT06.
+           PERFORM 001-07-ABRIR-SAIDA.
+           PERFORM 001-04-LER-PARMCSV.
+           PERFORM 001-08-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
@@ -162,8 +302,10 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADPECA
-                OUTPUT RELATO.
-           PERFORM 001-01-TESTAR-FS.
+                        PARMCSV
+                        PARMDATA
+                        CKPT06.
+           PERFORM 001-02-FS-CADPECA.
 
        001-00-FIM.                EXIT.
 
@@ -172,6 +314,7 @@
       *================================================================*
            PERFORM 001-02-FS-CADPECA.
            PERFORM 001-03-FS-RELATO.
+           PERFORM 001-05-FS-CSVPECA.
 
        001-01-FIM.                EXIT.
 
@@ -197,10 +340,111 @@
 
        001-03-FIM.                EXIT.
 
+      *================================================================*
+       001-04-LER-PARMCSV         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMCSV.
+
+           IF FS-PARMCSV EQUAL '00'
+               MOVE IND-GERA-CSV  TO WS-IND-GERA-CSV
+           ELSE
+               IF FS-PARMCSV NOT EQUAL '10'
+                   MOVE 'PARMCSV' TO FS-ARQUIVO
+                   MOVE FS-PARMCSV TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMCSV.
+
+           IF WS-IND-GERA-CSV EQUAL 'S' AND
+              WS-MODO-RESTART NOT EQUAL 'S'
+               PERFORM 004-06-CABECALHO-CSV.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-CSVPECA          SECTION.
+      *================================================================*
+           MOVE 'CSVPECA'         TO FS-ARQUIVO.
+           MOVE FS-CSVPECA        TO FS-COD-STATUS.
+
+           IF FS-CSVPECA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-LER-CKPT06          SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               MOVE REG-CKPT06    TO WS-REG-CKPT06.
+
+           IF FS-CKPT06 EQUAL '00' AND CKPT06-STATUS EQUAL 'PARCIAL'
+               MOVE 'S'                     TO WS-MODO-RESTART
+               MOVE CKPT06-FORNECEDOR       TO WS-CKPT-FORN-OK
+               MOVE CKPT06-ACUM-PAG         TO ACUM-PAG
+               MOVE CKPT06-ACUM-LINHAS      TO ACUM-LINHAS
+               MOVE CKPT06-ACUM-LIDOS       TO ACUM-LIDOS
+               MOVE CKPT06-ACUM-QTD-PARADAS TO ACUM-QTD-PARADAS.
+
+           IF FS-CKPT06 NOT EQUAL '00' AND '10'
+               MOVE 'CKPT06'           TO FS-ARQUIVO
+               MOVE FS-CKPT06          TO FS-COD-STATUS
+               PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CKPT06.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-ABRIR-SAIDA         SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+
+           IF WS-MODO-RESTART EQUAL 'S'
+               OPEN EXTEND RELATO
+                           CSVPECA
+           ELSE
+               OPEN OUTPUT RELATO
+                           CSVPECA.
+
+           PERFORM 001-03-FS-RELATO.
+           PERFORM 001-05-FS-CSVPECA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       001-08-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-08-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
@@ -220,6 +464,13 @@
                PERFORM 006-00-FECHAR-ARQUIVOS
                STOP RUN.
 
+           IF WS-MODO-RESTART EQUAL 'S'
+               PERFORM 003-01-LER-CADPECA
+                   UNTIL FS-CADPECA EQUAL '10'
+                      OR FORNECEDOR GREATER WS-CKPT-FORN-OK.
+
+           MOVE FORNECEDOR        TO WS-FORN-ANT.
+
        003-00-FIM.                EXIT.
 
       *================================================================*
@@ -238,11 +489,20 @@
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
 
+           IF FORNECEDOR NOT EQUAL WS-FORN-ANT
+               PERFORM 004-03-QUEBRA-FORN.
+
            PERFORM 004-01-IMPRESSAO.
 
+           IF WS-IND-GERA-CSV EQUAL 'S'
+               PERFORM 004-07-GRAVAR-CSV.
+
            ADD 1                  TO ACUM-LINHAS
                                      ACUM-LIDOS.
-           
+           ADD QTD-PECA           TO ACUM-QTD-FORN.
+           ADD WS-TOTAL           TO ACUM-VLR-FORN.
+           MOVE FORNECEDOR        TO WS-FORN-ANT.
+
            PERFORM 003-01-LER-CADPECA.
 
        004-00-FIM.                EXIT.
@@ -255,6 +515,8 @@
                
            MULTIPLY QTD-PECA BY PR-UNITARIO GIVING WS-TOTAL.
 
+           PERFORM 004-04-VERIFICAR-PARADA.
+
            MOVE COD-PECA          TO DET001-COD-PECA.
            MOVE NOME-PECA         TO DET001-NOME-PECA.
            MOVE QTD-PECA          TO DET001-QTD-PECA.
@@ -263,12 +525,89 @@
            MOVE WS-TOTAL          TO DET001-VLR-TOTAL.
            MOVE PERDA             TO DET001-PERDA.
            MOVE TIPO              TO DET001-TIPO.
+           MOVE WS-FLAG-PARADA    TO DET001-FLAG-PARADA.
 
            WRITE REG-RELATO       FROM DET001 AFTER 1.
            PERFORM 001-03-FS-RELATO.
-           
+
        004-01-FIM.                EXIT.
 
+      *================================================================*
+       004-04-VERIFICAR-PARADA    SECTION.
+      *================================================================*
+      *    MARCA COMO "PARADA" A PECA QUE TEM SALDO EM ESTOQUE MAS
+      *    ESTA HA MAIS DE WS-DIAS-LIMITE-PARADA DIAS SEM MOVIMENTO.
+           MOVE SPACES            TO WS-FLAG-PARADA.
+
+           IF QTD-PECA GREATER 0 AND DT-ULT-MOV GREATER 0
+               COMPUTE WS-DIAS-SEM-MOV =
+                   FUNCTION INTEGER-OF-DATE (WS-DATA-SYS-R) -
+                   FUNCTION INTEGER-OF-DATE (DT-ULT-MOV)
+
+               IF WS-DIAS-SEM-MOV GREATER WS-DIAS-LIMITE-PARADA
+                   MOVE 'PARADA'  TO WS-FLAG-PARADA
+                   ADD 1          TO ACUM-QTD-PARADAS.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-06-CABECALHO-CSV       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING 'CODIGO'        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'NOME'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'QTDE'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'FORNECEDOR'    DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'UNITARIO'      DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'VALOR_TOTAL'   DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'PERDA_PREVISTA' DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'TIPO'          DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  'SITUACAO'      DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVPECA      FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVPECA.
+
+       004-06-FIM.                EXIT.
+
+      *================================================================*
+       004-07-GRAVAR-CSV          SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-LINHA-CSV.
+           STRING COD-PECA        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (NOME-PECA) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  QTD-PECA        DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FORNECEDOR      DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-PR-UNITARIO) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-VLR-TOTAL) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (DET001-PERDA) DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  TIPO            DELIMITED BY SIZE
+                  ';'             DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-FLAG-PARADA) DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+
+           WRITE REG-CSVPECA      FROM WS-LINHA-CSV.
+           PERFORM 001-05-FS-CSVPECA.
+
+       004-07-FIM.                EXIT.
+
       *================================================================*
        004-02-CABECALHOS          SECTION.
       *================================================================*
@@ -298,13 +637,43 @@
 
        004-02-FIM.                EXIT.
 
+      *================================================================*
+       004-03-QUEBRA-FORN         SECTION.
+      *================================================================*
+           IF ACUM-QTD-FORN GREATER 0 OR ACUM-VLR-FORN GREATER 0
+               MOVE WS-FORN-ANT       TO TOT-FORN-FORNECEDOR
+               MOVE ACUM-QTD-FORN     TO TOT-FORN-QTD
+               MOVE ACUM-VLR-FORN     TO TOT-FORN-VLR
+
+               WRITE REG-RELATO       FROM TOT-FORN AFTER 2
+               PERFORM 001-03-FS-RELATO
+
+               MOVE SPACES            TO REG-RELATO
+               WRITE REG-RELATO       AFTER 1
+               PERFORM 001-03-FS-RELATO
+
+               ADD 3                  TO ACUM-LINHAS
+
+               PERFORM 999-01-GRAVAR-CKPT06.
+
+           MOVE 0                 TO ACUM-QTD-FORN.
+           MOVE 0                 TO ACUM-VLR-FORN.
+
+       004-03-FIM.                EXIT.
+
       *================================================================*
        005-00-IMPRIMIR-TOTAIS     SECTION.
       *================================================================*
+           PERFORM 004-03-QUEBRA-FORN.
+
            MOVE ACUM-LIDOS        TO TOT001-LIDOS.
            WRITE REG-RELATO       FROM TOT001 AFTER 2.
            PERFORM 001-03-FS-RELATO.
 
+           MOVE ACUM-QTD-PARADAS  TO TOT002-PARADAS.
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
        005-00-FIM.                EXIT.
 
       *================================================================*
@@ -312,9 +681,15 @@
       *================================================================*
            MOVE FS-FECHAMENTO     TO FS-OPERACAO.
            CLOSE CADPECA
-                 RELATO.
+                 RELATO
+                 CSVPECA.
            PERFORM 001-01-TESTAR-FS.
 
+           PERFORM 999-02-LIMPAR-CKPT06.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -323,6 +698,77 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE06'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
+
+      *================================================================*
+       999-01-GRAVAR-CKPT06       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           OPEN OUTPUT CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               MOVE WS-FORN-ANT             TO CKPT06-FORNECEDOR
+               MOVE 'PARCIAL'               TO CKPT06-STATUS
+               MOVE ACUM-PAG                TO CKPT06-ACUM-PAG
+               MOVE ACUM-LINHAS             TO CKPT06-ACUM-LINHAS
+               MOVE ACUM-LIDOS              TO CKPT06-ACUM-LIDOS
+               MOVE ACUM-QTD-PARADAS        TO CKPT06-ACUM-QTD-PARADAS
+               WRITE REG-CKPT06 FROM WS-REG-CKPT06
+               CLOSE CKPT06
+           ELSE
+               DISPLAY '* AVISO CKPT06 FS=' FS-CKPT06.
+
+       999-01-FIM.                EXIT.
+
+      *================================================================*
+       999-02-LIMPAR-CKPT06       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           OPEN OUTPUT CKPT06.
+
+           IF FS-CKPT06 EQUAL '00'
+               CLOSE CKPT06
+           ELSE
+               DISPLAY '* AVISO CKPT06 FS=' FS-CKPT06.
+
+       999-02-FIM.                EXIT.
