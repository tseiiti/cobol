@@ -0,0 +1,567 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE22.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * RECONCILIAR O PERCENTUAL DE COMISSAO DO PU8EXE12 (CADMATU)
+      * CONTRA O PERCENTUAL DE MARKUP DE VENDA DO PU8EXE08 (CADMATV)
+      * PARA O MESMO COD-MAT, JA QUE AS DUAS POLITICAS DEVERIAM ANDAR
+      * JUNTAS E SAO MANTIDAS EM TABELAS SEPARADAS (TABTAXA TIPO 'C' E
+      * TIPO 'V'). CADMATU E CADMATV SAO LIDOS NA MESMA ORDEM EM QUE O
+      * CADMAT ORIGINAL FOI PROCESSADO POR PU8EXE12 E PU8EXE08 (SEM
+      * VERBO SORT, COMO E PADRAO NESTA CASA).
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADMATU         ASSIGN TO UT-S-CADMATU
+                      FILE STATUS IS FS-CADMATU.
+      *
+           SELECT CADMATV         ASSIGN TO UT-S-CADMATV
+                      FILE STATUS IS FS-CADMATV.
+      *
+           SELECT RELATO          ASSIGN TO UR-S-RELATO
+                      FILE STATUS IS FS-RELATO.
+      *
+           SELECT PARMDATA         ASSIGN TO UT-S-PARMDATA
+                      FILE STATUS IS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADMATU
+           RECORD     CONTAINS    50 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADMATU.
+       01 REG-CADMATU.
+          05 COD-ATU              PIC 9(05).
+          05 QTD-ATU              PIC 9(05).
+          05 VLR-ATU              PIC 9(05)V99.
+          05 TOT-ATU              PIC 9(07)V99.
+          05 PERC-ATU             PIC 9(03).
+          05 FILLER               PIC X(21).
+      *
+       FD CADMATV
+           RECORD     CONTAINS    46 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADMATV.
+       01 REG-CADMATV.
+          05 CODIGO-V             PIC 9(05).
+          05 NOME-V               PIC X(20).
+          05 QUANTIDADE-V         PIC 9(05).
+          05 PRECO-V              PIC 9(05)V99.
+          05 VLR-VENDA-V          PIC 9(07)V99.
+      *
+       FD RELATO
+           RECORD     CONTAINS    78 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO.
+       01 REG-RELATO.
+          05 FILLER               PIC X(78).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-COMPARADOS         PIC 9(06) VALUE ZEROS.
+       77 ACUM-DIVERGENTES        PIC 9(06) VALUE ZEROS.
+       77 ACUM-SO-CADMATU         PIC 9(06) VALUE ZEROS.
+       77 ACUM-SO-CADMATV         PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-PERC-VENDA-V         PIC 9(03)V99.
+       77 WS-DIF-PERC             PIC S9(03)V99.
+       77 WS-BASE-V               PIC 9(07)V99.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADMATU              PIC X(02) VALUE SPACES.
+       77 FS-CADMATV              PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(41) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(42) VALUE
+             'PROGRAMA = EXER0022'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(08) VALUE SPACES.
+          05 FILLER               PIC X(53) VALUE
+             'RECONCILIACAO COMISSAO (PU8EXE12) x MARKUP (PU8EXE08)'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(08) VALUE 'CODIGO'.
+          05 FILLER               PIC X(12) VALUE '% COMIS.'.
+          05 FILLER               PIC X(12) VALUE '% MARKUP'.
+          05 FILLER               PIC X(10) VALUE 'DIFERENCA'.
+          05 FILLER               PIC X(10) VALUE 'SITUACAO'.
+      *
+       01  DET001.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 DET001-COD           PIC 99.999.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET001-PERC-C        PIC ZZ9,99.
+          05 FILLER               PIC X     VALUE '%'.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-PERC-V        PIC ZZ9,99.
+          05 FILLER               PIC X     VALUE '%'.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 DET001-DIF           PIC -ZZ9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-SITUACAO      PIC X(12).
+      *
+       01  DET002.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 DET002-COD           PIC 99.999.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET002-MSG           PIC X(40).
+      *
+       01  TOT001.
+          05 FILLER               PIC X(37) VALUE
+             '* TOTAL DE CODIGOS COMPARADOS .......'.
+          05 TOT001-COMPARADOS    PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(37) VALUE
+             '* TOTAL DE CODIGOS DIVERGENTES ......'.
+          05 TOT002-DIVERGENTES   PIC ZZZ.ZZ9.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(37) VALUE
+             '* SO EM CADMATU (PU8EXE12) ..........'.
+          05 TOT003-SO-CADMATU    PIC ZZZ.ZZ9.
+      *
+       01  TOT004.
+          05 FILLER               PIC X(37) VALUE
+             '* SO EM CADMATV (PU8EXE08) ..........'.
+          05 TOT004-SO-CADMATV    PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-05-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 004-02-CABECALHOS.
+           PERFORM 003-01-LER-CADMATU.
+           PERFORM 003-02-LER-CADMATV.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADMATU EQUAL '10'
+                 AND FS-CADMATV EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADMATU
+                        CADMATV
+                        PARMDATA
+                OUTPUT RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADMATU.
+           PERFORM 001-03-FS-CADMATV.
+           PERFORM 001-04-FS-RELATO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADMATU          SECTION.
+      *================================================================*
+           MOVE 'CADMATU'         TO FS-ARQUIVO.
+           MOVE FS-CADMATU        TO FS-COD-STATUS.
+
+           IF FS-CADMATU NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-CADMATV          SECTION.
+      *================================================================*
+           MOVE 'CADMATV'         TO FS-ARQUIVO.
+           MOVE FS-CADMATV        TO FS-COD-STATUS.
+
+           IF FS-CADMATV NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADMATU         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADMATU.
+
+           IF FS-CADMATU NOT EQUAL '10'
+               PERFORM 001-02-FS-CADMATU
+           ELSE
+               MOVE 99999          TO COD-ATU.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-LER-CADMATV         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADMATV.
+
+           IF FS-CADMATV NOT EQUAL '10'
+               PERFORM 001-03-FS-CADMATV
+           ELSE
+               MOVE 99999          TO CODIGO-V.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           EVALUATE TRUE
+               WHEN FS-CADMATU EQUAL '10'
+                   PERFORM 004-04-SO-CADMATV
+                   PERFORM 003-02-LER-CADMATV
+               WHEN FS-CADMATV EQUAL '10'
+                   PERFORM 004-03-SO-CADMATU
+                   PERFORM 003-01-LER-CADMATU
+               WHEN COD-ATU LESS CODIGO-V
+                   PERFORM 004-03-SO-CADMATU
+                   PERFORM 003-01-LER-CADMATU
+               WHEN CODIGO-V LESS COD-ATU
+                   PERFORM 004-04-SO-CADMATV
+                   PERFORM 003-02-LER-CADMATV
+               WHEN OTHER
+                   PERFORM 004-01-COMPARAR
+                   PERFORM 003-01-LER-CADMATU
+                   PERFORM 003-02-LER-CADMATV
+           END-EVALUATE.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-COMPARAR            SECTION.
+      *================================================================*
+      *    DERIVA O PERCENTUAL DE MARKUP EMBUTIDO EM VLR-VENDA-V (O
+      *    PU8EXE08 GRAVA SO O VALOR FINAL, NAO O PERCENTUAL) E
+      *    COMPARA COM O PERCENTUAL DE COMISSAO GRAVADO EM PERC-ATU.
+           COMPUTE WS-BASE-V = QUANTIDADE-V * PRECO-V.
+
+           IF WS-BASE-V GREATER ZEROS
+               COMPUTE WS-PERC-VENDA-V ROUNDED =
+                   ((VLR-VENDA-V / WS-BASE-V) - 1) * 100
+           ELSE
+               MOVE ZEROS          TO WS-PERC-VENDA-V.
+
+           COMPUTE WS-DIF-PERC = PERC-ATU - WS-PERC-VENDA-V.
+
+           MOVE COD-ATU            TO DET001-COD.
+           MOVE PERC-ATU           TO DET001-PERC-C.
+           MOVE WS-PERC-VENDA-V    TO DET001-PERC-V.
+           MOVE WS-DIF-PERC        TO DET001-DIF.
+
+           IF WS-DIF-PERC EQUAL ZEROS
+               MOVE 'OK'           TO DET001-SITUACAO
+           ELSE
+               MOVE 'DIVERGENTE'   TO DET001-SITUACAO
+               ADD 1               TO ACUM-DIVERGENTES.
+
+           WRITE REG-RELATO        FROM DET001 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+           ADD 1                   TO ACUM-LINHAS ACUM-COMPARADOS.
+           ADD 1                  TO ACUM-LIDOS.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-03-SO-CADMATU          SECTION.
+      *================================================================*
+           MOVE COD-ATU             TO DET002-COD.
+           MOVE 'EXISTE SO EM CADMATU (PU8EXE12)' TO DET002-MSG.
+
+           WRITE REG-RELATO         FROM DET002 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+           ADD 1                    TO ACUM-LINHAS ACUM-SO-CADMATU.
+           ADD 1                  TO ACUM-LIDOS.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-SO-CADMATV          SECTION.
+      *================================================================*
+           MOVE CODIGO-V             TO DET002-COD.
+           MOVE 'EXISTE SO EM CADMATV (PU8EXE08)' TO DET002-MSG.
+
+           WRITE REG-RELATO          FROM DET002 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+           ADD 1                     TO ACUM-LINHAS ACUM-SO-CADMATV.
+           ADD 1                  TO ACUM-LIDOS.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-04-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-04-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-04-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+           MOVE 7                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           MOVE ACUM-COMPARADOS    TO TOT001-COMPARADOS.
+           MOVE ACUM-DIVERGENTES   TO TOT002-DIVERGENTES.
+           MOVE ACUM-SO-CADMATU    TO TOT003-SO-CADMATU.
+           MOVE ACUM-SO-CADMATV    TO TOT004-SO-CADMATV.
+
+           WRITE REG-RELATO        FROM TOT001 AFTER 2.
+           PERFORM 001-04-FS-RELATO.
+           WRITE REG-RELATO        FROM TOT002 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+           WRITE REG-RELATO        FROM TOT003 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+           WRITE REG-RELATO        FROM TOT004 AFTER 1.
+           PERFORM 001-04-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADMATU
+                 CADMATV
+                 RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+           DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           MOVE 0090              TO RETURN-CODE
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE22'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               COMPUTE RUNLOG-QTD-GRAVADOS =
+                   ACUM-LIDOS - ACUM-DIVERGENTES
+               MOVE ACUM-DIVERGENTES        TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
