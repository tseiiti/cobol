@@ -0,0 +1,681 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE24.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * HISTORICO ESCOLAR - ATUALIZA O CADASTRO ACUMULADO DE MEDIAS
+      * POR ALUNO (HISTALU/HISTALUN) COM A MATRICULA E AS NOTAS DO
+      * CADALUNO DO PERIODO SENDO PROCESSADO, E IMPRIME O HISTORICO
+      * COM A MEDIA DE CADA ALUNO NO PERIODO E A MEDIA GERAL ACUMULADA
+      * EM TODOS OS PERIODOS JA PROCESSADOS.
+      *
+      * OPERACAO: A CADA PERIODO, O ARQUIVO CADALUNO.TXT E SUBSTITUIDO
+      * PELA MATRICULA DAQUELE PERIODO E ESTE PROGRAMA E EXECUTADO.
+      * O HISTALUN.TXT GERADO PASSA A SER O HISTALU.TXT DO PROXIMO
+      * PERIODO.  NO PRIMEIRO PERIODO, HISTALU.TXT E VAZIO (NAO HA
+      * HISTORICO ANTERIOR) E TODOS OS ALUNOS ENTRAM COMO NOVOS.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT     CADALUNO    ASSIGN TO UT-S-CADALUNO
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADALUNO.
+      *
+           SELECT     HISTALU     ASSIGN TO UT-S-HISTALU
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-HISTALU.
+      *
+           SELECT     HISTALUN    ASSIGN TO UT-S-HISTALUN
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-HISTALUN.
+      *
+           SELECT     RELATO      ASSIGN TO UR-S-RELATO
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMDATA    ASSIGN TO UT-S-PARMDATA
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADALUNO
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADALUNO.
+       COPY CADALUNO.
+      *
+      * HISTORICO ACUMULADO DE MEDIAS, COMO ELE ESTAVA AO FINAL DO
+      * PERIODO ANTERIOR.
+      *
+       FD HISTALU
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-HISTALU.
+       01 REG-HISTALU.
+          05 CODALU-HIST          PIC 9(04).
+          05 NOMEALU-HIST         PIC X(30).
+          05 QTD-PERIODOS-HIST    PIC 9(02).
+          05 SOMA-MEDIAS-HIST     PIC 9(04)V99.
+          05 FILLER               PIC X(18).
+      *
+      * HISTORICO ACUMULADO DE MEDIAS, ATUALIZADO COM O PERIODO DESTA
+      * EXECUCAO.  PASSA A SER O HISTALU.TXT DO PROXIMO PERIODO.
+      *
+       FD HISTALUN
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-HISTALUN.
+       01 REG-HISTALUN.
+          05 CODALU-NOVO          PIC 9(04).
+          05 NOMEALU-NOVO         PIC X(30).
+          05 QTD-PERIODOS-NOVO    PIC 9(02).
+          05 SOMA-MEDIAS-NOVO     PIC 9(04)V99.
+          05 FILLER               PIC X(18).
+      *
+       FD RELATO
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO.
+       01 REG-RELATO.
+          05 FILLER               PIC X(80).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-NOVOS              PIC 9(05) VALUE ZEROS.
+       77 ACUM-ATUALIZ            PIC 9(05) VALUE ZEROS.
+       77 ACUM-INATIVOS           PIC 9(05) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS-HIST         PIC 9(06) VALUE ZEROS.
+      *
+      *  CONTROLE DE SEQUENCIA DOS ARQUIVOS DE ENTRADA, E MEDIA DO
+      *  ALUNO NO PERIODO SENDO PROCESSADO.
+      *
+       77 CODALU-ANT              PIC 9(04) VALUE ZEROS.
+       77 CODALU-HIST-ANT         PIC 9(04) VALUE ZEROS.
+       77 WS-MEDIA-PERIODO        PIC 9(02)V99 VALUE ZEROS.
+       77 WS-MATRICULADO-PERIODO  PIC X(01) VALUE 'N'.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADALUNO             PIC X(02) VALUE SPACES.
+       77 FS-HISTALU              PIC X(02) VALUE SPACES.
+       77 FS-HISTALUN             PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(39) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(50) VALUE
+             'PROGRAMA = EXER0024'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(14) VALUE SPACES.
+          05 FILLER               PIC X(46) VALUE
+             'HISTORICO ESCOLAR ACUMULADO POR ALUNO'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(78) VALUE ALL '='.
+      *
+       01  CAB005.
+          05 FILLER               PIC X(10) VALUE 'CODIGO'.
+          05 FILLER               PIC X(32) VALUE 'NOME DO ALUNO'.
+          05 FILLER               PIC X(13) VALUE 'MEDIA PERIODO'.
+          05 FILLER               PIC X(11) VALUE 'PERIODOS'.
+          05 FILLER               PIC X(12) VALUE 'MEDIA GERAL'.
+      *
+       01  DET001.
+          05 DET001-CODALU        PIC 9(04).
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET001-NOMEALU       PIC X(30).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-MEDIA-PERIODO PIC Z9,99.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET001-QTD-PERIODOS  PIC ZZ9.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET001-MEDIA-GERAL   PIC Z9,99.
+      *
+       01  OBS001.
+          05 FILLER               PIC X(50) VALUE
+             '* ALUNO NAO MATRICULADO NESTE PERIODO *'.
+      *
+       01  TOT001.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE ALUNOS NOVOS NESTE PERIODO      :'.
+          05 TOT001-NOVOS         PIC ZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE ALUNOS COM HISTORICO ATUALIZADO :'.
+          05 TOT002-ATUALIZ       PIC ZZ.ZZ9.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE ALUNOS SEM MATRICULA NO PERIODO :'.
+          05 TOT003-INATIVOS      PIC ZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-07-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADALUNO EQUAL '10' AND
+                     FS-HISTALU  EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADALUNO
+                       HISTALU
+                       PARMDATA
+                OUTPUT HISTALUN
+                       RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADALUNO.
+           PERFORM 001-03-FS-HISTALU.
+           PERFORM 001-04-FS-HISTALUN.
+           PERFORM 001-05-FS-RELATO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADALUNO         SECTION.
+      *================================================================*
+           MOVE 'CADALUNO'        TO FS-ARQUIVO.
+           MOVE FS-CADALUNO       TO FS-COD-STATUS.
+
+           IF FS-CADALUNO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-HISTALU          SECTION.
+      *================================================================*
+           MOVE 'HISTALU'         TO FS-ARQUIVO.
+           MOVE FS-HISTALU        TO FS-COD-STATUS.
+
+           IF FS-HISTALU NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-HISTALUN         SECTION.
+      *================================================================*
+           MOVE 'HISTALUN'        TO FS-ARQUIVO.
+           MOVE FS-HISTALUN       TO FS-COD-STATUS.
+
+           IF FS-HISTALUN NOT EQUAL '00'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-FS-PARMDATA         SECTION.
+      *================================================================*
+           MOVE 'PARMDATA'        TO FS-ARQUIVO.
+           MOVE FS-PARMDATA       TO FS-COD-STATUS.
+
+           IF FS-PARMDATA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+           PERFORM 001-06-FS-PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADALUNO.
+
+           IF FS-CADALUNO EQUAL '10'
+               DISPLAY '* ARQUIVO CADALUNO VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+      *    HISTALU VAZIO E NORMAL NO PRIMEIRO PERIODO PROCESSADO (AINDA
+      *    NAO HA HISTORICO ACUMULADO), E NAO ENCERRA O PROGRAMA.
+           PERFORM 003-02-LER-HISTALU.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADALUNO        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADALUNO.
+
+           IF FS-CADALUNO NOT EQUAL '10'
+               PERFORM 001-02-FS-CADALUNO
+               ADD 1              TO ACUM-LIDOS
+               IF CODALU LESS CODALU-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA
+               ELSE
+                   MOVE CODALU    TO CODALU-ANT.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-LER-HISTALU         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ HISTALU.
+
+           IF FS-HISTALU NOT EQUAL '10'
+               PERFORM 001-03-FS-HISTALU
+               ADD 1              TO ACUM-LIDOS-HIST
+               IF CODALU-HIST LESS CODALU-HIST-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA
+               ELSE
+                   MOVE CODALU-HIST TO CODALU-HIST-ANT.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+      *    DECIDE, PARA O MENOR CODIGO DA VEZ ENTRE CADALUNO (MATRICULA
+      *    DO PERIODO) E HISTALU (HISTORICO ACUMULADO), SE O ALUNO E
+      *    NOVO, SE FICA SEM MATRICULA NESTE PERIODO, OU SE TEM O
+      *    HISTORICO ATUALIZADO COM A MEDIA DESTE PERIODO.
+           IF FS-CADALUNO EQUAL '10'
+               PERFORM 004-02-SEM-MATRICULA
+           ELSE IF FS-HISTALU EQUAL '10'
+               PERFORM 004-01-ALUNO-NOVO
+           ELSE IF CODALU LESS CODALU-HIST
+               PERFORM 004-01-ALUNO-NOVO
+           ELSE IF CODALU GREATER CODALU-HIST
+               PERFORM 004-02-SEM-MATRICULA
+           ELSE
+               PERFORM 004-03-ATUALIZAR-HISTORICO.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-ALUNO-NOVO          SECTION.
+      *================================================================*
+           PERFORM 004-05-CALCULAR-MEDIA.
+
+           MOVE CODALU            TO CODALU-NOVO.
+           MOVE NOMEALU           TO NOMEALU-NOVO.
+           MOVE 1                 TO QTD-PERIODOS-NOVO.
+           MOVE WS-MEDIA-PERIODO  TO SOMA-MEDIAS-NOVO.
+           MOVE 'S'               TO WS-MATRICULADO-PERIODO.
+
+           WRITE REG-HISTALUN.
+           PERFORM 001-04-FS-HISTALUN.
+
+           ADD 1                  TO ACUM-NOVOS.
+
+           PERFORM 004-06-IMPRESSAO.
+           PERFORM 003-01-LER-CADALUNO.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-02-SEM-MATRICULA       SECTION.
+      *================================================================*
+           MOVE CODALU-HIST       TO CODALU-NOVO.
+           MOVE NOMEALU-HIST      TO NOMEALU-NOVO.
+           MOVE QTD-PERIODOS-HIST TO QTD-PERIODOS-NOVO.
+           MOVE SOMA-MEDIAS-HIST  TO SOMA-MEDIAS-NOVO.
+           MOVE 'N'               TO WS-MATRICULADO-PERIODO.
+
+           WRITE REG-HISTALUN.
+           PERFORM 001-04-FS-HISTALUN.
+
+           ADD 1                  TO ACUM-INATIVOS.
+
+           PERFORM 004-06-IMPRESSAO.
+           PERFORM 003-02-LER-HISTALU.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       004-03-ATUALIZAR-HISTORICO SECTION.
+      *================================================================*
+           PERFORM 004-05-CALCULAR-MEDIA.
+
+           MOVE CODALU            TO CODALU-NOVO.
+           MOVE NOMEALU           TO NOMEALU-NOVO.
+           COMPUTE QTD-PERIODOS-NOVO = QTD-PERIODOS-HIST + 1.
+           COMPUTE SOMA-MEDIAS-NOVO  = SOMA-MEDIAS-HIST +
+                                        WS-MEDIA-PERIODO.
+           MOVE 'S'               TO WS-MATRICULADO-PERIODO.
+
+           WRITE REG-HISTALUN.
+           PERFORM 001-04-FS-HISTALUN.
+
+           ADD 1                  TO ACUM-ATUALIZ.
+
+           PERFORM 004-06-IMPRESSAO.
+           PERFORM 003-01-LER-CADALUNO.
+           PERFORM 003-02-LER-HISTALU.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB005 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           MOVE 9                 TO ACUM-LINHAS.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-05-CALCULAR-MEDIA      SECTION.
+      *================================================================*
+           COMPUTE WS-MEDIA-PERIODO ROUNDED =
+               (NOTA1-ALU + NOTA2-ALU + NOTA3-ALU + NOTA4-ALU) / 4.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       004-06-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-04-CABECALHOS.
+
+           MOVE CODALU-NOVO       TO DET001-CODALU.
+           MOVE NOMEALU-NOVO      TO DET001-NOMEALU.
+           MOVE QTD-PERIODOS-NOVO TO DET001-QTD-PERIODOS.
+
+           COMPUTE DET001-MEDIA-GERAL ROUNDED =
+               SOMA-MEDIAS-NOVO / QTD-PERIODOS-NOVO.
+
+           IF WS-MATRICULADO-PERIODO EQUAL 'S'
+               MOVE WS-MEDIA-PERIODO  TO DET001-MEDIA-PERIODO
+           ELSE
+               MOVE ZEROS             TO DET001-MEDIA-PERIODO.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+           ADD 1                  TO ACUM-LINHAS.
+
+           IF WS-MATRICULADO-PERIODO EQUAL 'N'
+               WRITE REG-RELATO   FROM OBS001 AFTER 1
+               PERFORM 001-05-FS-RELATO
+               ADD 1              TO ACUM-LINHAS.
+
+       004-06-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           MOVE ACUM-NOVOS        TO TOT001-NOVOS.
+           MOVE ACUM-ATUALIZ      TO TOT002-ATUALIZ.
+           MOVE ACUM-INATIVOS     TO TOT003-INATIVOS.
+
+           WRITE REG-RELATO       FROM TOT001 AFTER 3.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT003 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADALUNO
+                 HISTALU
+                 HISTALUN
+                 RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CADALUNO/HISTALU FORA DE SEQUENCIA *'
+           DISPLAY '* CODALU      = '  CODALU
+           DISPLAY '* ANTERIOR    = '  CODALU-ANT
+           DISPLAY '* CODALU-HIST = '  CODALU-HIST
+           DISPLAY '* ANTERIOR    = '  CODALU-HIST-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE24'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               COMPUTE RUNLOG-QTD-GRAVADOS =
+                   ACUM-NOVOS + ACUM-ATUALIZ + ACUM-INATIVOS
+               COMPUTE RUNLOG-QTD-LIDOS =
+                   ACUM-LIDOS + ACUM-LIDOS-HIST
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
