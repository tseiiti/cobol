@@ -35,6 +35,11 @@
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-MATSEL.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -57,7 +62,7 @@
           05 FILLER               PIC X(03).
       *
        FD MATDES
-           RECORD     CONTAINS    50 CHARACTERS
+           RECORD     CONTAINS    80 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-MATDES
@@ -68,6 +73,7 @@
           05 QTD-MAT-D            PIC 9(05).
           05 VLR-UNIT-D           PIC 9(05)V99.
           05 CONTA-MAT-D          PIC X(10).
+          05 MOTIVO-D             PIC X(30).
           05 FILLER               PIC X(03).
       *
        FD MATSEL
@@ -84,12 +90,27 @@
           05 CONTA-MAT-S          PIC X(10).
           05 VLR-TOTAL-S          PIC 9(11)V99.
           05 FILLER               PIC X(10).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
       *  AREAS DE TRABALHO 
       *
        77 WS-VLR-TOTAL            PIC 9(11)V99.
+       77 WS-MOTIVO               PIC X(30) VALUE SPACES.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+       77 ACUM-DESCARTADOS        PIC 9(06) VALUE ZEROS.
       *
       * FILE STATUS
       *
@@ -103,12 +124,41 @@
        77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
        77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
        77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
            PERFORM 002-00-VER-ARQ-VAZIO.
            PERFORM 003-00-TRATAR
@@ -197,31 +247,61 @@
        003-00-TRATAR              SECTION.
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           MOVE SPACES            TO WS-MOTIVO.
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF COD-MAT-R  EQUAL SPACES
+               MOVE 'CODIGO NAO PREENCHIDO' TO WS-MOTIVO.
+           IF COD-MAT-R  NOT NUMERIC
+               MOVE 'CODIGO NAO NUMERICO' TO WS-MOTIVO.
+           IF COD-MAT-R  NUMERIC AND COD-MAT-R NOT GREATER 0
+               MOVE 'CODIGO ZERO' TO WS-MOTIVO.
+
+           IF NOME-MAT   EQUAL SPACES
+               MOVE 'NOME NAO PREENCHIDO' TO WS-MOTIVO.
+
+           IF QTD-MAT-R  EQUAL SPACES
+               MOVE 'QUANTIDADE NAO PREENCHIDA' TO WS-MOTIVO.
+           IF QTD-MAT-R  NOT NUMERIC
+               MOVE 'QUANTIDADE NAO NUMERICA' TO WS-MOTIVO.
+           IF QTD-MAT-R  NUMERIC AND QTD-MAT-R NOT GREATER 0
+               MOVE 'QUANTIDADE ZERO' TO WS-MOTIVO.
+
+           IF VLR-UNIT-R EQUAL SPACES
+               MOVE 'VALOR UNITARIO NAO PREENCHIDO' TO WS-MOTIVO.
+           IF VLR-UNIT-R NOT NUMERIC
+               MOVE 'VALOR UNITARIO NAO NUMERICO' TO WS-MOTIVO.
+           IF VLR-UNIT-R NUMERIC AND VLR-UNIT-R NOT GREATER 0
+               MOVE 'VALOR UNITARIO ZERO' TO WS-MOTIVO.
 
-           IF COD-MAT-R  NOT EQUAL SPACES AND
-              COD-MAT-R  IS NUMERIC       AND
-              COD-MAT-R  GREATER 0        AND
-              
-              NOME-MAT   NOT EQUAL SPACES AND
-              
-              QTD-MAT-R  NOT EQUAL SPACES AND
-              QTD-MAT-R  IS NUMERIC       AND
-              QTD-MAT-R  GREATER 0        AND
-              
-              VLR-UNIT-R NOT EQUAL SPACES AND
-              VLR-UNIT-R IS NUMERIC       AND 
-              VLR-UNIT-R GREATER 0        AND
-               
-              CONTA-MAT  NOT EQUAL SPACES
+           IF CONTA-MAT  EQUAL SPACES
+               MOVE 'CONTA NAO PREENCHIDA' TO WS-MOTIVO.
+
+           IF WS-MOTIVO  EQUAL SPACES
                PERFORM 003-01-GRAVAR-MATSEL
            ELSE
-               WRITE REG-MATDES   FROM REG-CADMAT
-               PERFORM 001-03-FS-MATDES.
-           
+               PERFORM 003-02-GRAVAR-MATDES.
+
            PERFORM 002-01-LER-CADMAT.
 
        003-00-FIM.                EXIT.
 
+      *================================================================*
+       003-02-GRAVAR-MATDES       SECTION.
+      *================================================================*
+           MOVE COD-MAT-R         TO COD-MAT-D.
+           MOVE NOME-MAT          TO NOME-MAT-D.
+           MOVE QTD-MAT-R         TO QTD-MAT-D.
+           MOVE VLR-UNIT-R        TO VLR-UNIT-D.
+           MOVE CONTA-MAT         TO CONTA-MAT-D.
+           MOVE WS-MOTIVO         TO MOTIVO-D.
+
+           WRITE REG-MATDES.
+           PERFORM 001-03-FS-MATDES.
+           ADD 1                  TO ACUM-DESCARTADOS.
+
+       003-02-FIM.                EXIT.
+
       *================================================================*
        003-01-GRAVAR-MATSEL       SECTION.
       *================================================================*
@@ -236,6 +316,7 @@
            
            WRITE REG-MATSEL.
            PERFORM 001-04-FS-MATSEL.
+           ADD 1                  TO ACUM-GRAVADOS.
 
        003-01-FIM.                EXIT.
        
@@ -248,6 +329,9 @@
                  MATSEL.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        004-00-FIM.                EXIT.
 
       *================================================================*
@@ -256,6 +340,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
        900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE17'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-DESCARTADOS        TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
