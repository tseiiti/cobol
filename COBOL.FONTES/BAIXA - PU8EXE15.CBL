@@ -0,0 +1,930 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE15.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR RELATORIO DE FUNCIONAIOS POR SECAO.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+      *    SELECT CADFUNC         ASSIGN TO UT-S-CADFUNC
+      *               FILE STATUS IS FS-CADFUNC.
+      *
+      *    SELECT FUNCINCO        ASSIGN TO UT-S-FUNCINCO
+      *               FILE STATUS IS FS-FUNCINCO.
+      *
+      *    SELECT FUNCOK          ASSIGN TO UT-S-FUNCOK
+      *               FILE STATUS IS FS-FUNCOK.
+      *
+      *    SELECT RELATO          ASSIGN TO UR-S-RELATO
+      *               FILE STATUS IS FS-RELATO.
+      *
+      *    SELECT RELSEC          ASSIGN TO UR-S-RELSEC
+      *               FILE STATUS IS FS-RELSEC.
+      *
+      *    SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+      *               FILE STATUS IS FS-PARMDATA.
+      *
+      *    SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+      *               FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CADFUNC         ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADFUNC.
+      *
+           SELECT FUNCINCO        ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-FUNCINCO.
+      *
+           SELECT FUNCOK          ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-FUNCOK.
+      *
+           SELECT     RELATO      ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT RELSEC          ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELSEC.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADFUNC
+           RECORD     CONTAINS    110 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADFUNC
+          VALUE OF FILE-ID IS "ARQUIVOS/CADFUNC.TXT".
+       01 REG-CADFUNC.
+          05 CODIGO-R.
+             10 CODIGO            PIC 9(05).
+          05 NOME                 PIC X(30).
+          05 DT-NASC-R.
+             10 DT-NASC           PIC 9(06).
+          05 DT-NASC-DDMM REDEFINES DT-NASC-R.
+             10 DD-NASC           PIC 9(02).
+             10 MM-NASC           PIC 9(02).
+             10 AA-NASC           PIC 9(02).
+          05 DT-ADMIS-R.
+             10 DT-ADMIS          PIC 9(06).
+          05 DT-ADMIS-DDMM REDEFINES DT-ADMIS-R.
+             10 DD-ADMIS          PIC 9(02).
+             10 MM-ADMIS          PIC 9(02).
+             10 AA-ADMIS          PIC 9(02).
+          05 ENDER                PIC X(30).
+          05 CEP-R.
+             10 CEP               PIC 9(08).
+          05 UF                   PIC X(02).
+          05 FILLER               PIC X(04).
+          05 SALARIO-R.
+             10 SALARIO           PIC 9(07)V99.
+          05 DESCON-R.
+             10 DESCON            PIC 9(07)V99.
+          05 SECAO                PIC X(01).
+      *
+      * FUNCINCO CARREGA O REGISTRO COMPLETO DO FUNCIONARIO REJEITADO,
+      * MAIS O MOTIVO DA REJEICAO, PARA PERMITIR A CORRECAO DO CAMPO
+      * ESPECIFICO E A REALIMENTACAO DO CADASTRO (PU8EXE21).
+      *
+       FD FUNCINCO
+           RECORD     CONTAINS    136 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-FUNCINCO
+          VALUE OF FILE-ID IS "ARQUIVOS/FUNCINCO.TXT".
+       01 REG-FUNCINCO.
+          05 CODIGO-ERRO          PIC 9(05).
+          05 NOME-ERRO            PIC X(30).
+          05 DT-NASC-ERRO         PIC 9(06).
+          05 DT-ADMIS-ERRO        PIC 9(06).
+          05 ENDER-ERRO           PIC X(30).
+          05 CEP-ERRO             PIC 9(08).
+          05 UF-ERRO              PIC X(02).
+          05 SALARIO-ERRO         PIC 9(07)V99.
+          05 DESCON-ERRO          PIC 9(07)V99.
+          05 SECAO-ERRO           PIC X(01).
+          05 MOTIVO-ERRO          PIC X(30).
+      *
+       FD FUNCOK
+           RECORD     CONTAINS    35 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-FUNCOK
+          VALUE OF FILE-ID IS "ARQUIVOS/FUNCOK.TXT".
+       01 REG-FUNCOK.
+          05 COD-OK               PIC 9(05).
+          05 NOME-OK              PIC X(30).
+      *
+       FD RELATO
+           RECORD     CONTAINS    78 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO
+          VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
+       01 REG-RELATO.
+          05 FILLER               PIC X(78).
+      *
+       FD RELSEC
+           RECORD     CONTAINS    67 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELSEC
+          VALUE OF FILE-ID IS "ARQUIVOS/RELSEC.TXT".
+       01 REG-RELSEC.
+          05 FILLER               PIC X(67).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(04) VALUE ZEROS.
+       77 ACUM-ERRO               PIC 9(04) VALUE ZEROS.
+       77 ACUM-OK                 PIC 9(04) VALUE ZEROS.
+      *
+      *  ACUMULADORES DO RELATORIO POR SECAO
+      *
+       77 ACUM-LINHAS-SEC         PIC 9(02) VALUE 60.
+       77 ACUM-PAG-SEC            PIC 9(04) VALUE ZEROS.
+       77 ACUM-FUNC-SEC           PIC 9(04) VALUE ZEROS.
+       77 ACUM-SAL-SEC            PIC 9(09)V99 VALUE ZEROS.
+       77 ACUM-GER-FUNC           PIC 9(05) VALUE ZEROS.
+       77 ACUM-GER-SAL            PIC 9(10)V99 VALUE ZEROS.
+       77 WS-SECAO-ANT            PIC X VALUE SPACES.
+       77 WS-IMP-SECAO            PIC X VALUE SPACES.
+       77 WS-PRIMEIRO-OK          PIC X(01) VALUE 'S'.
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-MENSAGEM             PIC X(30).
+       77 WS-CODIGO               PIC X(05).
+       77 WS-NOME                 PIC X(30).
+       77 WS-ACHOU-UF             PIC X(01).
+       77 WS-IDX-UF               PIC 9(02).
+      *
+      *  TABELA DE UNIDADES DA FEDERACAO VALIDAS
+      *
+       01 WS-LISTA-UF              VALUE
+          'ACALAPAMBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO'.
+          05 WS-TAB-UF-ENTRY      PIC X(02) OCCURS 27 TIMES.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADFUNC              PIC X(02) VALUE SPACES.
+       77 FS-FUNCINCO             PIC X(02) VALUE SPACES.
+       77 FS-FUNCOK               PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-RELSEC               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO DE MOVIMENTACAO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(49) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(13) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(68) VALUE
+             'PROGRAMA = EXER0015'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X(35) VALUE
+             'RELATORIO DA MOVIMENTACAO'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(22) VALUE '  CODIGO'.
+      *
+       01  CAB005.
+          05 FILLER               PIC X(17) VALUE 'FUNCIONARIO'.
+          05 FILLER               PIC X(38) VALUE
+             'NOME DO FUNCIONARIO'.
+          05 FILLER               PIC X(08) VALUE 'MENSAGEM'.
+      *
+       01  DET001.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-CODIGO        PIC X(05).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET001-NOME          PIC X(30).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET001-MENSAGEM      PIC X(30).
+      *
+       01  TOT001.
+          05 FILLER               PIC X(36) VALUE
+             '*** TOTAL DE REGISTROS LIDOS    ==>'.
+          05 TOT001-LIDOS         PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(36) VALUE
+             '*** TOTAL DE REGISTROS COM ERRO ==>'.
+          05 TOT002-ERRO         PIC ZZZ.ZZ9.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(36) VALUE
+             '*** TOTAL DE REGISTROS OK       ==>'.
+          05 TOT003-OK            PIC ZZZ.ZZ9.
+      *
+      *  LINHAS DO RELATORIO POR SECAO (VIDE BAIXA-13)
+      *
+       01  SEC-CAB001.
+          05 FILLER               PIC X(42) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 SEC-CAB002-HOR       PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 SEC-CAB002-MIN       PIC 9(02).
+          05 FILLER               PIC X(09) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 SEC-CAB001-PAG       PIC Z.ZZ9.
+      *
+       01  SEC-CAB002.
+          05 FILLER               PIC X(57) VALUE
+             'PROGRAMA = EXER0015'.
+          05 SEC-CAB002-DIA       PIC 9(02)/.
+          05 SEC-CAB002-MES       PIC 9(02)/.
+          05 SEC-CAB002-ANO       PIC 9(04).
+      *
+       01  SEC-CAB003.
+          05 FILLER               PIC X(15) VALUE SPACES.
+          05 FILLER               PIC X(35) VALUE
+             'RELATORIO DE FUNCIONARIOS POR SECAO'.
+      *
+       01  SEC-CAB004.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(07) VALUE 'SECAO'.
+          05 FILLER               PIC X(22) VALUE 'CODIGO'.
+          05 FILLER               PIC X(25) VALUE 'NOME'.
+          05 FILLER               PIC X(07) VALUE 'SALARIO'.
+      *
+       01  SEC-DET001.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 SEC-DET001-SECAO     PIC X.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 SEC-DET001-CODIGO    PIC ZZ.ZZ9.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 SEC-DET001-NOME      PIC X(30).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 SEC-DET001-SALARIO   PIC Z.ZZZ.ZZ9,99.
+      *
+       01  SEC-TOT001.
+          05 FILLER               PIC X(31) VALUE
+             'TOTAL DE FUNCIONARIOS DA SECAO'.
+          05 SEC-TOT001-SECAO     PIC X.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(04) VALUE ':'.
+          05 SEC-TOT001-FUNC-SEC  PIC Z.ZZ9.
+      *
+       01  SEC-TOT002.
+          05 FILLER               PIC X(35) VALUE
+             'TOTAL DE SALARIOS PAGOS PELA SECAO'.
+          05 SEC-TOT002-SECAO     PIC X(02).
+          05 FILLER               PIC X(04) VALUE ':'.
+          05 SEC-TOT002-SAL-SEC   PIC ZZZ.ZZZ.ZZ9,99.
+      *
+       01  SEC-TOT003.
+          05 FILLER               PIC X(40) VALUE
+             'TOTAL GERAL DE FUNCIONARIOS          :'.
+          05 SEC-TOT003-GER-FUNC  PIC ZZ.ZZ9.
+      *
+       01  SEC-TOT004.
+          05 FILLER               PIC X(39) VALUE
+             'TOTAL GERAL DE SALARIOS PAGOS        :'.
+          05 SEC-TOT004-GER-SAL   PIC Z.ZZZ.ZZZ.ZZ9,99.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-07-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADFUNC  EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADFUNC
+                        PARMDATA
+                OUTPUT FUNCINCO
+                       FUNCOK
+                       RELATO
+                       RELSEC.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADFUNC.
+           PERFORM 001-03-FS-FUNCINCO.
+           PERFORM 001-04-FS-FUNCOK.
+           PERFORM 001-05-FS-RELATO.
+           PERFORM 001-06-FS-RELSEC.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADFUNC               SECTION.
+      *================================================================*
+           MOVE 'CADFUNC'         TO FS-ARQUIVO.
+           MOVE FS-CADFUNC        TO FS-COD-STATUS.
+
+           IF FS-CADFUNC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-FUNCINCO         SECTION.
+      *================================================================*
+           MOVE 'FUNCINCO'        TO FS-ARQUIVO.
+           MOVE FS-FUNCINCO       TO FS-COD-STATUS.
+
+           IF FS-FUNCINCO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-FUNCOK           SECTION.
+      *================================================================*
+           MOVE 'FUNCOK'          TO FS-ARQUIVO.
+           MOVE FS-FUNCOK         TO FS-COD-STATUS.
+
+           IF FS-FUNCOK NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-FS-RELSEC           SECTION.
+      *================================================================*
+           MOVE 'RELSEC'          TO FS-ARQUIVO.
+           MOVE FS-RELSEC         TO FS-COD-STATUS.
+
+           IF FS-RELSEC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO SEC-CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES SEC-CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA SEC-CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR SEC-CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN SEC-CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADFUNC.
+
+           IF FS-CADFUNC EQUAL '10'
+               DISPLAY '* ARQUIVO CADFUNC VAZIO  *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADFUNC         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFUNC.
+
+           IF FS-CADFUNC NOT EQUAL '10'
+               PERFORM 001-02-FS-CADFUNC.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODIGO-R          TO WS-CODIGO.
+           MOVE NOME              TO WS-NOME.
+           MOVE "REGISTRO OK"     TO WS-MENSAGEM.
+
+           IF CODIGO-R EQUAL SPACES
+               MOVE "CODIGO NAO PREENCHIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF CODIGO-R NOT NUMERIC
+               MOVE "CODIGO NAO NUMERICO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF CODIGO-R EQUAL 00000
+               MOVE "CODIGO ZERO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF NOME EQUAL SPACES
+               MOVE "NOME NAO PREENCHIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF SALARIO-R EQUAL SPACES
+               MOVE "SALARIO NAO PREENCHIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF SALARIO NOT NUMERIC
+               MOVE "SALARIO NAO NUMERICO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF SALARIO NUMERIC AND SALARIO EQUAL ZEROS
+               MOVE "SALARIO ZERO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF DESCON-R EQUAL SPACES
+               MOVE "DESCONTO NAO PREENCHIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF DESCON NOT NUMERIC
+               MOVE "DESCONTO NAO NUMERICO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF SALARIO NUMERIC AND DESCON NUMERIC AND
+              DESCON GREATER SALARIO
+               MOVE "DESCONTO MAIOR QUE SALARIO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF DT-NASC-R EQUAL SPACES OR DT-NASC NOT NUMERIC
+               MOVE "DATA NASCIMENTO INVALIDA" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO
+           ELSE
+               IF DD-NASC EQUAL 00 OR DD-NASC GREATER 31 OR
+                  MM-NASC EQUAL 00 OR MM-NASC GREATER 12
+                   MOVE "DATA NASCIMENTO INVALIDA" TO WS-MENSAGEM
+                   PERFORM 004-01-IMPRESSAO.
+
+           IF DT-ADMIS-R EQUAL SPACES OR DT-ADMIS NOT NUMERIC
+               MOVE "DATA ADMISSAO INVALIDA" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO
+           ELSE
+               IF DD-ADMIS EQUAL 00 OR DD-ADMIS GREATER 31 OR
+                  MM-ADMIS EQUAL 00 OR MM-ADMIS GREATER 12
+                   MOVE "DATA ADMISSAO INVALIDA" TO WS-MENSAGEM
+                   PERFORM 004-01-IMPRESSAO.
+
+           IF CEP-R EQUAL SPACES
+               MOVE "CEP NAO PREENCHIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF CEP NOT NUMERIC
+               MOVE "CEP NAO NUMERICO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF CEP NUMERIC AND CEP EQUAL ZEROS
+               MOVE "CEP INVALIDO" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           PERFORM 004-05-VALIDAR-UF.
+           IF WS-ACHOU-UF EQUAL 'N'
+               MOVE "UF INVALIDA" TO WS-MENSAGEM
+               PERFORM 004-01-IMPRESSAO.
+
+           IF WS-MENSAGEM EQUAL "REGISTRO OK"
+               PERFORM 004-01-IMPRESSAO
+               PERFORM 004-04-GRAVA-FUNCOK
+               PERFORM 004-06-TRATAR-SECAO
+               ADD 1              TO ACUM-OK
+           ELSE
+               PERFORM 004-03-GRAVA-FUNCINCO
+               ADD 1              TO ACUM-ERRO.
+
+           ADD 1                  TO ACUM-LIDOS.
+
+           PERFORM 003-01-LER-CADFUNC.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           MOVE WS-CODIGO         TO DET001-CODIGO.
+           MOVE WS-NOME           TO DET001-NOME.
+           MOVE WS-MENSAGEM       TO DET001-MENSAGEM.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           ADD 1                  TO ACUM-LINHAS.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB005 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           MOVE 8                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       004-03-GRAVA-FUNCINCO      SECTION.
+      *================================================================*
+
+           MOVE CODIGO-R          TO CODIGO-ERRO.
+           MOVE NOME              TO NOME-ERRO.
+           MOVE DT-NASC           TO DT-NASC-ERRO.
+           MOVE DT-ADMIS          TO DT-ADMIS-ERRO.
+           MOVE ENDER             TO ENDER-ERRO.
+           MOVE CEP               TO CEP-ERRO.
+           MOVE UF                TO UF-ERRO.
+           MOVE SALARIO           TO SALARIO-ERRO.
+           MOVE DESCON            TO DESCON-ERRO.
+           MOVE SECAO             TO SECAO-ERRO.
+           MOVE WS-MENSAGEM       TO MOTIVO-ERRO.
+
+           WRITE REG-FUNCINCO.
+           PERFORM 001-03-FS-FUNCINCO.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-GRAVA-FUNCOK        SECTION.
+      *================================================================*
+
+           MOVE CODIGO-R          TO COD-OK.
+           MOVE NOME              TO NOME-OK.
+
+           WRITE REG-FUNCOK.
+           PERFORM 001-04-FS-FUNCOK.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-05-VALIDAR-UF          SECTION.
+      *================================================================*
+           MOVE 'N'                TO WS-ACHOU-UF.
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+               UNTIL WS-IDX-UF GREATER 27
+                  OR WS-ACHOU-UF EQUAL 'S'
+               IF UF EQUAL WS-TAB-UF-ENTRY (WS-IDX-UF)
+                   MOVE 'S'        TO WS-ACHOU-UF.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       004-06-TRATAR-SECAO        SECTION.
+      *================================================================*
+      * SO EXECUTADO PARA OS REGISTROS ACEITOS (GRAVADOS EM FUNCOK),
+      * PRODUZINDO O EFETIVO RELATORIO DE FUNCIONARIOS POR SECAO.
+      *
+           IF WS-PRIMEIRO-OK EQUAL 'S'
+               MOVE SECAO          TO WS-SECAO-ANT
+                                      WS-IMP-SECAO
+               MOVE 'N'             TO WS-PRIMEIRO-OK.
+
+           IF WS-SECAO-ANT NOT EQUAL SECAO
+               PERFORM 004-08-QUEBRA-SECAO
+               MOVE 60              TO ACUM-LINHAS-SEC
+               MOVE SECAO           TO WS-SECAO-ANT
+                                       WS-IMP-SECAO.
+
+           IF ACUM-LINHAS-SEC GREATER 59
+               PERFORM 004-07-CABECALHOS-SEC.
+
+           PERFORM 004-09-IMPRESSAO-SEC.
+
+           ADD 1                   TO ACUM-LINHAS-SEC
+                                      ACUM-FUNC-SEC.
+           ADD SALARIO             TO ACUM-SAL-SEC.
+
+       004-06-FIM.                EXIT.
+
+      *================================================================*
+       004-07-CABECALHOS-SEC      SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG-SEC.
+           MOVE ACUM-PAG-SEC      TO SEC-CAB001-PAG.
+
+           WRITE REG-RELSEC       FROM SEC-CAB001 AFTER PAGE.
+           PERFORM 001-06-FS-RELSEC.
+
+           WRITE REG-RELSEC       FROM SEC-CAB002 AFTER 1.
+           PERFORM 001-06-FS-RELSEC.
+
+           WRITE REG-RELSEC       FROM SEC-CAB003 AFTER 2.
+           PERFORM 001-06-FS-RELSEC.
+
+           WRITE REG-RELSEC       FROM SEC-CAB004 AFTER 2.
+           PERFORM 001-06-FS-RELSEC.
+
+           MOVE SPACES            TO REG-RELSEC.
+           WRITE REG-RELSEC       AFTER 1.
+           PERFORM 001-06-FS-RELSEC.
+
+           MOVE 7                 TO ACUM-LINHAS-SEC.
+
+       004-07-FIM.                EXIT.
+
+      *================================================================*
+       004-08-QUEBRA-SECAO        SECTION.
+      *================================================================*
+           MOVE WS-SECAO-ANT      TO SEC-TOT001-SECAO
+                                     SEC-TOT002-SECAO.
+
+           MOVE ACUM-FUNC-SEC     TO SEC-TOT001-FUNC-SEC.
+           MOVE ACUM-SAL-SEC      TO SEC-TOT002-SAL-SEC.
+
+           ADD ACUM-FUNC-SEC      TO ACUM-GER-FUNC.
+           ADD ACUM-SAL-SEC       TO ACUM-GER-SAL.
+
+           MOVE 0                 TO ACUM-FUNC-SEC
+                                     ACUM-SAL-SEC.
+
+           WRITE REG-RELSEC       FROM SEC-TOT001 AFTER 2.
+           PERFORM 001-06-FS-RELSEC.
+
+           WRITE REG-RELSEC       FROM SEC-TOT002 AFTER 1.
+           PERFORM 001-06-FS-RELSEC.
+
+       004-08-FIM.                EXIT.
+
+      *================================================================*
+       004-09-IMPRESSAO-SEC       SECTION.
+      *================================================================*
+           MOVE WS-IMP-SECAO      TO SEC-DET001-SECAO.
+           MOVE CODIGO            TO SEC-DET001-CODIGO.
+           MOVE NOME              TO SEC-DET001-NOME.
+           MOVE SALARIO           TO SEC-DET001-SALARIO.
+
+           WRITE REG-RELSEC       FROM SEC-DET001 AFTER 1.
+           PERFORM 001-06-FS-RELSEC.
+
+           MOVE SPACES            TO WS-IMP-SECAO.
+
+       004-09-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           MOVE ACUM-LIDOS        TO TOT001-LIDOS.
+           MOVE ACUM-ERRO         TO TOT002-ERRO.
+           MOVE ACUM-OK           TO TOT003-OK.
+
+           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT003 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+           IF WS-PRIMEIRO-OK EQUAL 'N'
+               PERFORM 004-08-QUEBRA-SECAO
+               MOVE ACUM-GER-FUNC  TO SEC-TOT003-GER-FUNC
+               MOVE ACUM-GER-SAL   TO SEC-TOT004-GER-SAL
+
+               WRITE REG-RELSEC    FROM SEC-TOT003 AFTER 2
+               PERFORM 001-06-FS-RELSEC
+
+               WRITE REG-RELSEC    FROM SEC-TOT004 AFTER 1
+               PERFORM 001-06-FS-RELSEC.
+
+           DISPLAY 'TOTAL DE REGISTROS LIDOS    ==> ' ACUM-LIDOS.
+           DISPLAY 'TOTAL DE REGISTROS COM ERRO ==> ' ACUM-ERRO.
+           DISPLAY 'TOTAL DE REGISTROS OK       ==> ' ACUM-OK.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADFUNC
+                 FUNCINCO
+                 FUNCOK
+                 RELATO
+                 RELSEC.
+           PERFORM 001-01-TESTAR-FS.
+
+           DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE15'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-OK                 TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-ERRO               TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
