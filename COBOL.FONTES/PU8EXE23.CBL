@@ -0,0 +1,430 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE23.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * MANUTENCAO DO CADASTRO DE PECAS (CADPECA) - INCLUSAO,
+      * ALTERACAO, CONSULTA E EXCLUSAO DE REGISTROS VIA TERMINAL,
+      * POR CODIGO DA PECA (COD-PECA).
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS COD-PECA
+                      FILE STATUS IS FS-CADPECA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADPECA
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADPECA.
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+       77 ACUM-REJEITADOS         PIC 9(06) VALUE ZEROS.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADPECA              PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-REGRAVACAO           PIC X(13) VALUE 'NA REGRAVACAO'.
+       77 FS-EXCLUSAO             PIC X(13) VALUE 'NA EXCLUSAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      * OPCAO DO MENU E CHAVE DE ACESSO AO CADPECA
+      *
+       77 WS-OPCAO                PIC X(01) VALUE SPACES.
+       77 WS-COD-PECA-ACC         PIC 9(05) VALUE ZEROS.
+       77 WS-CONTINUA             PIC X(01) VALUE 'S'.
+       77 WS-DADOS-VALIDOS        PIC X(01) VALUE 'N'.
+      *
+      * CAMPOS DIGITADOS PARA INCLUSAO/ALTERACAO DO REGISTRO
+      *
+       01 WS-REG-CADPECA.
+          05 WS-NOME-PECA         PIC X(30).
+          05 WS-QTD-PECA          PIC 9(05).
+          05 WS-QTD-MINIMA        PIC 9(05).
+          05 WS-QTD-MAXIMA        PIC 9(05).
+          05 WS-FORNECEDOR        PIC X(05).
+          05 WS-PR-UNITARIO       PIC 9(07)V99.
+          05 WS-PERDA             PIC 9(07)V99.
+          05 WS-TIPO              PIC X(01).
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 002-00-MENU
+               UNTIL WS-CONTINUA EQUAL 'N'.
+           PERFORM 007-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN I-O CADPECA.
+           PERFORM 001-01-FS-CADPECA.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-FS-CADPECA          SECTION.
+      *================================================================*
+           MOVE 'CADPECA'         TO FS-ARQUIVO.
+           MOVE FS-CADPECA        TO FS-COD-STATUS.
+
+           IF FS-CADPECA NOT EQUAL '00' AND '02' AND '10'
+                                  AND '21' AND '22' AND '23'
+               PERFORM 900-00-ERRO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       002-00-MENU                SECTION.
+      *================================================================*
+           DISPLAY '----------------------------------------------'.
+           DISPLAY ' MANUTENCAO DO CADASTRO DE PECAS - CADPECA'.
+           DISPLAY '----------------------------------------------'.
+           DISPLAY ' 1 - INCLUIR'.
+           DISPLAY ' 2 - ALTERAR'.
+           DISPLAY ' 3 - CONSULTAR'.
+           DISPLAY ' 4 - EXCLUIR'.
+           DISPLAY ' 5 - TERMINAR'.
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO EQUAL '1'
+                   PERFORM 003-00-INCLUIR
+               WHEN WS-OPCAO EQUAL '2'
+                   PERFORM 004-00-ALTERAR
+               WHEN WS-OPCAO EQUAL '3'
+                   PERFORM 005-00-CONSULTAR
+               WHEN WS-OPCAO EQUAL '4'
+                   PERFORM 006-00-EXCLUIR
+               WHEN WS-OPCAO EQUAL '5'
+                   MOVE 'N'         TO WS-CONTINUA
+               WHEN OTHER
+                   DISPLAY '* OPCAO INVALIDA *'.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       002-01-ACEITAR-COD-PECA    SECTION.
+      *================================================================*
+           DISPLAY 'CODIGO DA PECA: ' WITH NO ADVANCING.
+           ACCEPT WS-COD-PECA-ACC.
+
+       002-01-FIM.                EXIT.
+
+      *================================================================*
+       003-00-INCLUIR             SECTION.
+      *================================================================*
+           PERFORM 002-01-ACEITAR-COD-PECA.
+           MOVE WS-COD-PECA-ACC   TO COD-PECA.
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF FS-CADPECA EQUAL '00'
+               DISPLAY '* PECA JA CADASTRADA, USE ALTERAR *'
+               ADD 1               TO ACUM-REJEITADOS
+           ELSE
+               PERFORM 003-03-ACEITAR-VALIDO
+               MOVE WS-NOME-PECA   TO NOME-PECA
+               MOVE WS-QTD-PECA    TO QTD-PECA
+               MOVE WS-QTD-MINIMA  TO QTD-MINIMA
+               MOVE WS-QTD-MAXIMA  TO QTD-MAXIMA
+               MOVE WS-FORNECEDOR  TO FORNECEDOR
+               MOVE WS-PR-UNITARIO TO PR-UNITARIO
+               MOVE WS-PERDA       TO PERDA
+               MOVE WS-TIPO        TO TIPO
+               MOVE FS-GRAVACAO    TO FS-OPERACAO
+               WRITE REG-CADPECA
+               PERFORM 001-01-FS-CADPECA
+               IF FS-CADPECA EQUAL '00'
+                   DISPLAY '* PECA INCLUIDA COM SUCESSO *'
+                   ADD 1           TO ACUM-GRAVADOS
+               ELSE
+                   ADD 1           TO ACUM-REJEITADOS.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-ACEITAR-DADOS       SECTION.
+      *================================================================*
+           DISPLAY 'NOME DA PECA..........: ' WITH NO ADVANCING.
+           ACCEPT WS-NOME-PECA.
+           DISPLAY 'QUANTIDADE EM ESTOQUE.: ' WITH NO ADVANCING.
+           ACCEPT WS-QTD-PECA.
+           DISPLAY 'QUANTIDADE MINIMA.....: ' WITH NO ADVANCING.
+           ACCEPT WS-QTD-MINIMA.
+           DISPLAY 'QUANTIDADE MAXIMA.....: ' WITH NO ADVANCING.
+           ACCEPT WS-QTD-MAXIMA.
+           DISPLAY 'FORNECEDOR............: ' WITH NO ADVANCING.
+           ACCEPT WS-FORNECEDOR.
+           DISPLAY 'PRECO UNITARIO........: ' WITH NO ADVANCING.
+           ACCEPT WS-PR-UNITARIO.
+           DISPLAY 'PERDA.................: ' WITH NO ADVANCING.
+           ACCEPT WS-PERDA.
+           DISPLAY 'TIPO..................: ' WITH NO ADVANCING.
+           ACCEPT WS-TIPO.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-VALIDAR-DADOS       SECTION.
+      *================================================================*
+           MOVE 'S'               TO WS-DADOS-VALIDOS.
+
+           IF WS-QTD-MINIMA GREATER WS-QTD-MAXIMA
+               DISPLAY '* QTD MINIMA NAO PODE SER MAIOR QUE A MAXIMA *'
+               MOVE 'N'           TO WS-DADOS-VALIDOS.
+
+           IF WS-FORNECEDOR EQUAL SPACES
+               DISPLAY '* FORNECEDOR NAO PODE FICAR EM BRANCO *'
+               MOVE 'N'           TO WS-DADOS-VALIDOS.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       003-03-ACEITAR-VALIDO      SECTION.
+      *================================================================*
+           MOVE 'N'               TO WS-DADOS-VALIDOS.
+           PERFORM 003-04-CICLO-ACEITAR
+               UNTIL WS-DADOS-VALIDOS EQUAL 'S'.
+
+       003-03-FIM.                EXIT.
+
+      *================================================================*
+       003-04-CICLO-ACEITAR       SECTION.
+      *================================================================*
+           PERFORM 003-01-ACEITAR-DADOS.
+           PERFORM 003-02-VALIDAR-DADOS.
+
+       003-04-FIM.                EXIT.
+
+      *================================================================*
+       004-00-ALTERAR             SECTION.
+      *================================================================*
+           PERFORM 002-01-ACEITAR-COD-PECA.
+           MOVE WS-COD-PECA-ACC   TO COD-PECA.
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF FS-CADPECA NOT EQUAL '00'
+               DISPLAY '* PECA NAO ENCONTRADA *'
+               ADD 1               TO ACUM-REJEITADOS
+           ELSE
+               PERFORM 005-01-MOSTRAR-DADOS
+               MOVE NOME-PECA      TO WS-NOME-PECA
+               MOVE QTD-PECA       TO WS-QTD-PECA
+               MOVE QTD-MINIMA     TO WS-QTD-MINIMA
+               MOVE QTD-MAXIMA     TO WS-QTD-MAXIMA
+               MOVE FORNECEDOR     TO WS-FORNECEDOR
+               MOVE PR-UNITARIO    TO WS-PR-UNITARIO
+               MOVE PERDA          TO WS-PERDA
+               MOVE TIPO           TO WS-TIPO
+               PERFORM 003-03-ACEITAR-VALIDO
+               MOVE WS-NOME-PECA   TO NOME-PECA
+               MOVE WS-QTD-PECA    TO QTD-PECA
+               MOVE WS-QTD-MINIMA  TO QTD-MINIMA
+               MOVE WS-QTD-MAXIMA  TO QTD-MAXIMA
+               MOVE WS-FORNECEDOR  TO FORNECEDOR
+               MOVE WS-PR-UNITARIO TO PR-UNITARIO
+               MOVE WS-PERDA       TO PERDA
+               MOVE WS-TIPO        TO TIPO
+               MOVE FS-REGRAVACAO  TO FS-OPERACAO
+               REWRITE REG-CADPECA
+               PERFORM 001-01-FS-CADPECA
+               IF FS-CADPECA EQUAL '00'
+                   DISPLAY '* PECA ALTERADA COM SUCESSO *'
+                   ADD 1           TO ACUM-GRAVADOS
+               ELSE
+                   ADD 1           TO ACUM-REJEITADOS.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       005-00-CONSULTAR           SECTION.
+      *================================================================*
+           PERFORM 002-01-ACEITAR-COD-PECA.
+           MOVE WS-COD-PECA-ACC   TO COD-PECA.
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF FS-CADPECA NOT EQUAL '00'
+               DISPLAY '* PECA NAO ENCONTRADA *'
+           ELSE
+               PERFORM 005-01-MOSTRAR-DADOS.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       005-01-MOSTRAR-DADOS       SECTION.
+      *================================================================*
+           DISPLAY 'CODIGO................: ' COD-PECA.
+           DISPLAY 'NOME DA PECA..........: ' NOME-PECA.
+           DISPLAY 'QUANTIDADE EM ESTOQUE.: ' QTD-PECA.
+           DISPLAY 'QUANTIDADE MINIMA.....: ' QTD-MINIMA.
+           DISPLAY 'QUANTIDADE MAXIMA.....: ' QTD-MAXIMA.
+           DISPLAY 'FORNECEDOR............: ' FORNECEDOR.
+           DISPLAY 'PRECO UNITARIO........: ' PR-UNITARIO.
+           DISPLAY 'PERDA.................: ' PERDA.
+           DISPLAY 'TIPO..................: ' TIPO.
+
+       005-01-FIM.                EXIT.
+
+      *================================================================*
+       006-00-EXCLUIR             SECTION.
+      *================================================================*
+           PERFORM 002-01-ACEITAR-COD-PECA.
+           MOVE WS-COD-PECA-ACC   TO COD-PECA.
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF FS-CADPECA NOT EQUAL '00'
+               DISPLAY '* PECA NAO ENCONTRADA *'
+               ADD 1               TO ACUM-REJEITADOS
+           ELSE
+               PERFORM 005-01-MOSTRAR-DADOS
+               MOVE FS-EXCLUSAO    TO FS-OPERACAO
+               DELETE CADPECA
+               PERFORM 001-01-FS-CADPECA
+               IF FS-CADPECA EQUAL '00'
+                   DISPLAY '* PECA EXCLUIDA COM SUCESSO *'
+                   ADD 1           TO ACUM-GRAVADOS
+               ELSE
+                   ADD 1           TO ACUM-REJEITADOS.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       007-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADPECA.
+           PERFORM 001-01-FS-CADPECA.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       007-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE23'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-REJEITADOS         TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
