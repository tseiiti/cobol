@@ -43,6 +43,21 @@
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-RELATO.
+      *
+           SELECT CTCORSUS        ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CTCORSUS.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -88,7 +103,9 @@
            DATA       RECORD      IS REG-CTCORGER
           VALUE OF FILE-ID IS "ARQUIVOS/CTCORGER.TXT".
        01 REG-CTCORGER.
-          05 CPF-GER              PIC 9(11).
+          05 CPF-GER.
+             10 CPF-GER-NUM        PIC 9(09).
+             10 CPF-GER-DIG        PIC 9(02).
           05 NOME-GER             PIC X(30).
           05 BCO-GER              PIC X(03).
           05 FILLER               PIC X(06).
@@ -101,6 +118,38 @@
           VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
        01 REG-RELATO.
           05 FILLER               PIC X(58).
+      *
+       FD CTCORSUS
+           RECORD     CONTAINS    74 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CTCORSUS
+          VALUE OF FILE-ID IS "ARQUIVOS/CTCORSUS.TXT".
+       01 REG-CTCORSUS.
+          05 CPF-SUS               PIC 9(11).
+          05 NOME-SUS              PIC X(30).
+          05 BCO-SUS               PIC X(03).
+          05 MOTIVO-SUS            PIC X(30).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+          RECORD      CONTAINS    08 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM   PIC 9(08).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -116,6 +165,14 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
@@ -123,6 +180,29 @@
        77 ACUM-ABC                PIC 9(06) VALUE ZEROS.
        77 ACUM-XYZ                PIC 9(06) VALUE ZEROS.
        77 ACUM-GRAV               PIC 9(06) VALUE ZEROS.
+       77 ACUM-SUSPENSO           PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-SO-ABC             PIC 9(06) VALUE ZEROS.
+       77 ACUM-SO-XYZ             PIC 9(06) VALUE ZEROS.
+      *
+      *  VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *
+       01 WS-CPF-CALC.
+          05 WS-CPF-NUM-FULL      PIC 9(11).
+       01 WS-CPF-CALC-R REDEFINES WS-CPF-CALC.
+          05 WS-CPF-DIGITO        PIC 9 OCCURS 11 TIMES.
+       77 WS-CPF-SOMA             PIC 9(04) VALUE ZEROS.
+       77 WS-CPF-RESTO            PIC 9(02) VALUE ZEROS.
+       77 WS-CPF-PESO             PIC 9(02) VALUE ZEROS.
+       77 WS-CPF-DV1              PIC 9     VALUE ZERO.
+       77 WS-CPF-DV2              PIC 9     VALUE ZERO.
+       77 WS-CPF-IDX              PIC 9(02) VALUE ZERO.
+       77 WS-CPF-VALIDO           PIC X(01) VALUE 'S'.
+       77 WS-CPF-ABC-ANT          PIC X(11) VALUE SPACES.
+       77 WS-CPF-XYZ-ANT          PIC X(11) VALUE SPACES.
+       77 WS-CPF-ABC-DUP          PIC X(01) VALUE 'N'.
+       77 WS-CPF-XYZ-DUP          PIC X(01) VALUE 'N'.
+       77 WS-CPF-RECONC           PIC X(01) VALUE SPACES.
       *
       * FILE STATUS
       *
@@ -130,6 +210,8 @@
        77 FS-CTCORXYZ             PIC X(02) VALUE SPACES.
        77 FS-CTCORGER             PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-CTCORSUS             PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -195,17 +277,63 @@
           05 FILLER               PIC X(44) VALUE
              'TOTAL DE CORRENTISTAS GRAVADOS (BANCO GER):'.
           05 TOT003-GRAV          PIC ZZZ.ZZ9.
+      *
+       01  TOT004.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE CPF COM DIGITO INVALIDO (SUSPENSO):'.
+          05 TOT004-SUS           PIC ZZZ.ZZ9.
+      *
+       01  TOT005.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE CPF SOMENTE NO BANCO ABC         :'.
+          05 TOT005-SO-ABC        PIC ZZZ.ZZ9.
+      *
+       01  TOT006.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE CPF SOMENTE NO BANCO XYZ         :'.
+          05 TOT006-SO-XYZ        PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-07-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
-               UNTIL FS-CTCORABC EQUAL '10'.
+               UNTIL FS-CTCORABC EQUAL '10' AND
+                     FS-CTCORXYZ EQUAL '10'.
            PERFORM 005-00-IMPRIMIR-TOTAIS.
            PERFORM 006-00-FECHAR-ARQUIVOS.
            STOP RUN.
@@ -216,8 +344,10 @@
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CTCORABC
                        CTCORXYZ
+                       PARMDATA
                 OUTPUT CTCORGER
-                       RELATO.
+                       RELATO
+                       CTCORSUS.
            PERFORM 001-01-TESTAR-FS.
 
        001-00-FIM.                EXIT.
@@ -229,6 +359,7 @@
            PERFORM 001-03-FS-CTCORXYZ.
            PERFORM 001-04-FS-CTCORGER.
            PERFORM 001-05-FS-RELATO.
+           PERFORM 001-06-FS-CTCORSUS.
 
        001-01-FIM.                EXIT.
 
@@ -276,10 +407,44 @@
 
        001-05-FIM.                EXIT.
 
+      *================================================================*
+       001-06-FS-CTCORSUS         SECTION.
+      *================================================================*
+           MOVE 'CTCORSUS'        TO FS-ARQUIVO.
+           MOVE FS-CTCORSUS       TO FS-COD-STATUS.
+
+           IF FS-CTCORSUS NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-07-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
@@ -316,7 +481,16 @@
            READ CTCORABC.
 
            IF FS-CTCORABC NOT EQUAL '10'
-               PERFORM 001-02-FS-CTCORABC.
+               PERFORM 001-02-FS-CTCORABC
+               IF CPF-ABC LESS WS-CPF-ABC-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA
+               ELSE
+                   IF CPF-ABC EQUAL WS-CPF-ABC-ANT
+                       AND WS-CPF-ABC-ANT NOT EQUAL SPACES
+                       MOVE 'S'   TO WS-CPF-ABC-DUP
+                   ELSE
+                       MOVE 'N'   TO WS-CPF-ABC-DUP
+                   MOVE CPF-ABC   TO WS-CPF-ABC-ANT.
 
        003-01-FIM.                EXIT.
 
@@ -327,7 +501,16 @@
            READ CTCORXYZ.
 
            IF FS-CTCORXYZ NOT EQUAL '10'
-               PERFORM 001-03-FS-CTCORXYZ.
+               PERFORM 001-03-FS-CTCORXYZ
+               IF CPF-XYZ LESS WS-CPF-XYZ-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA
+               ELSE
+                   IF CPF-XYZ EQUAL WS-CPF-XYZ-ANT
+                       AND WS-CPF-XYZ-ANT NOT EQUAL SPACES
+                       MOVE 'S'   TO WS-CPF-XYZ-DUP
+                   ELSE
+                       MOVE 'N'   TO WS-CPF-XYZ-DUP
+                   MOVE CPF-XYZ   TO WS-CPF-XYZ-ANT.
 
        003-02-FIM.                EXIT.
 
@@ -335,22 +518,32 @@
        004-00-TRATAR              SECTION.
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
-           
-           IF CPF-ABC LESS CPF-XYZ
+
+      *    CLASSIFICA O CPF DA VEZ QUANTO A RECONCILIACAO ENTRE OS
+      *    BANCOS ABC E XYZ, ANTES DE DECIDIR QUEM GRAVA:
+      *    'A' = CPF SOMENTE NO BANCO ABC (SEM CORRESPONDENTE NO XYZ)
+      *    'X' = CPF SOMENTE NO BANCO XYZ (SEM CORRESPONDENTE NO ABC)
+      *    'M' = CPF PRESENTE NOS DOIS BANCOS (SEM VARIANCIA)
+           IF FS-CTCORABC EQUAL '10'
+               MOVE 'X'           TO WS-CPF-RECONC
+               PERFORM 004-04-GRAVA-XYZ
+           ELSE IF FS-CTCORXYZ EQUAL '10'
+               MOVE 'A'           TO WS-CPF-RECONC
+               PERFORM 004-03-GRAVA-ABC
+           ELSE IF CPF-ABC LESS CPF-XYZ
+               MOVE 'A'           TO WS-CPF-RECONC
                PERFORM 004-03-GRAVA-ABC
            ELSE IF CPF-ABC GREATER CPF-XYZ
+               MOVE 'X'           TO WS-CPF-RECONC
                PERFORM 004-04-GRAVA-XYZ
            ELSE IF DATA-ABC LESS DATA-XYZ
+               MOVE 'M'           TO WS-CPF-RECONC
                PERFORM 004-03-GRAVA-ABC
+               PERFORM 003-02-LER-CTCORXYZ
            ELSE
-               PERFORM 004-04-GRAVA-XYZ.
-           
-           ADD 1                  TO ACUM-GRAV.
-           
-           PERFORM 004-01-IMPRESSAO.
-
-           PERFORM 003-01-LER-CTCORABC.
-           PERFORM 003-02-LER-CTCORXYZ.
+               MOVE 'M'           TO WS-CPF-RECONC
+               PERFORM 004-04-GRAVA-XYZ
+               PERFORM 003-01-LER-CTCORABC.
 
        004-00-FIM.                EXIT.
 
@@ -359,10 +552,10 @@
       *================================================================*
            IF ACUM-LINHAS GREATER 59
                PERFORM 004-02-CABECALHOS.
-             
-           MOVE CPF-ABC-NUM       TO DET001-CPF-NUM.
-           MOVE CPF-ABC-DIG       TO DET001-CPF-DIG.
-           MOVE NOME-ABC          TO DET001-NOME.
+
+           MOVE CPF-GER-NUM       TO DET001-CPF-NUM.
+           MOVE CPF-GER-DIG       TO DET001-CPF-DIG.
+           MOVE NOME-GER          TO DET001-NOME.
            MOVE BCO-GER           TO DET001-BANCO.
 
            WRITE REG-RELATO       FROM DET001 AFTER 1.
@@ -406,31 +599,202 @@
 
       *================================================================*
        004-03-GRAVA-ABC           SECTION.
+      *================================================================*
+           IF WS-CPF-ABC-DUP EQUAL 'S'
+               PERFORM 004-10-GRAVA-DUPLIC-ABC
+           ELSE
+               MOVE CPF-ABC       TO WS-CPF-NUM-FULL
+               PERFORM 004-05-VALIDAR-CPF
+               IF WS-CPF-VALIDO EQUAL 'S'
+                   PERFORM 004-06-GRAVA-OK-ABC
+               ELSE
+                   PERFORM 004-08-GRAVA-SUSPENSO-ABC.
+
+           PERFORM 003-01-LER-CTCORABC.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-04-GRAVA-XYZ           SECTION.
+      *================================================================*
+           IF WS-CPF-XYZ-DUP EQUAL 'S'
+               PERFORM 004-11-GRAVA-DUPLIC-XYZ
+           ELSE
+               MOVE CPF-XYZ       TO WS-CPF-NUM-FULL
+               PERFORM 004-05-VALIDAR-CPF
+               IF WS-CPF-VALIDO EQUAL 'S'
+                   PERFORM 004-07-GRAVA-OK-XYZ
+               ELSE
+                   PERFORM 004-09-GRAVA-SUSPENSO-XYZ.
+
+           PERFORM 003-02-LER-CTCORXYZ.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-05-VALIDAR-CPF         SECTION.
+      *================================================================*
+           MOVE 'S'               TO WS-CPF-VALIDO.
+
+           MOVE ZEROS             TO WS-CPF-SOMA.
+           MOVE 10                TO WS-CPF-PESO.
+           PERFORM 004-05-01-SOMA-DIGITO THRU 004-05-01-FIM
+               VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX GREATER 9.
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11).
+           IF WS-CPF-RESTO LESS 2
+               MOVE 0             TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO.
+
+           IF WS-CPF-DV1 NOT EQUAL WS-CPF-DIGITO (10)
+               MOVE 'N'           TO WS-CPF-VALIDO.
+
+           MOVE ZEROS             TO WS-CPF-SOMA.
+           MOVE 11                TO WS-CPF-PESO.
+           PERFORM 004-05-02-SOMA-DIGITO THRU 004-05-02-FIM
+               VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX GREATER 10.
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA, 11).
+           IF WS-CPF-RESTO LESS 2
+               MOVE 0             TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO.
+
+           IF WS-CPF-DV2 NOT EQUAL WS-CPF-DIGITO (11)
+               MOVE 'N'           TO WS-CPF-VALIDO.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       004-05-01-SOMA-DIGITO      SECTION.
+      *================================================================*
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DIGITO (WS-CPF-IDX) * WS-CPF-PESO).
+           SUBTRACT 1             FROM WS-CPF-PESO.
+
+       004-05-01-FIM.             EXIT.
+
+      *================================================================*
+       004-05-02-SOMA-DIGITO      SECTION.
+      *================================================================*
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DIGITO (WS-CPF-IDX) * WS-CPF-PESO).
+           SUBTRACT 1             FROM WS-CPF-PESO.
+
+       004-05-02-FIM.             EXIT.
+
+      *================================================================*
+       004-06-GRAVA-OK-ABC        SECTION.
       *================================================================*
            ADD 1                  TO ACUM-ABC.
-           
+           ADD 1                  TO ACUM-LIDOS.
+           ADD 1                  TO ACUM-GRAV.
+
+           IF WS-CPF-RECONC EQUAL 'A'
+               ADD 1              TO ACUM-SO-ABC.
+
            MOVE CPF-ABC           TO CPF-GER.
            MOVE NOME-ABC          TO NOME-GER.
            MOVE 'ABC'             TO BCO-GER.
-           
+
            WRITE REG-CTCORGER.
            PERFORM 001-04-FS-CTCORGER.
-           
-       004-03-FIM.                EXIT.
+
+           PERFORM 004-01-IMPRESSAO.
+
+       004-06-FIM.                EXIT.
 
       *================================================================*
-       004-04-GRAVA-XYZ           SECTION.
+       004-07-GRAVA-OK-XYZ        SECTION.
       *================================================================*
            ADD 1                  TO ACUM-XYZ.
-           
+           ADD 1                  TO ACUM-LIDOS.
+           ADD 1                  TO ACUM-GRAV.
+
+           IF WS-CPF-RECONC EQUAL 'X'
+               ADD 1              TO ACUM-SO-XYZ.
+
            MOVE CPF-XYZ           TO CPF-GER.
            MOVE NOME-XYZ          TO NOME-GER.
            MOVE 'XYZ'             TO BCO-GER.
-           
+
            WRITE REG-CTCORGER.
            PERFORM 001-04-FS-CTCORGER.
-           
-       004-04-FIM.                EXIT.
+
+           PERFORM 004-01-IMPRESSAO.
+
+       004-07-FIM.                EXIT.
+
+      *================================================================*
+       004-08-GRAVA-SUSPENSO-ABC  SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-SUSPENSO.
+           ADD 1                  TO ACUM-LIDOS.
+
+           MOVE CPF-ABC           TO CPF-SUS.
+           MOVE NOME-ABC          TO NOME-SUS.
+           MOVE 'ABC'             TO BCO-SUS.
+           MOVE 'CPF COM DIGITO INVALIDO'
+                                  TO MOTIVO-SUS.
+
+           WRITE REG-CTCORSUS.
+           PERFORM 001-06-FS-CTCORSUS.
+
+       004-08-FIM.                EXIT.
+
+      *================================================================*
+       004-09-GRAVA-SUSPENSO-XYZ  SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-SUSPENSO.
+           ADD 1                  TO ACUM-LIDOS.
+
+           MOVE CPF-XYZ           TO CPF-SUS.
+           MOVE NOME-XYZ          TO NOME-SUS.
+           MOVE 'XYZ'             TO BCO-SUS.
+           MOVE 'CPF COM DIGITO INVALIDO'
+                                  TO MOTIVO-SUS.
+
+           WRITE REG-CTCORSUS.
+           PERFORM 001-06-FS-CTCORSUS.
+
+       004-09-FIM.                EXIT.
+
+      *================================================================*
+       004-10-GRAVA-DUPLIC-ABC    SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-SUSPENSO.
+           ADD 1                  TO ACUM-LIDOS.
+
+           MOVE CPF-ABC           TO CPF-SUS.
+           MOVE NOME-ABC          TO NOME-SUS.
+           MOVE 'ABC'             TO BCO-SUS.
+           MOVE 'CPF DUPLICADO NO ARQUIVO'
+                                  TO MOTIVO-SUS.
+
+           WRITE REG-CTCORSUS.
+           PERFORM 001-06-FS-CTCORSUS.
+
+       004-10-FIM.                EXIT.
+
+      *================================================================*
+       004-11-GRAVA-DUPLIC-XYZ    SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-SUSPENSO.
+           ADD 1                  TO ACUM-LIDOS.
+
+           MOVE CPF-XYZ           TO CPF-SUS.
+           MOVE NOME-XYZ          TO NOME-SUS.
+           MOVE 'XYZ'             TO BCO-SUS.
+           MOVE 'CPF DUPLICADO NO ARQUIVO'
+                                  TO MOTIVO-SUS.
+
+           WRITE REG-CTCORSUS.
+           PERFORM 001-06-FS-CTCORSUS.
+
+       004-11-FIM.                EXIT.
 
       *================================================================*
        005-00-IMPRIMIR-TOTAIS     SECTION.
@@ -438,16 +802,30 @@
            MOVE ACUM-ABC          TO TOT001-ABC.
            MOVE ACUM-XYZ          TO TOT002-XYZ.
            MOVE ACUM-GRAV         TO TOT003-GRAV.
-       
+           MOVE ACUM-SUSPENSO     TO TOT004-SUS.
+           MOVE ACUM-SO-ABC       TO TOT005-SO-ABC.
+           MOVE ACUM-SO-XYZ       TO TOT006-SO-XYZ.
+
            WRITE REG-RELATO       FROM TOT001 AFTER 3.
            PERFORM 001-05-FS-RELATO.
-       
+
            WRITE REG-RELATO       FROM TOT002 AFTER 1.
            PERFORM 001-05-FS-RELATO.
 
            WRITE REG-RELATO       FROM TOT003 AFTER 1.
            PERFORM 001-05-FS-RELATO.
-           
+
+           WRITE REG-RELATO       FROM TOT004 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
+      *    VARIANCIA DE RECONCILIACAO ENTRE OS BANCOS ABC E XYZ:
+      *    CORRENTISTAS QUE SO APARECEM EM UM DOS DOIS ARQUIVOS.
+           WRITE REG-RELATO       FROM TOT005 AFTER 2.
+           PERFORM 001-05-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT006 AFTER 1.
+           PERFORM 001-05-FS-RELATO.
+
        005-00-FIM.                EXIT.
 
       *================================================================*
@@ -457,9 +835,13 @@
            CLOSE CTCORABC
                  CTCORXYZ
                  CTCORGER
-                 RELATO.
+                 RELATO
+                 CTCORSUS.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -468,6 +850,59 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
        900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CTCORABC/CTCORXYZ FORA DE SEQUENCIA *'
+           DISPLAY '* CPF-ABC   = '  CPF-ABC
+           DISPLAY '* ANTERIOR  = '  WS-CPF-ABC-ANT
+           DISPLAY '* CPF-XYZ   = '  CPF-XYZ
+           DISPLAY '* ANTERIOR  = '  WS-CPF-XYZ-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE19'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-GRAV               TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-SUSPENSO           TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
