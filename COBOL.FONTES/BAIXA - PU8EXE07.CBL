@@ -0,0 +1,743 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE07.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR LISTAGEM DOS ALUNOS APROVADOS.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+      *    SELECT CADALUNO        ASSIGN TO UT-S-CADALUNO
+      *               FILE STATUS IS FS-CADALUNO.
+      *
+      *    SELECT RELATO          ASSIGN TO UR-S-RELATO
+      *               FILE STATUS IS FS-RELATO.
+      *
+      *    SELECT RELREP          ASSIGN TO UR-S-RELREP
+      *               FILE STATUS IS FS-RELREP.
+      *
+      *    SELECT PARMNOTA        ASSIGN TO UT-S-PARMNOTA
+      *               FILE STATUS IS FS-PARMNOTA.
+      *
+      *    SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+      *               FILE STATUS IS FS-PARMDATA.
+      *
+      *    SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+      *               FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CADALUNO        ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADALUNO.
+      *
+           SELECT     RELATO      ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT RELREP          ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELREP.
+      *
+           SELECT PARMNOTA        ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMNOTA.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADALUNO
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADALUNO
+          VALUE OF FILE-ID IS "ARQUIVOS/CADALUNO.TXT".
+       COPY CADALUNO.
+      *
+       FD RELATO
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO
+          VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
+       01 REG-RELATO.
+          05 FILLER               PIC X(60).
+      *
+       FD RELREP
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELREP
+          VALUE OF FILE-ID IS "ARQUIVOS/RELREP.TXT".
+       01 REG-RELREP.
+          05 FILLER               PIC X(60).
+      *
+       FD PARMNOTA
+           RECORD     CONTAINS    20 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMNOTA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMNOTA.TXT".
+       01 REG-PARMNOTA.
+          05 PARM-TURMAALU        PIC 9(03).
+          05 PARM-PESO1           PIC 9(02).
+          05 PARM-PESO2           PIC 9(02).
+          05 PARM-PESO3           PIC 9(02).
+          05 PARM-PESO4           PIC 9(02).
+          05 PARM-NOTA-CORTE      PIC 9(02)V99.
+          05 FILLER               PIC X(05).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-LINHAS-REP         PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-PAG-REP            PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-APROV              PIC 9(06) VALUE ZEROS.
+       77 ACUM-REPROV             PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS-TURMA        PIC 9(06) VALUE ZEROS.
+       77 ACUM-APROV-TURMA        PIC 9(06) VALUE ZEROS.
+      *
+      *  TABELA DE PESOS/NOTA DE CORTE POR TURMA, CARREGADA DE PARMNOTA
+      *  (QUANDO A TURMA NAO CONSTA DA TABELA, USA-SE O CRITERIO
+      *   TRADICIONAL: MEDIA SIMPLES DAS 4 NOTAS, CORTE 7,00)
+      *
+       01 WS-TAB-PARM.
+          05 WS-PARM-QTD          PIC 9(03) VALUE ZEROS.
+          05 WS-PARM-ENTRY OCCURS 50 TIMES.
+             10 WS-PARM-TURMA     PIC 9(03).
+             10 WS-PARM-PESO1     PIC 9(02).
+             10 WS-PARM-PESO2     PIC 9(02).
+             10 WS-PARM-PESO3     PIC 9(02).
+             10 WS-PARM-PESO4     PIC 9(02).
+             10 WS-PARM-CORTE     PIC 9(02)V99.
+      *
+       77 WS-IDX                  PIC 9(03) VALUE ZEROS.
+       77 WS-ACHOU                PIC X(01) VALUE 'N'.
+       77 WS-PESO1                PIC 9(02) VALUE 25.
+       77 WS-PESO2                PIC 9(02) VALUE 25.
+       77 WS-PESO3                PIC 9(02) VALUE 25.
+       77 WS-PESO4                PIC 9(02) VALUE 25.
+       77 WS-PESO-TOTAL           PIC 9(03) VALUE 100.
+       77 WS-NOTA-CORTE           PIC 9(02)V99 VALUE 7.
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-MEDIA                PIC 9(02)V99.
+       77 WS-TURMA-ANT            PIC 9(03) VALUE ZEROS.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADALUNO             PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-RELREP               PIC X(02) VALUE SPACES.
+       77 FS-PARMNOTA             PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(49) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(50) VALUE
+             'PROGRAMA = EXER0007'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(15) VALUE SPACES.
+          05 FILLER               PIC X(45) VALUE
+             'LISTAGEM DOS ALUNOS APROVADOS'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(14) VALUE 'CODIGO'.
+          05 FILLER               PIC X(31) VALUE 'NOME DO ALUNO'.
+          05 FILLER               PIC X(10) VALUE 'MEDIA'.
+          05 FILLER               PIC X(05) VALUE 'TURMA'.
+      *
+       01  DET001.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 DET001-CODALU        PIC 9(04).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET001-NOMEALU       PIC X(30).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET001-MEDIAALU      PIC Z9,99.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DET001-TURMAALU      PIC 9(03).
+      *
+       01  TOT001.
+          05 FILLER               PIC X(28) VALUE
+             'TOTAL DE ALUNOS LIDOS     : '.
+          05 TOT001-LIDOS         PIC 999.999.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(28) VALUE
+             'TOTAL DE ALUNOS APROVADOS : '.
+          05 TOT002-ALU-APROV     PIC 999.999.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(28) VALUE
+             'TOTAL DE ALUNOS REPROVADOS: '.
+          05 TOT003-ALU-REPROV    PIC 999.999.
+      *
+       01  TOT-TURMA.
+          05 FILLER               PIC X(12) VALUE '***** TURMA'.
+          05 TOT-TURMA-TURMAALU   PIC 9(03).
+          05 FILLER               PIC X(12) VALUE ' - LIDOS = '.
+          05 TOT-TURMA-LIDOS      PIC Z.ZZ9.
+          05 FILLER               PIC X(14) VALUE '  APROVADOS = '.
+          05 TOT-TURMA-APROV      PIC Z.ZZ9.
+      *
+      *  CABECALHOS E DETALHE DO RELATORIO DE REPROVADOS (RELREP)
+      *
+       01  REP-CAB001.
+          05 FILLER               PIC X(49) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 REP-CAB001-PAG       PIC Z.ZZ9.
+      *
+       01  REP-CAB002.
+          05 FILLER               PIC X(50) VALUE
+             'PROGRAMA = EXER0007'.
+          05 REP-CAB002-DIA       PIC 9(02)/.
+          05 REP-CAB002-MES       PIC 9(02)/.
+          05 REP-CAB002-ANO       PIC 9(04).
+      *
+       01  REP-CAB003.
+          05 FILLER               PIC X(15) VALUE SPACES.
+          05 FILLER               PIC X(45) VALUE
+             'LISTAGEM DOS ALUNOS REPROVADOS'.
+      *
+       01  REP-CAB004.
+          05 FILLER               PIC X(14) VALUE 'CODIGO'.
+          05 FILLER               PIC X(31) VALUE 'NOME DO ALUNO'.
+          05 FILLER               PIC X(10) VALUE 'MEDIA'.
+          05 FILLER               PIC X(05) VALUE 'TURMA'.
+      *
+       01  REP-DET001.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 REP-DET001-CODALU    PIC 9(04).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 REP-DET001-NOMEALU   PIC X(30).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 REP-DET001-MEDIAALU  PIC Z9,99.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 REP-DET001-TURMAALU  PIC 9(03).
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-CARREGAR-PARMNOTA.
+           PERFORM 001-08-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADALUNO EQUAL '10'.
+           PERFORM 004-04-QUEBRA-TURMA.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADALUNO
+                        PARMNOTA
+                        PARMDATA
+                OUTPUT RELATO
+                       RELREP.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADALUNO.
+           PERFORM 001-03-FS-RELATO.
+           PERFORM 001-04-FS-RELREP.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADALUNO         SECTION.
+      *================================================================*
+           MOVE 'CADALUNO'        TO FS-ARQUIVO.
+           MOVE FS-CADALUNO       TO FS-COD-STATUS.
+
+           IF FS-CADALUNO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-RELREP           SECTION.
+      *================================================================*
+           MOVE 'RELREP'          TO FS-ARQUIVO.
+           MOVE FS-RELREP         TO FS-COD-STATUS.
+
+           IF FS-RELREP NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-PARMNOTA         SECTION.
+      *================================================================*
+           MOVE 'PARMNOTA'        TO FS-ARQUIVO.
+           MOVE FS-PARMNOTA       TO FS-COD-STATUS.
+
+           IF FS-PARMNOTA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-CARREGAR-PARMNOTA   SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMNOTA.
+           PERFORM 001-05-FS-PARMNOTA.
+
+           PERFORM 001-07-ACUMULAR-PARMNOTA
+               UNTIL FS-PARMNOTA EQUAL '10'
+                  OR WS-PARM-QTD EQUAL 50.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMNOTA.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-ACUMULAR-PARMNOTA   SECTION.
+      *================================================================*
+           ADD 1                  TO WS-PARM-QTD.
+           MOVE PARM-TURMAALU     TO WS-PARM-TURMA (WS-PARM-QTD).
+           MOVE PARM-PESO1        TO WS-PARM-PESO1 (WS-PARM-QTD).
+           MOVE PARM-PESO2        TO WS-PARM-PESO2 (WS-PARM-QTD).
+           MOVE PARM-PESO3        TO WS-PARM-PESO3 (WS-PARM-QTD).
+           MOVE PARM-PESO4        TO WS-PARM-PESO4 (WS-PARM-QTD).
+           MOVE PARM-NOTA-CORTE   TO WS-PARM-CORTE (WS-PARM-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMNOTA.
+           PERFORM 001-05-FS-PARMNOTA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       001-08-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-08-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO
+                                     REP-CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES
+                                     REP-CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA
+                                     REP-CAB002-DIA.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADALUNO.
+
+           IF FS-CADALUNO EQUAL '10'
+               DISPLAY '* ARQUIVO CADALUNO VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+           MOVE TURMAALU          TO WS-TURMA-ANT.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADALUNO        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADALUNO.
+
+           IF FS-CADALUNO NOT EQUAL '10'
+               PERFORM 001-02-FS-CADALUNO.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           IF TURMAALU NOT EQUAL WS-TURMA-ANT
+               PERFORM 004-04-QUEBRA-TURMA.
+
+           PERFORM 004-03-OBTER-CRITERIO-TURMA.
+
+           COMPUTE WS-MEDIA  =
+                   (NOTA1-ALU * WS-PESO1 + NOTA2-ALU * WS-PESO2 +
+                    NOTA3-ALU * WS-PESO3 + NOTA4-ALU * WS-PESO4)
+                    / WS-PESO-TOTAL.
+
+           IF WS-MEDIA  NOT LESS WS-NOTA-CORTE
+                PERFORM 004-01-IMPRESSAO
+                ADD 1             TO ACUM-LINHAS
+                                     ACUM-APROV
+                                     ACUM-APROV-TURMA
+           ELSE
+                PERFORM 004-01-IMPRESSAO-REPROVADO
+                ADD 1             TO ACUM-LINHAS-REP
+                                     ACUM-REPROV.
+
+           ADD 1                  TO ACUM-LIDOS
+                                     ACUM-LIDOS-TURMA.
+           MOVE TURMAALU          TO WS-TURMA-ANT.
+
+           PERFORM 003-01-LER-CADALUNO.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           MOVE CODALU            TO DET001-CODALU.
+           MOVE NOMEALU           TO DET001-NOMEALU.
+           MOVE WS-MEDIA          TO DET001-MEDIAALU.
+           MOVE TURMAALU          TO DET001-TURMAALU.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-01-IMPRESSAO-REPROVADO SECTION.
+      *================================================================*
+           IF ACUM-LINHAS-REP GREATER 59
+               PERFORM 004-05-CABECALHOS-REP.
+
+           MOVE CODALU            TO REP-DET001-CODALU.
+           MOVE NOMEALU           TO REP-DET001-NOMEALU.
+           MOVE WS-MEDIA          TO REP-DET001-MEDIAALU.
+           MOVE TURMAALU          TO REP-DET001-TURMAALU.
+
+           WRITE REG-RELREP       FROM REP-DET001 AFTER 1.
+           PERFORM 001-04-FS-RELREP.
+
+       004-01-REP-FIM.            EXIT.
+
+      *================================================================*
+       004-03-OBTER-CRITERIO-TURMA SECTION.
+      *================================================================*
+           MOVE 'N'               TO WS-ACHOU.
+           MOVE 25                TO WS-PESO1 WS-PESO2 WS-PESO3 WS-PESO4.
+           MOVE 100               TO WS-PESO-TOTAL.
+           MOVE 7                 TO WS-NOTA-CORTE.
+
+           PERFORM 004-03-01-PROCURAR-TURMA
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX GREATER WS-PARM-QTD
+                  OR WS-ACHOU EQUAL 'S'.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-03-01-PROCURAR-TURMA   SECTION.
+      *================================================================*
+           IF WS-PARM-TURMA (WS-IDX) EQUAL TURMAALU
+               MOVE 'S'              TO WS-ACHOU
+               MOVE WS-PARM-PESO1 (WS-IDX)  TO WS-PESO1
+               MOVE WS-PARM-PESO2 (WS-IDX)  TO WS-PESO2
+               MOVE WS-PARM-PESO3 (WS-IDX)  TO WS-PESO3
+               MOVE WS-PARM-PESO4 (WS-IDX)  TO WS-PESO4
+               COMPUTE WS-PESO-TOTAL = WS-PESO1 + WS-PESO2 +
+                                       WS-PESO3 + WS-PESO4
+               MOVE WS-PARM-CORTE (WS-IDX)  TO WS-NOTA-CORTE.
+
+       004-03-01-FIM.             EXIT.
+
+      *================================================================*
+       004-04-QUEBRA-TURMA        SECTION.
+      *================================================================*
+           IF ACUM-LIDOS-TURMA GREATER 0
+               MOVE WS-TURMA-ANT      TO TOT-TURMA-TURMAALU
+               MOVE ACUM-LIDOS-TURMA  TO TOT-TURMA-LIDOS
+               MOVE ACUM-APROV-TURMA  TO TOT-TURMA-APROV
+
+               WRITE REG-RELATO       FROM TOT-TURMA AFTER 2
+               PERFORM 001-03-FS-RELATO
+
+               ADD 2                  TO ACUM-LINHAS.
+
+           MOVE 0                 TO ACUM-LIDOS-TURMA.
+           MOVE 0                 TO ACUM-APROV-TURMA.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-02-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 7                 TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       004-05-CABECALHOS-REP      SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG-REP.
+           MOVE ACUM-PAG-REP      TO REP-CAB001-PAG.
+
+           WRITE REG-RELREP       FROM REP-CAB001 AFTER PAGE.
+           PERFORM 001-04-FS-RELREP.
+
+           WRITE REG-RELREP       FROM REP-CAB002 AFTER 1.
+           PERFORM 001-04-FS-RELREP.
+
+           WRITE REG-RELREP       FROM REP-CAB003 AFTER 2.
+           PERFORM 001-04-FS-RELREP.
+
+           WRITE REG-RELREP       FROM REP-CAB004 AFTER 2.
+           PERFORM 001-04-FS-RELREP.
+
+           MOVE SPACES            TO REG-RELREP.
+           WRITE REG-RELREP       AFTER 1.
+           PERFORM 001-04-FS-RELREP.
+
+           MOVE 7                 TO ACUM-LINHAS-REP.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           MOVE ACUM-LIDOS        TO TOT001-LIDOS.
+           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE ACUM-APROV        TO TOT002-ALU-APROV.
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE ACUM-REPROV       TO TOT003-ALU-REPROV.
+           WRITE REG-RELATO       FROM TOT003 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADALUNO
+                 RELATO
+                 RELREP.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE07'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-APROV              TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-REPROV             TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
