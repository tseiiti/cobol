@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE27.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR EXTRATO DE FOLHA DE PAGAMENTO A PARTIR DE CADFUNC,
+      * CALCULANDO O SALARIO LIQUIDO (SALARIO - DESCON) DE CADA
+      * FUNCIONARIO. OS REGISTROS COM DESCON MAIOR QUE SALARIO SAO
+      * DESVIADOS PARA UM ARQUIVO DE INCONSISTENCIAS, SEM ENTRAR NO
+      * EXTRATO DE LIQUIDO, PARA CORRECAO PELO DEPARTAMENTO DE RH.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADFUNC         ASSIGN TO UT-S-CADFUNC
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADFUNC.
+      *
+           SELECT FOLHALIQ        ASSIGN TO UT-S-FOLHALIQ
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-FOLHALIQ.
+      *
+           SELECT FOLHAINC        ASSIGN TO UT-S-FOLHAINC
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-FOLHAINC.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADFUNC
+          RECORD      CONTAINS    110 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-CADFUNC.
+       01 REG-CADFUNC.
+          05 CODIGO               PIC 9(05).
+          05 NOME                 PIC X(30).
+          05 DT-NASC               PIC 9(06).
+          05 DT-ADMIS              PIC 9(06).
+          05 ENDER                PIC X(30).
+          05 CEP                  PIC 9(08).
+          05 UF                   PIC X(02).
+          05 FILLER               PIC X(04).
+          05 SALARIO              PIC 9(07)V99.
+          05 DESCON               PIC 9(07)V99.
+          05 SECAO                PIC X(01).
+      *
+      * EXTRATO DE FOLHA DE PAGAMENTO, COM O SALARIO LIQUIDO JA
+      * CALCULADO, PARA USO DO DEPARTAMENTO DE PESSOAL.
+      *
+       FD FOLHALIQ
+          RECORD      CONTAINS    57 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-FOLHALIQ.
+       01 REG-FOLHALIQ.
+          05 CODIGO-LIQ           PIC 9(05).
+          05 NOME-LIQ             PIC X(30).
+          05 SECAO-LIQ            PIC X(01).
+          05 SALARIO-LIQ          PIC 9(07)V99.
+          05 DESCON-LIQ           PIC 9(07)V99.
+          05 SALARIO-NETO         PIC 9(07)V99.
+      *
+      * REGISTROS COM DESCON MAIOR QUE SALARIO, DESVIADOS DO EXTRATO
+      * DE LIQUIDO PARA CORRECAO PELO RH, COM O MOTIVO DA REJEICAO.
+      *
+       FD FOLHAINC
+          RECORD      CONTAINS    87 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-FOLHAINC.
+       01 REG-FOLHAINC.
+          05 CODIGO-INC           PIC 9(05).
+          05 NOME-INC             PIC X(30).
+          05 SECAO-INC            PIC X(01).
+          05 SALARIO-INC          PIC 9(07)V99.
+          05 DESCON-INC           PIC 9(07)V99.
+          05 MOTIVO-INC           PIC X(30).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+       77 ACUM-REJEITADOS         PIC 9(06) VALUE ZEROS.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADFUNC              PIC X(02) VALUE SPACES.
+       77 FS-FOLHALIQ             PIC X(02) VALUE SPACES.
+       77 FS-FOLHAINC             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 002-00-VER-ARQ-VAZIO.
+           PERFORM 003-00-TRATAR
+               UNTIL FS-CADFUNC EQUAL '10'.
+           PERFORM 004-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADFUNC
+                OUTPUT FOLHALIQ
+                       FOLHAINC.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADFUNC.
+           PERFORM 001-03-FS-FOLHALIQ.
+           PERFORM 001-04-FS-FOLHAINC.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADFUNC          SECTION.
+      *================================================================*
+           MOVE 'CADFUNC'         TO FS-ARQUIVO.
+           MOVE FS-CADFUNC        TO FS-COD-STATUS.
+
+           IF FS-CADFUNC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-FOLHALIQ         SECTION.
+      *================================================================*
+           MOVE 'FOLHALIQ'        TO FS-ARQUIVO.
+           MOVE FS-FOLHALIQ       TO FS-COD-STATUS.
+
+           IF FS-FOLHALIQ NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-FOLHAINC         SECTION.
+      *================================================================*
+           MOVE 'FOLHAINC'        TO FS-ARQUIVO.
+           MOVE FS-FOLHAINC       TO FS-COD-STATUS.
+
+           IF FS-FOLHAINC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       002-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 002-01-LER-CADFUNC.
+
+           IF FS-CADFUNC EQUAL '10'
+               DISPLAY '* ARQUIVO CADFUNC VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO    *'
+               PERFORM 004-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       002-01-LER-CADFUNC         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFUNC.
+
+           IF FS-CADFUNC NOT EQUAL '10'
+               PERFORM 001-02-FS-CADFUNC.
+
+       002-01-FIM.                EXIT.
+
+      *================================================================*
+       003-00-TRATAR               SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF DESCON GREATER SALARIO
+               PERFORM 003-02-GRAVAR-FOLHAINC
+           ELSE
+               PERFORM 003-01-GRAVAR-FOLHALIQ.
+
+           PERFORM 002-01-LER-CADFUNC.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-GRAVAR-FOLHALIQ     SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODIGO            TO CODIGO-LIQ.
+           MOVE NOME              TO NOME-LIQ.
+           MOVE SECAO             TO SECAO-LIQ.
+           MOVE SALARIO           TO SALARIO-LIQ.
+           MOVE DESCON            TO DESCON-LIQ.
+           COMPUTE SALARIO-NETO = SALARIO - DESCON.
+
+           WRITE REG-FOLHALIQ.
+           PERFORM 001-03-FS-FOLHALIQ.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-GRAVAR-FOLHAINC     SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODIGO            TO CODIGO-INC.
+           MOVE NOME              TO NOME-INC.
+           MOVE SECAO             TO SECAO-INC.
+           MOVE SALARIO           TO SALARIO-INC.
+           MOVE DESCON            TO DESCON-INC.
+           MOVE 'DESCONTO MAIOR QUE O SALARIO' TO MOTIVO-INC.
+
+           WRITE REG-FOLHAINC.
+           PERFORM 001-04-FS-FOLHAINC.
+           ADD 1                  TO ACUM-REJEITADOS.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       004-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADFUNC
+                 FOLHALIQ
+                 FOLHAINC.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE27'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-REJEITADOS         TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
