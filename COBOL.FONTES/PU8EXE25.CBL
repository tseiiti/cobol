@@ -0,0 +1,472 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE25.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * RELATORIO DE PECAS FORA DA FAIXA DE ESTOQUE (QTD-PECA ABAIXO
+      * DE QTD-MINIMA OU ACIMA DE QTD-MAXIMA), LIDO DIRETO DO CADPECA.
+      * INDEPENDENTE DO PU8EXE02/CADATU: NAO GRAVA ARQUIVO DE SAIDA
+      * PARA OUTRO PROGRAMA, APENAS IMPRIME O RELATORIO DE EXCECAO.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADPECA.
+      *
+           SELECT     RELATO      ASSIGN TO UR-S-RELATO
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMDATA    ASSIGN TO UT-S-PARMDATA
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADPECA
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADPECA.
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
+      *
+       FD RELATO
+           RECORD     CONTAINS    70 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS OMITTED
+           DATA       RECORD      IS REG-RELATO.
+       01 REG-RELATO.
+          05 FILLER               PIC X(70).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  AREA PARA OBTER DATA E HORA
+      *
+       01 WS-DATA-HORARIO-SYS.
+          05 WS-DATA-SYS.
+             10 WS-ANO-SYS        PIC 9(04).
+             10 WS-MES-SYS        PIC 9(02).
+             10 WS-DIA-SYS        PIC 9(02).
+          05 WS-HORARIO-SYS.
+             10 WS-HOR-SYS        PIC 9(02).
+             10 WS-MIN-SYS        PIC 9(02).
+          05 FILLER               PIC X(09).
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LINHAS             PIC 9(02) VALUE 60.
+       77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-BAIXO              PIC 9(06) VALUE ZEROS.
+       77 ACUM-ALTO               PIC 9(06) VALUE ZEROS.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADPECA              PIC X(02) VALUE SPACES.
+       77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *  LINHAS DO RELATORIO
+      *
+       01  CAB001.
+          05 FILLER               PIC X(39) VALUE
+             'FUTURE SCHOOL CURSOS DE COMPUTACAO'.
+          05 CAB002-HOR           PIC 9(02).
+          05 FILLER               PIC X     VALUE ':'.
+          05 CAB002-MIN           PIC 9(02).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'PAG.: '.
+          05 CAB001-PAG           PIC Z.ZZ9.
+      *
+       01  CAB002.
+          05 FILLER               PIC X(50) VALUE
+             'PROGRAMA = EXER0025'.
+          05 CAB002-DIA           PIC 9(02)/.
+          05 CAB002-MES           PIC 9(02)/.
+          05 CAB002-ANO           PIC 9(04).
+      *
+       01  CAB003.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 FILLER               PIC X(60) VALUE
+             'RELATORIO DE PECAS FORA DA FAIXA DE ESTOQUE'.
+      *
+       01  CAB004.
+          05 FILLER               PIC X(68) VALUE ALL '='.
+      *
+       01  CAB005.
+          05 FILLER               PIC X(09) VALUE 'CODIGO'.
+          05 FILLER               PIC X(29) VALUE 'NOME DA PECA'.
+          05 FILLER               PIC X(08) VALUE 'QTDE'.
+          05 FILLER               PIC X(08) VALUE 'MINIMA'.
+          05 FILLER               PIC X(08) VALUE 'MAXIMA'.
+          05 FILLER               PIC X(06) VALUE 'SITUAC'.
+      *
+       01  DET001.
+          05 DET001-COD-PECA      PIC 99.999.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-NOME-PECA     PIC X(30).
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 DET001-QTD-PECA      PIC ZZ.ZZ9.
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 DET001-QTD-MINIMA    PIC ZZ.ZZ9.
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 DET001-QTD-MAXIMA    PIC ZZ.ZZ9.
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 DET001-SITUACAO      PIC X(13).
+      *
+       01  TOT001.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE PECAS LIDAS                     :'.
+          05 TOT001-LIDOS         PIC ZZZ.ZZ9.
+      *
+       01  TOT002.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE PECAS ABAIXO DO MINIMO           :'.
+          05 TOT002-BAIXO         PIC ZZZ.ZZ9.
+      *
+       01  TOT003.
+          05 FILLER               PIC X(44) VALUE
+             'TOTAL DE PECAS ACIMA DO MAXIMO            :'.
+          05 TOT003-ALTO          PIC ZZZ.ZZ9.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-LER-PARMDATA.
+           PERFORM 002-00-OBTER-DATA-HORA.
+           PERFORM 003-00-VER-ARQ-VAZIO.
+           PERFORM 004-00-TRATAR
+               UNTIL FS-CADPECA EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADPECA
+                       PARMDATA
+                OUTPUT RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADPECA.
+           PERFORM 001-03-FS-RELATO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADPECA          SECTION.
+      *================================================================*
+           MOVE 'CADPECA'         TO FS-ARQUIVO.
+           MOVE FS-CADPECA        TO FS-COD-STATUS.
+
+           IF FS-CADPECA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-RELATO           SECTION.
+      *================================================================*
+           MOVE 'RELATO'          TO FS-ARQUIVO.
+           MOVE FS-RELATO         TO FS-COD-STATUS.
+
+           IF FS-RELATO NOT EQUAL '00'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-PARMDATA         SECTION.
+      *================================================================*
+           MOVE 'PARMDATA'        TO FS-ARQUIVO.
+           MOVE FS-PARMDATA       TO FS-COD-STATUS.
+
+           IF FS-PARMDATA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-06-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+           PERFORM 001-04-FS-PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       002-00-OBTER-DATA-HORA     SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
+           MOVE WS-ANO-SYS        TO CAB002-ANO.
+           MOVE WS-MES-SYS        TO CAB002-MES.
+           MOVE WS-DIA-SYS        TO CAB002-DIA.
+           MOVE WS-HOR-SYS        TO CAB002-HOR.
+           MOVE WS-MIN-SYS        TO CAB002-MIN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       003-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 003-01-LER-CADPECA.
+
+           IF FS-CADPECA EQUAL '10'
+               DISPLAY '* ARQUIVO CADPECA VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO    *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-LER-CADPECA         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+
+           IF FS-CADPECA NOT EQUAL '10'
+               PERFORM 001-02-FS-CADPECA.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-TRATAR              SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-LIDOS.
+
+           IF QTD-PECA LESS QTD-MINIMA
+               ADD 1              TO ACUM-BAIXO
+               PERFORM 004-02-IMPRESSAO
+           ELSE IF QTD-PECA GREATER QTD-MAXIMA
+               ADD 1              TO ACUM-ALTO
+               PERFORM 004-02-IMPRESSAO.
+
+           PERFORM 003-01-LER-CADPECA.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       004-01-CABECALHOS          SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB003 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB005 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM CAB004 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 9                 TO ACUM-LINHAS.
+
+       004-01-FIM.                EXIT.
+
+      *================================================================*
+       004-02-IMPRESSAO           SECTION.
+      *================================================================*
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-01-CABECALHOS.
+
+           MOVE COD-PECA          TO DET001-COD-PECA.
+           MOVE NOME-PECA         TO DET001-NOME-PECA.
+           MOVE QTD-PECA          TO DET001-QTD-PECA.
+           MOVE QTD-MINIMA        TO DET001-QTD-MINIMA.
+           MOVE QTD-MAXIMA        TO DET001-QTD-MAXIMA.
+
+           IF QTD-PECA LESS QTD-MINIMA
+               MOVE 'ABAIXO MIN.' TO DET001-SITUACAO
+           ELSE
+               MOVE 'ACIMA MAX.' TO DET001-SITUACAO.
+
+           WRITE REG-RELATO       FROM DET001 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           ADD 1                  TO ACUM-LINHAS.
+
+       004-02-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           MOVE ACUM-LIDOS        TO TOT001-LIDOS.
+           MOVE ACUM-BAIXO        TO TOT002-BAIXO.
+           MOVE ACUM-ALTO         TO TOT003-ALTO.
+
+           WRITE REG-RELATO       FROM TOT001 AFTER 3.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           WRITE REG-RELATO       FROM TOT003 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADPECA
+                 RELATO.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE25'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               COMPUTE RUNLOG-QTD-REJEITADOS =
+                   ACUM-BAIXO + ACUM-ALTO
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ZEROS                   TO RUNLOG-QTD-GRAVADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
