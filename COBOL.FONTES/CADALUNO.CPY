@@ -0,0 +1,14 @@
+      *================================================================*
+      *  COPY CADALUNO                                                *
+      *  LAYOUT PADRAO DO CADASTRO DE ALUNOS (REG-CADALUNO), COMUM A  *
+      *  TODOS OS PROGRAMAS QUE LEEM O ARQUIVO CADALUNO.              *
+      *================================================================*
+       01 REG-CADALUNO.
+          05 CODALU                PIC 9(04).
+          05 NOMEALU                PIC X(30).
+          05 TURMAALU               PIC 9(03).
+          05 NOTA1-ALU              PIC 9(02)V99.
+          05 NOTA2-ALU              PIC 9(02)V99.
+          05 NOTA3-ALU              PIC 9(02)V99.
+          05 NOTA4-ALU              PIC 9(02)V99.
+          05 FILLER                 PIC X(07).
