@@ -0,0 +1,21 @@
+      *================================================================*
+      *  COPY CADPECA                                                 *
+      *  LAYOUT PADRAO DO CADASTRO DE PECAS (REG-CADPECA), COMUM A    *
+      *  TODOS OS PROGRAMAS QUE LEEM OU GRAVAM O ARQUIVO CADPECA.     *
+      *                                                                *
+      *  PROGRAMAS QUE PRECISEM DE CAMPOS ADICIONAIS APOS TIPO DEVEM  *
+      *  INCLUIR ESTA COPY COM REPLACING, SUBSTITUINDO O TEXTO-PSEUDO *
+      *  ==:CADPECA-EXTENSAO:== PELOS CAMPOS EXTRAS (MANTENDO O       *
+      *  FILLER DE PREENCHIMENTO QUANDO NAO HOUVER EXTENSAO).         *
+      *================================================================*
+       01 REG-CADPECA.
+          05 COD-PECA             PIC 9(05).
+          05 NOME-PECA            PIC X(30).
+          05 QTD-PECA             PIC 9(05).
+          05 QTD-MINIMA           PIC 9(05).
+          05 QTD-MAXIMA           PIC 9(05).
+          05 FORNECEDOR           PIC X(05).
+          05 PR-UNITARIO          PIC 9(07)V99.
+          05 PERDA                PIC 9(07)V99.
+          05 TIPO                 PIC X(01).
+          05 :CADPECA-EXTENSAO:.
