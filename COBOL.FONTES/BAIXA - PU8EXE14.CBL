@@ -3,6 +3,19 @@
        AUTHOR.        OSCAR SEI ITI TANIGUCHI.
       *
       * GERAR RELATORIO DE SUMARIZACAO DO CADASTRO DE PRODUTOS.
+      *
+      * HISTORICO DE ALTERACOES
+      *  - CADPRO PASSOU A REPRESENTAR UMA ARVORE DE NIVEIS (COD-ITEM /
+      *    COD-ITEM-PAI / NIVEL-ITEM) EM VEZ DE UM LAYOUT FIXO DE TRES
+      *    NIVEIS, PERMITINDO EXPLOSAO RECURSIVA DE PRODUTO / SUB-
+      *    PRODUTO / SUB-SUB-PRODUTO / PECA ATE A PROFUNDIDADE QUE O
+      *    CADASTRO TIVER.
+      *  - A EXPLOSAO PASSOU A MOSTRAR, EM CADA NIVEL, O PERCENTUAL DO
+      *    CUSTO DAQUELE ITEM SOBRE O CUSTO TOTAL DO PRODUTO RAIZ.
+      *  - FOI INCLUIDO UM RELATORIO "ONDE-USADO" (RELWHERE / PARMPECA)
+      *    QUE, A PARTIR DE UM CODIGO DE PECA INFORMADO EM PARMPECA,
+      *    LISTA TODOS OS PRODUTOS/SUB-PRODUTOS QUE CONSOMEM AQUELA
+      *    PECA, COM QUANTIDADE E CUSTO.
       *
        ENVIRONMENT    DIVISION.
        CONFIGURATION  SECTION.
@@ -12,21 +25,30 @@
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
       *
-      *    SELECT CADPRO          ASSIGN TO UT-S-CADPRO
-      *               FILE STATUS IS FS-CADPRO.
-      *
-      *    SELECT RELATO          ASSIGN TO UR-S-RELATO
-      *               FILE STATUS IS FS-RELATO.
-      *            
            SELECT     CADPRO      ASSIGN TO DISK
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-CADPRO.
+      *
+           SELECT     PARMPECA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMPECA.
       *
            SELECT     RELATO      ASSIGN TO DISK
                                   ORGANIZATION LINE SEQUENTIAL
                                   ACCESS SEQUENTIAL
                                   FILE STATUS FS-RELATO.
+      *
+           SELECT     PARMDATA    ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -38,11 +60,24 @@
           DATA        RECORD      IS REG-CADPRO
           VALUE OF FILE-ID IS "ARQUIVOS/CADPRO.TXT".
        01 REG-CADPRO.
-          05 PRODUTO              PIC 9(05).
-          05 SUB-PRODUTO          PIC 9(05).
-          05 PECA                 PIC 9(05).
-          05 CUSTO                PIC 9(07)V99.
-          05 FILLER               PIC X(06).
+          05 COD-ITEM              PIC 9(05).
+          05 COD-ITEM-PAI          PIC 9(05).
+          05 NIVEL-ITEM            PIC 9(02).
+          05 QTD-ITEM              PIC 9(05).
+          05 CUSTO                 PIC 9(07)V99.
+          05 FILLER                PIC X(04).
+      *
+      * PARAMETRO COM O CODIGO DE PECA PARA O RELATORIO ONDE-USADO.
+      * CASO VENHA VAZIO, O RELATORIO ONDE-USADO E OMITIDO.
+      *
+       FD PARMPECA
+          RECORD      CONTAINS    05 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMPECA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMPECA.TXT".
+       01 REG-PARMPECA.
+          05 COD-PECA-PAR          PIC 9(05).
       *
        FD RELATO
           RECORD      CONTAINS    52 CHARACTERS
@@ -52,6 +87,26 @@
           VALUE OF FILE-ID IS "ARQUIVOS/RELATO.TXT".
        01 REG-RELATO.
           05 FILLER               PIC X(67).
+      *
+      * PARAMETRO COM A DATA DE EMISSAO DO RELATORIO (AAAAMMDD). CASO
+      * VENHA VAZIO OU ZERO, PREVALECE A DATA DO SISTEMA.
+      *
+       FD PARMDATA
+          RECORD      CONTAINS    08 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-PARMDATA
+          VALUE OF FILE-ID IS "ARQUIVOS/PARMDATA.TXT".
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM   PIC 9(08).
+      *
+       FD RUNLOG
+          RECORD      CONTAINS    80 CHARACTERS
+          RECORDING   MODE        IS F
+          LABEL       RECORD      IS STANDARD
+          DATA        RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -67,24 +122,81 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DO RELATORIO INFORMADA EM PARMDATA (AAAAMMDD), USADA
+      *  PARA SUBSTITUIR A DATA DO SISTEMA NO CABECALHO QUANDO O
+      *  RELATORIO PRECISA SER REPROCESSADO COMO SE FOSSE EMITIDO EM
+      *  OUTRA DATA. QUANDO ZERO (PARMDATA VAZIO), PREVALECE A DATA
+      *  DO SISTEMA.
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
        77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
-       77 ACUM-SUB-CUSTO          PIC 9(08)V99 VALUE ZEROS.
-       77 ACUM-CUSTO              PIC 9(10)V99 VALUE ZEROS.
+       77 WS-COD-PECA-PAR         PIC 9(05) VALUE ZEROS.
+       77 WS-TEM-PECA-PAR         PIC X(01) VALUE 'N'.
+       77 WS-COD-ITEM-ANT         PIC 9(05) VALUE ZEROS.
+      *
+      *  TABELA DE TODOS OS ITENS DA ARVORE DE PRODUTOS, MONTADA NA
+      *  CARGA DE CADPRO, PARA PERMITIR A EXPLOSAO E O ONDE-USADO SEM
+      *  RELER O ARQUIVO SEQUENCIAL VARIAS VEZES.
+      *
+       01 WS-TABELA-ITENS.
+          05 WS-QTD-ITENS         PIC 9(04) VALUE ZEROS.
+          05 WS-ITEM              OCCURS 2000 TIMES.
+             10 WS-T-COD-ITEM     PIC 9(05).
+             10 WS-T-COD-PAI      PIC 9(05).
+             10 WS-T-NIVEL        PIC 9(02).
+             10 WS-T-QTD          PIC 9(05).
+             10 WS-T-CUSTO        PIC 9(07)V99.
+             10 WS-T-CUSTO-PROP   PIC 9(07)V99.
+             10 WS-T-SUBTOTAL     PIC 9(09)V99.
+             10 WS-T-IX-PAI       PIC 9(04).
+      *
+      *  WS-T-IX-PAI GUARDA O INDICE, NA PROPRIA WS-ITEM, DA OCORRENCIA
+      *  DO PAI IMEDIATO DE CADA ITEM (ZEROS PARA RAIZ). MONTADO EM
+      *  003-02-GUARDAR-ITEM A PARTIR DE WS-NIVEL-PAI-ATUAL, QUE GUARDA
+      *  O ULTIMO INDICE LIDO EM CADA NIVEL - ISSO EVITA QUE UM COD-ITEM
+      *  REPETIDO EM MAIS DE UM PONTO DA ARVORE (MESMA PECA USADA EM
+      *  SUB-PRODUTOS DIFERENTES) SEJA CONFUNDIDO COM O PAI CORRETO POR
+      *  UMA BUSCA POR VALOR DE CODIGO.
+      *
+       77 WS-MAX-NIVEL            PIC 9(02) VALUE ZEROS.
+       77 WS-NIVEL-ATU            PIC 9(02) VALUE ZEROS.
+       77 WS-NIVEL-SUP            PIC 9(02) VALUE ZEROS.
+       01 WS-NIVEL-PAI-ATUAL      PIC 9(04) OCCURS 99 TIMES VALUE ZEROS.
+       77 WS-RAIZ-CUSTO           PIC 9(09)V99.
+       77 WS-PERCENTUAL           PIC 9(03)V99.
       *
-      *  AREAS DE TRABALHO 
+      *  PILHA PARA EXPLOSAO EM PROFUNDIDADE (SUBSTITUI RECURSAO, QUE
+      *  O COBOL NAO OFERECE DE FORMA NATURAL VIA PERFORM).
       *
-       77 WS-SUB-PROD-ANT         PIC X(05).
-       77 WS-PRODUTO-ANT          PIC X(05).
-       77 WS-IMP-SUB-PROD         PIC X(05).
-       77 WS-IMP-PROD             PIC X(05).
+       01 WS-PILHA.
+          05 WS-TOPO-PILHA        PIC 9(04) VALUE ZEROS.
+          05 WS-PILHA-IX          OCCURS 2000 TIMES
+                                  PIC 9(04).
+      *
+       77 WS-IX-ITEM              PIC 9(04).
+       77 WS-IX-PILHA             PIC 9(04).
+       77 WS-IX-ATUAL             PIC 9(04).
+       77 WS-IX-VARRE             PIC 9(04).
+       77 WS-IX-FILHO             PIC 9(04).
+       77 WS-IX-PAI-ENC           PIC 9(04).
+       77 WS-QTD-FILHOS           PIC 9(04).
+      *
+      *  AREAS DE TRABALHO
+      *
+       77 WS-IMP-COD               PIC X(05).
+       77 WS-IMP-RECUO              PIC X(20).
+       77 WS-ACHOU-PECA              PIC X(01) VALUE 'N'.
       *
       * FILE STATUS
       *
        77 FS-CADPRO               PIC X(02) VALUE SPACES.
+       77 FS-PARMPECA             PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -110,37 +222,29 @@
       *
        01  CAB003.
           05 FILLER               PIC X(08) VALUE SPACES.
-          05 FILLER               PIC X(35) VALUE
-             'SUMARIZACAO DO CADASTRO DE PRODUTOS'.
+          05 FILLER               PIC X(42) VALUE
+             'EXPLOSAO RECURSIVA DO CADASTRO DE PRODUTOS'.
       *
        01  CAB004.
-          05 FILLER               PIC X(13) VALUE ' CODIGO'.
-          05 FILLER               PIC X(14) VALUE 'CODIGO'.
-          05 FILLER               PIC X(17) VALUE 'CODIGO'.
-          05 FILLER               PIC X(05) VALUE 'CUSTO'.
-      *
-       01  CAB005.
-          05 FILLER               PIC X(11) VALUE 'PRODUTO'.
-          05 FILLER               PIC X(17) VALUE 'SUBPRODUTO'.
-          05 FILLER               PIC X(14) VALUE 'PECA'.
-          05 FILLER               PIC X(08) VALUE 'UNITARIO'.
+          05 FILLER               PIC X(08) VALUE 'NIVEL'.
+          05 FILLER               PIC X(10) VALUE 'CODIGO'.
+          05 FILLER               PIC X(12) VALUE 'QUANTIDADE'.
+          05 FILLER               PIC X(12) VALUE 'CUSTO'.
+          05 FILLER               PIC X(08) VALUE '% RAIZ'.
       *
        01  DET001.
           05 FILLER               PIC X     VALUE SPACES.
-          05 DET001-PRODUTO       PIC X(05).
-          05 FILLER               PIC X(08) VALUE SPACES.
-          05 DET001-SUB-PRODUTO   PIC X(05).
-          05 FILLER               PIC X(09) VALUE SPACES.
-          05 DET001-PECA          PIC X(05).
-          05 FILLER               PIC X(07) VALUE SPACES.
+          05 DET001-NIVEL         PIC 9(02).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-RECUO         PIC X(20).
+          05 DET001-COD           PIC X(05).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET001-QTD           PIC ZZ.ZZ9.
+          05 FILLER               PIC X(03) VALUE SPACES.
           05 DET001-CUSTO         PIC Z.ZZZ.ZZ9,99.
-      *
-       01  TOT001.
-          05 FILLER               PIC X(28) VALUE
-             '*  TOTAL CODIGO SUBPRODUTO'.
-          05 TOT001-SUB-PRODUTO   PIC X(05).
-          05 FILLER               PIC X(06) VALUE SPACES.
-          05 TOT001-SUB-CUSTO     PIC ZZ.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 DET001-PCT           PIC ZZ9,99.
+          05 FILLER               PIC X(01) VALUE '%'.
       *
        01  TOT002.
           05 FILLER               PIC X(28) VALUE
@@ -148,18 +252,77 @@
           05 TOT002-PRODUTO       PIC X(05).
           05 FILLER               PIC X(03) VALUE SPACES.
           05 TOT002-CUSTO         PIC Z.ZZZ.ZZZ.ZZ9,99.
+      *
+       01  CAB101.
+          05 FILLER               PIC X(08) VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'RELATORIO ONDE-USADO (PECA x PRODUTO)'.
+      *
+       01  CAB102.
+          05 FILLER               PIC X(13) VALUE 'PECA'.
+          05 FILLER               PIC X(14) VALUE 'PRODUTO'.
+          05 FILLER               PIC X(17) VALUE 'SUBPRODUTO'.
+          05 FILLER               PIC X(12) VALUE 'QUANTIDADE'.
+          05 FILLER               PIC X(05) VALUE 'CUSTO'.
+      *
+       01  DET101.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 DET101-PECA          PIC X(05).
+          05 FILLER               PIC X(08) VALUE SPACES.
+          05 DET101-PRODUTO       PIC X(05).
+          05 FILLER               PIC X(09) VALUE SPACES.
+          05 DET101-SUB-PRODUTO   PIC X(05).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 DET101-QTD           PIC ZZ.ZZ9.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 DET101-CUSTO         PIC Z.ZZZ.ZZ9,99.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-05-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
-           PERFORM 003-00-VER-ARQ-VAZIO.
-           PERFORM 004-00-TRATAR
-               UNTIL FS-CADPRO EQUAL '10'.
-           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 001-04-LER-PARMPECA.
+           PERFORM 003-00-CARREGAR-TABELA.
+
+           IF WS-QTD-ITENS GREATER ZEROS
+               PERFORM 004-00-EXPLODIR-RAIZES.
+
+           IF WS-TEM-PECA-PAR EQUAL 'S'
+               PERFORM 005-00-ONDE-USADO.
+
            PERFORM 006-00-FECHAR-ARQUIVOS.
            STOP RUN.
 
@@ -168,6 +331,8 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADPRO
+                        PARMPECA
+                        PARMDATA
                 OUTPUT RELATO.
            PERFORM 001-01-TESTAR-FS.
 
@@ -203,10 +368,49 @@
 
        001-03-FIM.                EXIT.
 
+      *================================================================*
+       001-04-LER-PARMPECA        SECTION.
+      *================================================================*
+           READ PARMPECA.
+
+           IF FS-PARMPECA EQUAL '00' AND COD-PECA-PAR GREATER ZEROS
+               MOVE COD-PECA-PAR  TO WS-COD-PECA-PAR
+               MOVE 'S'           TO WS-TEM-PECA-PAR
+           ELSE
+               IF FS-PARMPECA NOT EQUAL '00' AND '10'
+                   MOVE 'PARMPECA'    TO FS-ARQUIVO
+                   MOVE FS-PARMPECA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA'    TO FS-ARQUIVO
+                   MOVE FS-PARMDATA   TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-05-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
@@ -214,20 +418,19 @@
        002-00-FIM.                EXIT.
 
       *================================================================*
-       003-00-VER-ARQ-VAZIO       SECTION.
+       003-00-CARREGAR-TABELA     SECTION.
       *================================================================*
+      *    LE CADPRO POR COMPLETO E MONTA A TABELA EM MEMORIA USADA
+      *    PELA EXPLOSAO E PELO ONDE-USADO.
            PERFORM 003-01-LER-CADPRO.
 
            IF FS-CADPRO EQUAL '10'
                DISPLAY '* ARQUIVO CADPRO  VAZIO  *'
-               DISPLAY '* PROGRAMA ENCERRADO     *'
-               PERFORM 006-00-FECHAR-ARQUIVOS
-               STOP RUN.
-
-           MOVE SUB-PRODUTO       TO WS-SUB-PROD-ANT
-                                     WS-IMP-SUB-PROD.
-           MOVE PRODUTO           TO WS-PRODUTO-ANT
-                                     WS-IMP-PROD.
+               DISPLAY '* EXPLOSAO DE PRODUTOS OMITIDA *'
+           ELSE
+               PERFORM 003-02-GUARDAR-ITEM
+                   UNTIL FS-CADPRO EQUAL '10'
+               PERFORM 003-03-ACUMULAR-SUBTOTAIS.
 
        003-00-FIM.                EXIT.
 
@@ -238,48 +441,141 @@
            READ CADPRO.
 
            IF FS-CADPRO NOT EQUAL '10'
-               PERFORM 001-02-FS-CADPRO.
+               PERFORM 001-02-FS-CADPRO
+               IF COD-ITEM LESS THAN WS-COD-ITEM-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA
+               ELSE
+                   MOVE COD-ITEM  TO WS-COD-ITEM-ANT.
 
        003-01-FIM.                EXIT.
 
       *================================================================*
-       004-00-TRATAR              SECTION.
+       003-02-GUARDAR-ITEM        SECTION.
       *================================================================*
-           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           ADD 1                  TO WS-QTD-ITENS.
+           MOVE WS-QTD-ITENS TO WS-IX-ITEM.
+
+           MOVE COD-ITEM          TO WS-T-COD-ITEM (WS-IX-ITEM).
+           MOVE COD-ITEM-PAI      TO WS-T-COD-PAI  (WS-IX-ITEM).
+           MOVE NIVEL-ITEM        TO WS-T-NIVEL    (WS-IX-ITEM).
+           MOVE QTD-ITEM          TO WS-T-QTD      (WS-IX-ITEM).
+           MOVE CUSTO             TO WS-T-CUSTO    (WS-IX-ITEM).
 
-           IF SUB-PRODUTO NOT EQUAL WS-SUB-PROD-ANT
-               PERFORM 004-03-QUEBRA-SUB
-               MOVE SPACES            TO REG-RELATO
-               WRITE REG-RELATO       AFTER 1
-               PERFORM 001-03-FS-RELATO.
-           
-           PERFORM 004-01-IMPRESSAO.
-           
-           ADD CUSTO              TO ACUM-SUB-CUSTO
-                                     ACUM-CUSTO.
-           MOVE SPACES            TO WS-IMP-PROD
-                                     WS-IMP-SUB-PROD.
+           COMPUTE WS-T-CUSTO-PROP (WS-IX-ITEM) =
+                   QTD-ITEM * CUSTO.
+           MOVE WS-T-CUSTO-PROP (WS-IX-ITEM)
+                                  TO WS-T-SUBTOTAL (WS-IX-ITEM).
+
+           IF NIVEL-ITEM GREATER WS-MAX-NIVEL
+               MOVE NIVEL-ITEM    TO WS-MAX-NIVEL.
+
+           IF NIVEL-ITEM EQUAL 1
+               MOVE ZEROS         TO WS-T-IX-PAI  (WS-IX-ITEM)
+           ELSE
+               COMPUTE WS-NIVEL-SUP = NIVEL-ITEM - 1
+               MOVE WS-NIVEL-PAI-ATUAL (WS-NIVEL-SUP)
+                                  TO WS-T-IX-PAI  (WS-IX-ITEM)
+           END-IF.
+
+           MOVE WS-IX-ITEM        TO WS-NIVEL-PAI-ATUAL (NIVEL-ITEM).
 
-           ADD 1                  TO ACUM-LINHAS.
-           
            PERFORM 003-01-LER-CADPRO.
 
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       003-03-ACUMULAR-SUBTOTAIS  SECTION.
+      *================================================================*
+      *    SOMA, NIVEL A NIVEL, DE BAIXO PARA CIMA, O SUBTOTAL DE CADA
+      *    ITEM NO SUBTOTAL DO SEU ITEM-PAI. COMO CADA NIVEL SO RECEBE
+      *    CONTRIBUICOES DE NIVEIS ESTRITAMENTE MAIORES, AO FINAL DA
+      *    VARREDURA DE UM NIVEL O SUBTOTAL DELE JA ESTA CONSOLIDADO.
+           MOVE WS-MAX-NIVEL      TO WS-NIVEL-ATU.
+
+           PERFORM 003-04-SUBIR-NIVEL
+               UNTIL WS-NIVEL-ATU LESS 2.
+
+       003-03-FIM.                EXIT.
+
+      *================================================================*
+       003-04-SUBIR-NIVEL         SECTION.
+      *================================================================*
+           MOVE 1 TO WS-IX-ITEM.
+
+           PERFORM WS-QTD-ITENS TIMES
+               IF WS-T-NIVEL (WS-IX-ITEM) EQUAL WS-NIVEL-ATU
+                   PERFORM 003-05-ACHAR-PAI
+               END-IF
+               ADD 1             TO WS-IX-ITEM.
+
+           SUBTRACT 1             FROM WS-NIVEL-ATU.
+
+       003-04-FIM.                EXIT.
+
+      *================================================================*
+       003-05-ACHAR-PAI           SECTION.
+      *================================================================*
+      *    USA O PONTEIRO DE OCORRENCIA WS-T-IX-PAI, MONTADO NA CARGA,
+      *    EM VEZ DE BUSCAR O PAI POR VALOR DE CODIGO - UM COD-ITEM
+      *    REPETIDO EM MAIS DE UM RAMO DA ARVORE NAO PODE SER RESOLVIDO
+      *    POR BUSCA, SO PELA POSICAO JA CAPTURADA NA CARGA.
+           IF WS-T-IX-PAI (WS-IX-ITEM) GREATER ZEROS
+               ADD WS-T-SUBTOTAL (WS-IX-ITEM)
+                   TO WS-T-SUBTOTAL (WS-T-IX-PAI (WS-IX-ITEM)).
+
+       003-05-FIM.                EXIT.
+
+      *================================================================*
+       004-00-EXPLODIR-RAIZES     SECTION.
+      *================================================================*
+      *    EMPILHA TODAS AS RAIZES (NIVEL 1) E DISPARA A EXPLOSAO EM
+      *    PROFUNDIDADE DE CADA UMA.
+           PERFORM 004-02-CABECALHOS.
+
+           MOVE 1 TO WS-IX-ITEM.
+
+           PERFORM WS-QTD-ITENS TIMES
+               IF WS-T-NIVEL (WS-IX-ITEM) EQUAL 1
+                   MOVE WS-T-SUBTOTAL (WS-IX-ITEM) TO WS-RAIZ-CUSTO
+                   MOVE 0          TO WS-TOPO-PILHA
+                   ADD 1           TO WS-TOPO-PILHA
+                   MOVE WS-TOPO-PILHA TO WS-IX-PILHA
+                   MOVE WS-IX-ITEM TO WS-PILHA-IX (WS-IX-PILHA)
+                   PERFORM 004-01-ESVAZIAR-PILHA
+                       UNTIL WS-TOPO-PILHA EQUAL ZEROS
+                   MOVE WS-T-COD-ITEM (WS-IX-ITEM) TO TOT002-PRODUTO
+                   MOVE WS-RAIZ-CUSTO TO TOT002-CUSTO
+                   WRITE REG-RELATO   FROM TOT002 AFTER 1
+                   PERFORM 001-03-FS-RELATO
+               END-IF
+               ADD 1             TO WS-IX-ITEM.
+
        004-00-FIM.                EXIT.
 
       *================================================================*
-       004-01-IMPRESSAO           SECTION.
+       004-01-ESVAZIAR-PILHA      SECTION.
       *================================================================*
-           IF ACUM-LINHAS GREATER 59
-               PERFORM 004-02-CABECALHOS.
-           
-           MOVE WS-IMP-PROD       TO DET001-PRODUTO.    
-           MOVE WS-IMP-SUB-PROD   TO DET001-SUB-PRODUTO.
-           MOVE PECA              TO DET001-PECA.
-           MOVE CUSTO             TO DET001-CUSTO.
+      *    DESEMPILHA UM ITEM, IMPRIME-O E EMPILHA SEUS FILHOS, NA
+      *    ORDEM INVERSA DA TABELA, PARA PRODUZIR UMA VARREDURA EM
+      *    PROFUNDIDADE (PRE-ORDEM) SEM USAR PERFORM RECURSIVO.
+           MOVE WS-TOPO-PILHA TO WS-IX-PILHA.
+           MOVE WS-PILHA-IX (WS-IX-PILHA) TO WS-IX-ATUAL.
+           SUBTRACT 1             FROM WS-TOPO-PILHA.
+
+           PERFORM 004-03-IMPRIMIR-ITEM.
+
+           MOVE ZEROS              TO WS-QTD-FILHOS.
+           MOVE WS-QTD-ITENS TO WS-IX-VARRE.
+
+           PERFORM WS-QTD-ITENS TIMES
+               IF WS-T-COD-PAI (WS-IX-VARRE) EQUAL
+                  WS-T-COD-ITEM (WS-IX-ATUAL)
+                   ADD 1           TO WS-TOPO-PILHA
+                   MOVE WS-TOPO-PILHA TO WS-IX-PILHA
+                   MOVE WS-IX-VARRE TO WS-PILHA-IX (WS-IX-PILHA)
+               END-IF
+               SUBTRACT 1        FROM WS-IX-VARRE.
 
-           WRITE REG-RELATO       FROM DET001 AFTER 1.
-           PERFORM 001-03-FS-RELATO.
-           
        004-01-FIM.                EXIT.
 
       *================================================================*
@@ -300,9 +596,6 @@
            WRITE REG-RELATO       FROM CAB004 AFTER 2.
            PERFORM 001-03-FS-RELATO.
 
-           WRITE REG-RELATO       FROM CAB005 AFTER 1.
-           PERFORM 001-03-FS-RELATO.
-
            MOVE SPACES            TO REG-RELATO.
            WRITE REG-RELATO       AFTER 1.
            PERFORM 001-03-FS-RELATO.
@@ -312,58 +605,136 @@
        004-02-FIM.                EXIT.
 
       *================================================================*
-       004-03-QUEBRA-SUB          SECTION.
+       004-03-IMPRIMIR-ITEM       SECTION.
       *================================================================*
-           MOVE WS-SUB-PROD-ANT   TO TOT001-SUB-PRODUTO.
-           MOVE ACUM-SUB-CUSTO    TO TOT001-SUB-CUSTO.
-           MOVE SUB-PRODUTO       TO WS-SUB-PROD-ANT
-                                     WS-IMP-SUB-PROD.
-           MOVE 0                 TO ACUM-SUB-CUSTO.
-           
-           WRITE REG-RELATO       FROM TOT001 AFTER 2.
+           IF ACUM-LINHAS GREATER 59
+               PERFORM 004-02-CABECALHOS.
+
+           MOVE SPACES             TO WS-IMP-RECUO.
+           COMPUTE WS-IX-FILHO = (WS-T-NIVEL (WS-IX-ATUAL) - 1) * 3.
+
+           IF WS-IX-FILHO GREATER ZEROS
+               MOVE WS-IX-FILHO    TO WS-QTD-FILHOS
+               STRING ALL '-' DELIMITED BY SIZE
+                   INTO WS-IMP-RECUO
+                   WITH POINTER WS-IX-FILHO
+           END-IF.
+
+           IF WS-RAIZ-CUSTO GREATER ZEROS
+               COMPUTE WS-PERCENTUAL ROUNDED =
+                   (WS-T-SUBTOTAL (WS-IX-ATUAL) / WS-RAIZ-CUSTO) * 100
+           ELSE
+               MOVE ZEROS          TO WS-PERCENTUAL
+           END-IF.
+
+           MOVE WS-T-NIVEL  (WS-IX-ATUAL) TO DET001-NIVEL.
+           MOVE WS-IMP-RECUO              TO DET001-RECUO.
+           MOVE WS-T-COD-ITEM (WS-IX-ATUAL) TO DET001-COD.
+           MOVE WS-T-QTD       (WS-IX-ATUAL) TO DET001-QTD.
+           MOVE WS-T-SUBTOTAL  (WS-IX-ATUAL) TO DET001-CUSTO.
+           MOVE WS-PERCENTUAL               TO DET001-PCT.
+
+           WRITE REG-RELATO        FROM DET001 AFTER 1.
            PERFORM 001-03-FS-RELATO.
-           
-           IF PRODUTO NOT EQUAL WS-PRODUTO-ANT
-               PERFORM 004-04-QUEBRA-PRO.
-           
-           ADD 3                  TO ACUM-LINHAS.
+           ADD 1                   TO ACUM-LINHAS.
 
        004-03-FIM.                EXIT.
 
       *================================================================*
-       004-04-QUEBRA-PRO          SECTION.
+       005-00-ONDE-USADO          SECTION.
+      *================================================================*
+      *    PROCURA TODAS AS OCORRENCIAS DA PECA EM PARMPECA NA TABELA
+      *    E IMPRIME, PARA CADA UMA, O PRODUTO E SUB-PRODUTO QUE A
+      *    CONSOMEM.
+           ADD 1                  TO ACUM-PAG.
+           MOVE ACUM-PAG          TO CAB001-PAG.
+           WRITE REG-RELATO       FROM CAB001 AFTER PAGE.
+           PERFORM 001-03-FS-RELATO.
+           WRITE REG-RELATO       FROM CAB002 AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+           WRITE REG-RELATO       FROM CAB101 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+           WRITE REG-RELATO       FROM CAB102 AFTER 2.
+           PERFORM 001-03-FS-RELATO.
+           MOVE SPACES            TO REG-RELATO.
+           WRITE REG-RELATO       AFTER 1.
+           PERFORM 001-03-FS-RELATO.
+
+           MOVE 'N'               TO WS-ACHOU-PECA.
+           MOVE 1 TO WS-IX-ITEM.
+
+           PERFORM WS-QTD-ITENS TIMES
+               IF WS-T-COD-ITEM (WS-IX-ITEM) EQUAL WS-COD-PECA-PAR
+                   MOVE 'S'        TO WS-ACHOU-PECA
+                   PERFORM 005-01-IMPRIMIR-ONDE-USADO
+               END-IF
+               ADD 1             TO WS-IX-ITEM.
+
+           IF WS-ACHOU-PECA EQUAL 'N'
+               DISPLAY '* PECA ' WS-COD-PECA-PAR
+                       ' NAO LOCALIZADA NO CADPRO *'.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+      * IMPRIME UMA OCORRENCIA DA PECA, SUBINDO DOIS NIVEIS NA ARVORE
+      * (PAI = SUB-PRODUTO, AVO = PRODUTO) PARA MONTAR O CONTEXTO.
       *================================================================*
-           MOVE WS-PRODUTO-ANT    TO TOT002-PRODUTO.
-           MOVE ACUM-CUSTO        TO TOT002-CUSTO.
-           MOVE PRODUTO           TO WS-PRODUTO-ANT
-                                     WS-IMP-PROD.
-           MOVE 0                 TO ACUM-CUSTO.
-       
-           WRITE REG-RELATO       FROM TOT002 AFTER 0.
+       005-01-IMPRIMIR-ONDE-USADO SECTION.
+      *================================================================*
+           MOVE SPACES            TO DET101-PRODUTO DET101-SUB-PRODUTO.
+           MOVE WS-T-COD-ITEM (WS-IX-ITEM) TO DET101-PECA.
+           MOVE WS-T-QTD      (WS-IX-ITEM) TO DET101-QTD.
+           MOVE WS-T-CUSTO-PROP (WS-IX-ITEM) TO DET101-CUSTO.
+
+      *    LOCALIZA O PAI IMEDIATO DA PECA (SUB-PRODUTO OU, SE A PECA
+      *    PENDURAR DIRETO NO PRODUTO, O PRODUTO) PELO PONTEIRO DE
+      *    OCORRENCIA WS-T-IX-PAI, MONTADO NA CARGA DA TABELA - UM
+      *    COD-ITEM REPETIDO EM MAIS DE UM RAMO NAO PODE SER RESOLVIDO
+      *    POR BUSCA DE VALOR.
+           MOVE WS-T-IX-PAI (WS-IX-ITEM) TO WS-IX-PAI-ENC.
+
+           IF WS-IX-PAI-ENC GREATER ZEROS
+               IF WS-T-NIVEL (WS-IX-PAI-ENC) EQUAL 1
+                   MOVE WS-T-COD-ITEM (WS-IX-PAI-ENC) TO DET101-PRODUTO
+               ELSE
+                   MOVE WS-T-COD-ITEM (WS-IX-PAI-ENC)
+                                     TO DET101-SUB-PRODUTO
+                   PERFORM 005-02-ACHAR-PRODUTO
+               END-IF
+           END-IF.
+
+           WRITE REG-RELATO       FROM DET101 AFTER 1.
            PERFORM 001-03-FS-RELATO.
-           
-           ADD 1                  TO ACUM-LINHAS.
 
-       004-04-FIM.                EXIT.
+       005-01-FIM.                EXIT.
 
       *================================================================*
-       005-00-IMPRIMIR-TOTAIS     SECTION.
+       005-02-ACHAR-PRODUTO       SECTION.
       *================================================================*
-           PERFORM 004-03-QUEBRA-SUB.
-           PERFORM 004-04-QUEBRA-PRO.
+      *    A PARTIR DO SUB-PRODUTO JA LOCALIZADO EM WS-IX-PAI-ENC,
+      *    LOCALIZA O PRODUTO (NIVEL 1) QUE E SEU PAI, PELO PONTEIRO
+      *    DE OCORRENCIA WS-T-IX-PAI.
+           IF WS-T-IX-PAI (WS-IX-PAI-ENC) GREATER ZEROS
+               MOVE WS-T-COD-ITEM (WS-T-IX-PAI (WS-IX-PAI-ENC))
+                                  TO DET101-PRODUTO.
 
-       005-00-FIM.                EXIT.
+       005-02-FIM.                EXIT.
 
       *================================================================*
        006-00-FECHAR-ARQUIVOS     SECTION.
       *================================================================*
            MOVE FS-FECHAMENTO     TO FS-OPERACAO.
            CLOSE CADPRO
+                 PARMPECA
                  RELATO.
            PERFORM 001-01-TESTAR-FS.
 
            DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
-           
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -372,6 +743,57 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
        900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CADPRO FORA DE SEQUENCIA  *'
+           DISPLAY '* COD-ITEM  = '  COD-ITEM
+           DISPLAY '* ANTERIOR  = '  WS-COD-ITEM-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE14'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE WS-QTD-ITENS            TO RUNLOG-QTD-LIDOS
+               MOVE WS-QTD-ITENS            TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
