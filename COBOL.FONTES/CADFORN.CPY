@@ -0,0 +1,11 @@
+      *================================================================*
+      *  COPY CADFORN                                                 *
+      *  LAYOUT PADRAO DO CADASTRO DE FORNECEDORES (REG-CADFORN),     *
+      *  COMUM A TODOS OS PROGRAMAS QUE VALIDAM O CAMPO FORNECEDOR    *
+      *  DO CADASTRO DE PECAS (CADPECA) CONTRA ESTE MESTRE.           *
+      *================================================================*
+       01 REG-CADFORN.
+          05 COD-FORN              PIC X(05).
+          05 NOME-FORN              PIC X(30).
+          05 SITUACAO-FORN          PIC X(01).
+          05 FILLER                 PIC X(04).
