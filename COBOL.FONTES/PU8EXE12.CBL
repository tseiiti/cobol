@@ -23,6 +23,18 @@
       *
            SELECT RELATO          ASSIGN TO UR-S-RELATO
                       FILE STATUS IS FS-RELATO.
+      *
+           SELECT TABTAXA         ASSIGN TO UT-S-TABTAXA
+                      FILE STATUS IS FS-TABTAXA.
+      *
+           SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+                      FILE STATUS IS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CADCONTP        ASSIGN TO UT-S-CADCONTP
+                      FILE STATUS IS FS-CADCONTP.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -32,13 +44,7 @@
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADMAT.
-       01 REG-CADMAT.
-          05 COD-MAT              PIC 9(05).
-          05 NOME-MAT             PIC X(20).
-          05 QTD-MAT              PIC 9(05). 
-          05 VLR-UNIT             PIC 9(05)V99.
-          05 CONTA-MAT            PIC X(10).
-          05 FILLER               PIC X(03).
+       COPY CADMAT.
       *
        FD CADMATU
            RECORD     CONTAINS    50 CHARACTERS
@@ -50,27 +56,84 @@
           05 QTD-ATU              PIC 9(05). 
           05 VLR-ATU              PIC 9(05)V99.
           05 TOT-ATU              PIC 9(07)V99.
-          05 PERC-ATU             PIC 9(03).
-          05 FILLER               PIC X(21).
+          05 PERC-ATU             PIC 9(02)V99.
+          05 FILLER               PIC X(20).
+      *
+      * REG-CADCONTA DEIXOU DE SER UM SIMPLES RESUMO (CONTA/QTD/VALOR) E
+      * PASSOU A SER UM LANCAMENTO CONTABIL PRONTO PARA A CONTABILIDADE
+      * GERAL: CONTA, INDICADOR DEBITO/CREDITO, VALOR, DATA DO
+      * LANCAMENTO E QUANTOS REGISTROS DE CADMAT FORAM SOMADOS NELE.
+      * O SALDO DE MATERIAIS EM ESTOQUE E SEMPRE LANCADO A DEBITO.
       *
        FD CADCONTA
-           RECORD     CONTAINS    30 CHARACTERS
+           RECORD     CONTAINS    42 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADCONTA.
        01 REG-CADCONTA.
           05 CONTA-CTA            PIC X(10).
-          05 QTD-CTA              PIC 9(06). 
+          05 IND-DC-CTA           PIC X(01).
+          05 QTD-CTA              PIC 9(06).
           05 VALOR-CTA            PIC 9(11)V99.
+          05 DATA-LANC-CTA        PIC 9(08).
+          05 QTD-REG-CTA          PIC 9(04).
+      *
+      * SNAPSHOT DO CADCONTA DO PERIODO ANTERIOR, RENOMEADO PARA QUE O
+      * PROPRIO ARQUIVO CADCONTA.TXT GERADO NO FECHAMENTO DO PERIODO
+      * ANTERIOR POSSA SER RENOMEADO PARA CADCONTP.TXT E REALIMENTADO
+      * SEM NENHUMA CONVERSAO, PERMITINDO A COMPARACAO CONTA A CONTA.
+      *
+       FD CADCONTP
+           RECORD     CONTAINS    42 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADCONTP.
+       01 REG-CADCONTP.
+          05 CONTA-CTA-P          PIC X(10).
           05 FILLER               PIC X(01).
+          05 FILLER               PIC 9(06).
+          05 VALOR-CTA-P          PIC 9(11)V99.
+          05 FILLER               PIC 9(08).
+          05 FILLER               PIC 9(04).
       *
        FD RELATO
-           RECORD     CONTAINS    86 CHARACTERS
+           RECORD     CONTAINS    88 CHARACTERS
            RECORDING  MODE        IS F
            LABEL      RECORD      IS OMITTED
            DATA       RECORD      IS REG-RELATO.
        01 REG-RELATO.
-          05 FILLER               PIC X(86).
+          05 FILLER               PIC X(88).
+      *
+      * TABELA DE FAIXAS/PERCENTUAL DE MARKUP E DE COMISSAO,
+      * COMPARTILHADA ENTRE PU8EXE12 (TAB-TIPO = 'C') E PU8EXE08
+      * (TAB-TIPO = 'V'), PARA QUE AS DUAS POLITICAS NAO FIQUEM
+      * DESSINCRONIZADAS
+      *
+       FD TABTAXA
+           RECORD     CONTAINS    20 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-TABTAXA.
+       01 REG-TABTAXA.
+          05 TAB-TIPO              PIC X(01).
+          05 TAB-FAIXA-LIMITE      PIC 9(05).
+          05 TAB-PERCENTUAL        PIC 9(02)V99.
+          05 FILLER                PIC X(11).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -86,27 +149,66 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
        77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
        77 ACUM-QTD-MAT            PIC 9(06) VALUE ZEROS.
        77 ACUM-VLR-TOT            PIC 9(10)V99 VALUE ZEROS.
+       77 ACUM-REG-CTA            PIC 9(04) VALUE ZEROS.
        77 ACUM-GER-QTD-MAT        PIC 9(07) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(07) VALUE ZEROS.
        77 ACUM-GER-TOTAL          PIC 9(11)V99 VALUE ZEROS.
+       77 ACUM-CTA-GRAVADAS       PIC 9(06) VALUE ZEROS.
       *
-      *  AREAS DE TRABALHO 
+      *  AREAS DE TRABALHO
       *
        77 WS-VLR-TOT              PIC 9(07)V99.
        77 WS-MAT-ANT              PIC X(10).
-       77 WS-PERC                 PIC 9(03).
+       77 WS-PERC                 PIC 9(02)V99.
+       77 WS-DATA-LANC            PIC 9(08).
+      *
+      *  TABELA COM O SALDO DE CADA CONTA NO PERIODO ANTERIOR,
+      *  CARREGADA DE CADCONTP, PARA COMPARACAO CONTA A CONTA
+      *
+       01 WS-TAB-CONTP.
+          05 WS-TAB-CONTP-QTD     PIC 9(03) VALUE ZEROS.
+          05 WS-TAB-CONTP-ENTRY OCCURS 200 TIMES.
+             10 WS-TAB-CONTP-CONTA PIC X(10).
+             10 WS-TAB-CONTP-VALOR PIC 9(11)V99.
+      *
+       77 WS-IDX-CONTP            PIC 9(03) VALUE ZEROS.
+       77 WS-CONTA-ACHADA         PIC X(01) VALUE 'N'.
+       77 WS-VALOR-ANT            PIC 9(11)V99 VALUE ZEROS.
+       77 WS-VARIACAO             PIC S9(11)V99 VALUE ZEROS.
+       77 WS-PERC-VAR             PIC S9(03)V99 VALUE ZEROS.
+      *
+      *  TABELA DE FAIXAS DE COMISSAO (TIPO 'C'), CARREGADA DE TABTAXA
+      *  CRESCENTE POR FAIXA-LIMITE; A ULTIMA FAIXA E O "PEGA-TUDO"
+      *
+       01 WS-TAB-COMIS.
+          05 WS-TAB-COMIS-QTD     PIC 9(02) VALUE ZEROS.
+          05 WS-TAB-COMIS-ENTRY OCCURS 20 TIMES.
+             10 WS-TAB-COMIS-LIMITE PIC 9(05).
+             10 WS-TAB-COMIS-PERC   PIC 9(02)V99.
+      *
+       77 WS-IDX                  PIC 9(02) VALUE ZEROS.
       *
       * FILE STATUS
       *
        77 FS-CADMAT               PIC X(02) VALUE SPACES.
        77 FS-CADMATU              PIC X(02) VALUE SPACES.
        77 FS-CADCONTA             PIC X(02) VALUE SPACES.
+       77 FS-CADCONTP             PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-TABTAXA              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -171,7 +273,7 @@
           05 FILLER               PIC X(02) VALUE SPACES.
           05 DET001-CONTA-MAT     PIC X(10).
           05 FILLER               PIC X(02) VALUE SPACES.
-          05 DET001-VENDA         PIC 9(03).
+          05 DET001-VENDA         PIC Z9,99.
       *
        01  TOT001.
           05 FILLER               PIC X(20) VALUE
@@ -188,13 +290,64 @@
           05 TOT002-QTD-MAT       PIC Z.ZZZ.ZZ9.
           05 FILLER               PIC X(11) VALUE SPACES.
           05 TOT002-TOTAL         PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+      *  LINHA DE COMPARACAO COM O SALDO DA CONTA NO PERIODO ANTERIOR
+      *
+       01  VAR001.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 FILLER               PIC X(17) VALUE
+             'VLR PERIODO ANT.:'.
+          05 VAR001-VLR-ANT       PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(09) VALUE 'VARIACAO:'.
+          05 VAR001-VARIACAO      PIC -Z.ZZZ.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 VAR001-PERC          PIC -ZZ9,99.
+          05 FILLER               PIC X(01) VALUE '%'.
+      *
+       01  OBS-CONTA-NOVA.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 FILLER               PIC X(46) VALUE
+             '* CONTA SEM SALDO NO PERIODO ANTERIOR (NOVA) *'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-CARREGAR-TABTAXA.
+           PERFORM 001-09-LER-PARMDATA.
+           PERFORM 001-11-CARREGAR-CADCONTP.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
@@ -208,6 +361,9 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADMAT
+                        TABTAXA
+                        PARMDATA
+                        CADCONTP
                 OUTPUT CADMATU
                        CADCONTA
                        RELATO.
@@ -222,6 +378,7 @@
            PERFORM 001-03-FS-CADMATU.
            PERFORM 001-04-FS-CADCONTA.
            PERFORM 001-05-FS-RELATO.
+           PERFORM 001-10-FS-CADCONTP.
 
        001-01-FIM.                EXIT.
 
@@ -269,15 +426,139 @@
 
        001-05-FIM.                EXIT.
 
+      *================================================================*
+       001-06-CARREGAR-TABTAXA    SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ TABTAXA.
+           PERFORM 001-07-FS-TABTAXA.
+
+           PERFORM 001-08-ACUMULAR-TABTAXA
+               UNTIL FS-TABTAXA EQUAL '10'
+                  OR WS-TAB-COMIS-QTD EQUAL 20.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE TABTAXA.
+
+      * SE O ARQUIVO NAO TROUXE NENHUMA FAIXA 'C', MANTEM AS FAIXAS
+      * HISTORICAS DE COMISSAO COMO VALOR "DE FABRICA"
+           IF WS-TAB-COMIS-QTD EQUAL 0
+               MOVE 5                          TO WS-TAB-COMIS-QTD
+               MOVE 10000 TO WS-TAB-COMIS-LIMITE (1)
+               MOVE 10,00 TO WS-TAB-COMIS-PERC  (1)
+               MOVE 20000 TO WS-TAB-COMIS-LIMITE (2)
+               MOVE 15,00 TO WS-TAB-COMIS-PERC  (2)
+               MOVE 30000 TO WS-TAB-COMIS-LIMITE (3)
+               MOVE 20,00 TO WS-TAB-COMIS-PERC  (3)
+               MOVE 40000 TO WS-TAB-COMIS-LIMITE (4)
+               MOVE 25,00 TO WS-TAB-COMIS-PERC  (4)
+               MOVE 99999 TO WS-TAB-COMIS-LIMITE (5)
+               MOVE 30,00 TO WS-TAB-COMIS-PERC  (5).
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-FS-TABTAXA          SECTION.
+      *================================================================*
+           MOVE 'TABTAXA'         TO FS-ARQUIVO.
+           MOVE FS-TABTAXA        TO FS-COD-STATUS.
+
+           IF FS-TABTAXA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       001-08-ACUMULAR-TABTAXA    SECTION.
+      *================================================================*
+           IF TAB-TIPO EQUAL 'C'
+               ADD 1               TO WS-TAB-COMIS-QTD
+               MOVE TAB-FAIXA-LIMITE TO
+                   WS-TAB-COMIS-LIMITE (WS-TAB-COMIS-QTD)
+               MOVE TAB-PERCENTUAL TO
+                   WS-TAB-COMIS-PERC  (WS-TAB-COMIS-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ TABTAXA.
+           PERFORM 001-07-FS-TABTAXA.
+
+       001-08-FIM.                EXIT.
+
+      *================================================================*
+       001-09-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-09-FIM.                EXIT.
+
+      *================================================================*
+       001-10-FS-CADCONTP         SECTION.
+      *================================================================*
+           MOVE 'CADCONTP'        TO FS-ARQUIVO.
+           MOVE FS-CADCONTP       TO FS-COD-STATUS.
+
+           IF FS-CADCONTP NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-10-FIM.                EXIT.
+
+      *================================================================*
+       001-11-CARREGAR-CADCONTP   SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADCONTP.
+           PERFORM 001-10-FS-CADCONTP.
+
+           PERFORM 001-12-ACUMULAR-CADCONTP
+               UNTIL FS-CADCONTP EQUAL '10'
+                  OR WS-TAB-CONTP-QTD EQUAL 200.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADCONTP.
+
+       001-11-FIM.                EXIT.
+
+      *================================================================*
+       001-12-ACUMULAR-CADCONTP   SECTION.
+      *================================================================*
+           ADD 1                  TO WS-TAB-CONTP-QTD.
+           MOVE CONTA-CTA-P       TO
+               WS-TAB-CONTP-CONTA (WS-TAB-CONTP-QTD).
+           MOVE VALOR-CTA-P       TO
+               WS-TAB-CONTP-VALOR (WS-TAB-CONTP-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADCONTP.
+           PERFORM 001-10-FS-CADCONTP.
+
+       001-12-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB002-ANO.
            MOVE WS-MES-SYS        TO CAB002-MES.
            MOVE WS-DIA-SYS        TO CAB002-DIA.
            MOVE WS-HOR-SYS        TO CAB001-HOR.
            MOVE WS-MIN-SYS        TO CAB001-MIN.
+           MOVE WS-DATA-SYS       TO WS-DATA-LANC.
 
        002-00-FIM.                EXIT.
 
@@ -303,7 +584,9 @@
            READ CADMAT.
 
            IF FS-CADMAT NOT EQUAL '10'
-               PERFORM 001-02-FS-CADMAT.
+               PERFORM 001-02-FS-CADMAT
+               IF CONTA-MAT LESS THAN WS-MAT-ANT
+                   PERFORM 901-00-ERRO-SEQUENCIA.
 
        003-01-FIM.                EXIT.
 
@@ -319,25 +602,18 @@
                PERFORM 004-02-CABECALHOS.
 
            COMPUTE WS-VLR-TOT = QTD-MAT * VLR-UNIT.
-           
-           IF COD-MAT LESS 10000
-               MOVE 10            TO WS-PERC
-           ELSE IF COD-MAT LESS 20000
-               MOVE 15            TO WS-PERC
-           ELSE IF COD-MAT LESS 30000
-               MOVE 20            TO WS-PERC
-           ELSE IF COD-MAT LESS 40000
-               MOVE 25            TO WS-PERC
-           ELSE
-               MOVE 30            TO WS-PERC.
-               
+
+           PERFORM 004-04-OBTER-PERC-COMIS.
+
            PERFORM 004-01-IMPRESSAO.
 
            ADD 1                  TO ACUM-LINHAS.
+           ADD 1                  TO ACUM-LIDOS.
            ADD QTD-MAT            TO ACUM-QTD-MAT.
            ADD WS-VLR-TOT         TO ACUM-VLR-TOT.
+           ADD 1                  TO ACUM-REG-CTA.
            MOVE CONTA-MAT         TO WS-MAT-ANT.
-           
+
            PERFORM 003-01-LER-CADMAT.
 
        004-00-FIM.                EXIT.
@@ -411,18 +687,25 @@
                                      TOT001-QTD-MAT.
            MOVE ACUM-VLR-TOT      TO VALOR-CTA
                                      TOT001-TOTAL.
+           MOVE 'D'               TO IND-DC-CTA.
+           MOVE WS-DATA-LANC      TO DATA-LANC-CTA.
+           MOVE ACUM-REG-CTA      TO QTD-REG-CTA.
 
            ADD ACUM-QTD-MAT       TO ACUM-GER-QTD-MAT.
            ADD ACUM-VLR-TOT       TO ACUM-GER-TOTAL.
            MOVE 0                 TO ACUM-QTD-MAT.
            MOVE 0                 TO ACUM-VLR-TOT.
-           
+           MOVE 0                 TO ACUM-REG-CTA.
+
            WRITE REG-CADCONTA.
            PERFORM 001-04-FS-CADCONTA.
+           ADD 1                  TO ACUM-CTA-GRAVADAS.
 
            WRITE REG-RELATO       FROM TOT001 AFTER 2.
            PERFORM 001-05-FS-RELATO.
 
+           PERFORM 004-05-COMPARAR-PERIODO.
+
            MOVE SPACES            TO REG-RELATO.
            WRITE REG-RELATO       AFTER 1.
            PERFORM 001-05-FS-RELATO.
@@ -431,6 +714,70 @@
 
        004-03-FIM.                EXIT.
 
+      *================================================================*
+       004-04-OBTER-PERC-COMIS    SECTION.
+      *================================================================*
+           MOVE WS-TAB-COMIS-PERC (WS-TAB-COMIS-QTD) TO WS-PERC.
+           MOVE 1                 TO WS-IDX.
+
+           PERFORM 004-04-01-PROCURAR-FAIXA
+               UNTIL WS-IDX GREATER WS-TAB-COMIS-QTD.
+
+       004-04-FIM.                EXIT.
+
+      *================================================================*
+       004-04-01-PROCURAR-FAIXA   SECTION.
+      *================================================================*
+           IF COD-MAT LESS WS-TAB-COMIS-LIMITE (WS-IDX)
+               MOVE WS-TAB-COMIS-PERC (WS-IDX) TO WS-PERC
+               MOVE WS-TAB-COMIS-QTD TO WS-IDX.
+
+           ADD 1                  TO WS-IDX.
+
+       004-04-01-FIM.             EXIT.
+
+      *================================================================*
+       004-05-COMPARAR-PERIODO    SECTION.
+      *================================================================*
+           MOVE 'N'               TO WS-CONTA-ACHADA.
+           MOVE ZEROS             TO WS-VALOR-ANT.
+           MOVE 1                 TO WS-IDX-CONTP.
+
+           PERFORM 004-06-PESQUISAR-CONTP
+               UNTIL WS-IDX-CONTP GREATER WS-TAB-CONTP-QTD.
+
+           IF WS-CONTA-ACHADA EQUAL 'Y'
+               COMPUTE WS-VARIACAO = VALOR-CTA - WS-VALOR-ANT
+               IF WS-VALOR-ANT EQUAL ZEROS
+                   MOVE ZEROS     TO WS-PERC-VAR
+               ELSE
+                   COMPUTE WS-PERC-VAR ROUNDED =
+                       (WS-VARIACAO / WS-VALOR-ANT) * 100
+               MOVE WS-VALOR-ANT  TO VAR001-VLR-ANT
+               MOVE WS-VARIACAO   TO VAR001-VARIACAO
+               MOVE WS-PERC-VAR   TO VAR001-PERC
+               WRITE REG-RELATO   FROM VAR001 AFTER 1
+               PERFORM 001-05-FS-RELATO
+               ADD 1              TO ACUM-LINHAS
+           ELSE
+               WRITE REG-RELATO   FROM OBS-CONTA-NOVA AFTER 1
+               PERFORM 001-05-FS-RELATO
+               ADD 1              TO ACUM-LINHAS.
+
+       004-05-FIM.                EXIT.
+
+      *================================================================*
+       004-06-PESQUISAR-CONTP     SECTION.
+      *================================================================*
+           IF WS-MAT-ANT EQUAL WS-TAB-CONTP-CONTA (WS-IDX-CONTP)
+               MOVE WS-TAB-CONTP-VALOR (WS-IDX-CONTP) TO WS-VALOR-ANT
+               MOVE 'Y'           TO WS-CONTA-ACHADA
+               MOVE WS-TAB-CONTP-QTD TO WS-IDX-CONTP.
+
+           ADD 1                  TO WS-IDX-CONTP.
+
+       004-06-FIM.                EXIT.
+
       *================================================================*
        005-00-IMPRIMIR-TOTAIS     SECTION.
       *================================================================*
@@ -456,6 +803,9 @@
 
            DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
            
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        006-00-FIM.                EXIT.
 
       *================================================================*
@@ -464,6 +814,59 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           MOVE 0090              TO RETURN-CODE
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       901-00-ERRO-SEQUENCIA      SECTION.
+      *================================================================*
+           DISPLAY '* ARQUIVO CADMAT FORA DE SEQUENCIA *'
+           DISPLAY '* CONTA-MAT = '  CONTA-MAT
+           DISPLAY '* ANTERIOR  = '  WS-MAT-ANT
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           MOVE 0091              TO RETURN-CODE
+           STOP RUN.
+
+       901-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE12'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-CTA-GRAVADAS       TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
