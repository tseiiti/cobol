@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE02.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * GERAR ARQUIVO DE PECAS ATUALIZADAS 2
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+      *    SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+      *               ORGANIZATION IS INDEXED
+      *               ACCESS MODE IS SEQUENTIAL
+      *               RECORD KEY IS COD-PECA
+      *               FILE STATUS IS FS-CADPECA.
+      *
+      *    SELECT CADATU          ASSIGN TO UT-S-CADATU
+      *               FILE STATUS IS FS-CADATU.
+      *
+      *    SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+      *               FILE STATUS IS FS-RUNLOG.
+      *
+           SELECT CADPECA         ASSIGN TO DISK
+                                  ORGANIZATION INDEXED
+                                  ACCESS MODE SEQUENTIAL
+                                  RECORD KEY IS COD-PECA
+                                  FILE STATUS FS-CADPECA.
+      *
+           SELECT CADATU          ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADATU.
+      *
+           SELECT     CADFORN     ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-CADFORN.
+      *
+           SELECT RUNLOG           ASSIGN TO DISK
+                                  ORGANIZATION LINE SEQUENTIAL
+                                  ACCESS SEQUENTIAL
+                                  FILE STATUS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+       FD CADPECA
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADPECA
+          VALUE OF FILE-ID IS "ARQUIVOS/CADPECA.TXT".
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
+      *
+       FD CADATU
+           RECORD     CONTAINS    60 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADATU
+          VALUE OF FILE-ID IS "ARQUIVOS/CADATU.TXT".
+       01 REG-CADATU.
+          05 COD-ATU              PIC 9(05).
+          05 NOME-ATU             PIC X(30).
+          05 QTD-ATU              PIC 9(05).
+          05 PR-UNIT-ATU          PIC 9(07)V99.
+          05 ASTER                PIC X(03).
+          05 FILLER               PIC X(08).
+      *
+      * CADASTRO DE FORNECEDORES, CARREGADO INTEGRALMENTE EM TABELA NA
+      * ABERTURA PARA VALIDAR O CAMPO FORNECEDOR DE CADA PECA.
+      *
+       FD CADFORN
+           RECORD     CONTAINS    40 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADFORN
+          VALUE OF FILE-ID IS "ARQUIVOS/CADFORN.TXT".
+       COPY CADFORN.
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG
+          VALUE OF FILE-ID IS "ARQUIVOS/RUNLOG.TXT".
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *  TABELA DE FORNECEDORES, CARREGADA DE CADFORN, PARA VALIDAR O
+      *  CAMPO FORNECEDOR DE CADA PECA LIDA DE CADPECA
+      *
+       01 WS-TAB-FORN.
+          05 WS-TAB-FORN-QTD      PIC 9(03) VALUE ZEROS.
+          05 WS-TAB-FORN-ENTRY OCCURS 200 TIMES.
+             10 WS-TAB-FORN-COD   PIC X(05).
+             10 WS-TAB-FORN-SIT   PIC X(01).
+      *
+       77 WS-IDX-FORN             PIC 9(03) VALUE ZEROS.
+       77 WS-FORN-OK              PIC X(01) VALUE 'N'.
+       77 ACUM-FORN-INVALIDO      PIC 9(06) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+      *
+      * FILE STATUS
+      *
+       77 FS-CADPECA              PIC X(02) VALUE SPACES.
+       77 FS-CADATU               PIC X(02) VALUE SPACES.
+       77 FS-CADFORN              PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *                                
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-CARREGAR-CADFORN.
+           PERFORM 002-00-VER-ARQ-VAZIO.
+           PERFORM 003-00-TRATAR
+               UNTIL FS-CADPECA EQUAL '10'.
+           PERFORM 004-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CADPECA
+                        CADFORN
+                OUTPUT CADATU.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CADPECA.
+           PERFORM 001-03-FS-CADATU.
+           PERFORM 001-05-FS-CADFORN.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CADPECA          SECTION.
+      *================================================================*
+           MOVE 'CADPECA'         TO FS-ARQUIVO.
+           MOVE FS-CADPECA        TO FS-COD-STATUS.
+
+           IF FS-CADPECA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-CADATU           SECTION.
+      *================================================================*
+           MOVE 'CADATU'          TO FS-ARQUIVO.
+           MOVE FS-CADATU         TO FS-COD-STATUS.
+
+           IF FS-CADATU NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-CADFORN          SECTION.
+      *================================================================*
+           MOVE 'CADFORN'         TO FS-ARQUIVO.
+           MOVE FS-CADFORN        TO FS-COD-STATUS.
+
+           IF FS-CADFORN NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-CARREGAR-CADFORN    SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFORN.
+           PERFORM 001-05-FS-CADFORN.
+
+           PERFORM 001-07-ACUMULAR-CADFORN
+               UNTIL FS-CADFORN EQUAL '10'
+                  OR WS-TAB-FORN-QTD EQUAL 200.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADFORN.
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-ACUMULAR-CADFORN    SECTION.
+      *================================================================*
+           ADD 1                  TO WS-TAB-FORN-QTD.
+           MOVE COD-FORN          TO WS-TAB-FORN-COD (WS-TAB-FORN-QTD).
+           MOVE SITUACAO-FORN     TO WS-TAB-FORN-SIT (WS-TAB-FORN-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADFORN.
+           PERFORM 001-05-FS-CADFORN.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       002-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 002-01-LER-CADPECA.
+
+           IF FS-CADPECA EQUAL '10'
+               DISPLAY '* ARQUIVO CADPECA VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO    *'
+               PERFORM 004-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       002-01-LER-CADPECA         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CADPECA.
+
+           IF FS-CADPECA NOT EQUAL '10'
+               PERFORM 001-02-FS-CADPECA.
+
+       002-01-FIM.                EXIT.
+
+      *================================================================*
+       003-00-TRATAR              SECTION.
+      *================================================================*
+           ADD 1                  TO ACUM-LIDOS.
+           PERFORM 003-02-VALIDAR-FORNECEDOR.
+
+           IF WS-FORN-OK EQUAL 'N'
+               ADD 1               TO ACUM-FORN-INVALIDO
+           ELSE
+               IF QTD-PECA LESS QTD-MINIMA
+                   MOVE 'MIN'      TO ASTER
+                   PERFORM 003-01-GRAVAR-CADATU
+               ELSE
+                   IF QTD-PECA GREATER QTD-MAXIMA
+                       MOVE 'MAX'  TO ASTER
+                       PERFORM 003-01-GRAVAR-CADATU.
+
+           PERFORM 002-01-LER-CADPECA.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-02-VALIDAR-FORNECEDOR  SECTION.
+      *================================================================*
+           MOVE 'N'               TO WS-FORN-OK.
+           MOVE 1                 TO WS-IDX-FORN.
+
+           PERFORM 003-03-PESQUISAR-FORNECEDOR
+               UNTIL WS-IDX-FORN GREATER WS-TAB-FORN-QTD.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       003-03-PESQUISAR-FORNECEDOR SECTION.
+      *================================================================*
+           IF FORNECEDOR EQUAL WS-TAB-FORN-COD (WS-IDX-FORN)
+               AND WS-TAB-FORN-SIT (WS-IDX-FORN) NOT EQUAL 'I'
+               MOVE 'S'            TO WS-FORN-OK
+               MOVE WS-TAB-FORN-QTD TO WS-IDX-FORN.
+
+           ADD 1                  TO WS-IDX-FORN.
+
+       003-03-FIM.                EXIT.
+
+      *================================================================*
+       003-01-GRAVAR-CADATU       SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE COD-PECA          TO COD-ATU.
+           MOVE NOME-PECA         TO NOME-ATU.
+           MOVE QTD-PECA          TO QTD-ATU.
+           MOVE PR-UNITARIO       TO PR-UNIT-ATU.
+           WRITE REG-CADATU.
+           PERFORM 001-03-FS-CADATU.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       004-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           IF ACUM-FORN-INVALIDO GREATER ZEROS
+               DISPLAY '* PECAS COM FORNECEDOR INVALIDO/INATIVO: '
+                       ACUM-FORN-INVALIDO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CADPECA
+                 CADATU.
+           PERFORM 001-01-TESTAR-FS.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       004-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE02'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-FORN-INVALIDO      TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
