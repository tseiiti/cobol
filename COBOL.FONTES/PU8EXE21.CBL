@@ -0,0 +1,454 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PU8EXE21.
+       AUTHOR.        OSCAR SEI ITI TANIGUCHI.
+      *
+      * LER OS REGISTROS CORRIGIDOS DE CADFUNC, ORIUNDOS DOS ERROS
+      * GRAVADOS EM FUNCINCO PELO PU8EXE15, REVALIDAR E REALIMENTAR
+      * O CADASTRO CADFUNC PARA O PROXIMO PROCESSAMENTO. O REGISTRO
+      * QUE AINDA NAO PASSAR NA VALIDACAO PERMANECE EM FUNCINCO PARA
+      * UMA NOVA TENTATIVA DE CORRECAO.
+      *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+                      DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CORRFUNC        ASSIGN TO UT-S-CORRFUNC
+                      FILE STATUS IS FS-CORRFUNC.
+      *
+           SELECT CADFUNC         ASSIGN TO UT-S-CADFUNC
+                      FILE STATUS IS FS-CADFUNC.
+      *
+           SELECT FUNCINCO        ASSIGN TO UT-S-FUNCINCO
+                      FILE STATUS IS FS-FUNCINCO.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
+      *
+       DATA           DIVISION.
+       FILE           SECTION.
+      *
+      * CORRFUNC TEM O MESMO LAYOUT DO CADFUNC: O REGISTRO REJEITADO,
+      * JA COM O CAMPO QUE FALHOU CORRIGIDO PELO DEPARTAMENTO DE RH.
+      *
+       FD CORRFUNC
+           RECORD     CONTAINS    110 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CORRFUNC.
+       01 REG-CORRFUNC.
+          05 CODIGO-R.
+             10 CODIGO            PIC 9(05).
+          05 NOME                 PIC X(30).
+          05 DT-NASC-R.
+             10 DT-NASC           PIC 9(06).
+          05 DT-NASC-DDMM REDEFINES DT-NASC-R.
+             10 DD-NASC           PIC 9(02).
+             10 MM-NASC           PIC 9(02).
+             10 AA-NASC           PIC 9(02).
+          05 DT-ADMIS-R.
+             10 DT-ADMIS          PIC 9(06).
+          05 DT-ADMIS-DDMM REDEFINES DT-ADMIS-R.
+             10 DD-ADMIS          PIC 9(02).
+             10 MM-ADMIS          PIC 9(02).
+             10 AA-ADMIS          PIC 9(02).
+          05 ENDER                PIC X(30).
+          05 CEP-R.
+             10 CEP               PIC 9(08).
+          05 UF                   PIC X(02).
+          05 FILLER               PIC X(04).
+          05 SALARIO-R.
+             10 SALARIO           PIC 9(07)V99.
+          05 DESCON-R.
+             10 DESCON            PIC 9(07)V99.
+          05 SECAO                PIC X(01).
+      *
+       FD CADFUNC
+           RECORD     CONTAINS    110 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADFUNC.
+       01 REG-CADFUNC.
+          05 CODIGO-CAD           PIC 9(05).
+          05 NOME-CAD             PIC X(30).
+          05 DT-NASC-CAD          PIC 9(06).
+          05 DT-ADMIS-CAD         PIC 9(06).
+          05 ENDER-CAD            PIC X(30).
+          05 CEP-CAD              PIC 9(08).
+          05 UF-CAD               PIC X(02).
+          05 FILLER               PIC X(04).
+          05 SALARIO-CAD          PIC 9(07)V99.
+          05 DESCON-CAD           PIC 9(07)V99.
+          05 SECAO-CAD            PIC X(01).
+      *
+       FD FUNCINCO
+           RECORD     CONTAINS    136 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-FUNCINCO.
+       01 REG-FUNCINCO.
+          05 CODIGO-ERRO          PIC 9(05).
+          05 NOME-ERRO            PIC X(30).
+          05 DT-NASC-ERRO         PIC 9(06).
+          05 DT-ADMIS-ERRO        PIC 9(06).
+          05 ENDER-ERRO           PIC X(30).
+          05 CEP-ERRO             PIC 9(08).
+          05 UF-ERRO              PIC X(02).
+          05 SALARIO-ERRO         PIC 9(07)V99.
+          05 DESCON-ERRO          PIC 9(07)V99.
+          05 SECAO-ERRO           PIC X(01).
+          05 MOTIVO-ERRO          PIC X(30).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ACUM-LIDOS              PIC 9(04) VALUE ZEROS.
+       77 ACUM-CORRIGIDOS         PIC 9(04) VALUE ZEROS.
+       77 ACUM-PENDENTES          PIC 9(04) VALUE ZEROS.
+      *
+       77 WS-MENSAGEM             PIC X(30).
+       77 WS-ACHOU-UF             PIC X(01).
+       77 WS-IDX-UF               PIC 9(02).
+      *
+       01 WS-LISTA-UF              VALUE
+          'ACALAPAMBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO'.
+          05 WS-TAB-UF-ENTRY      PIC X(02) OCCURS 27 TIMES.
+      *
+      * FILE STATUS
+      *
+       77 FS-CORRFUNC             PIC X(02) VALUE SPACES.
+       77 FS-CADFUNC              PIC X(02) VALUE SPACES.
+       77 FS-FUNCINCO             PIC X(02) VALUE SPACES.
+       77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
+       77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
+       77 FS-OPERACAO             PIC X(13) VALUE SPACES.
+       77 FS-ABERTURA             PIC X(13) VALUE 'NA ABERTURA'.
+       77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
+       77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
+       77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
+      *
+       PROCEDURE      DIVISION.
+
+      *================================================================*
+       000-00-INICIO              SECTION.
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
+           PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 002-00-VER-ARQ-VAZIO.
+           PERFORM 003-00-TRATAR
+               UNTIL FS-CORRFUNC EQUAL '10'.
+           PERFORM 005-00-IMPRIMIR-TOTAIS.
+           PERFORM 006-00-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *================================================================*
+       001-00-ABRIR-ARQUIVOS      SECTION.
+      *================================================================*
+           MOVE FS-ABERTURA       TO FS-OPERACAO.
+           OPEN INPUT  CORRFUNC
+                EXTEND CADFUNC
+                       FUNCINCO.
+           PERFORM 001-01-TESTAR-FS.
+
+       001-00-FIM.                EXIT.
+
+      *================================================================*
+       001-01-TESTAR-FS           SECTION.
+      *================================================================*
+           PERFORM 001-02-FS-CORRFUNC.
+           PERFORM 001-03-FS-CADFUNC.
+           PERFORM 001-04-FS-FUNCINCO.
+
+       001-01-FIM.                EXIT.
+
+      *================================================================*
+       001-02-FS-CORRFUNC         SECTION.
+      *================================================================*
+           MOVE 'CORRFUNC'        TO FS-ARQUIVO.
+           MOVE FS-CORRFUNC       TO FS-COD-STATUS.
+
+           IF FS-CORRFUNC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-02-FIM.                EXIT.
+
+      *================================================================*
+       001-03-FS-CADFUNC          SECTION.
+      *================================================================*
+           MOVE 'CADFUNC'         TO FS-ARQUIVO.
+           MOVE FS-CADFUNC        TO FS-COD-STATUS.
+
+           IF FS-CADFUNC NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-03-FIM.                EXIT.
+
+      *================================================================*
+       001-04-FS-FUNCINCO         SECTION.
+      *================================================================*
+           MOVE 'FUNCINCO'        TO FS-ARQUIVO.
+           MOVE FS-FUNCINCO       TO FS-COD-STATUS.
+
+           IF FS-FUNCINCO NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       002-00-VER-ARQ-VAZIO       SECTION.
+      *================================================================*
+           PERFORM 002-01-LER-CORRFUNC.
+
+           IF FS-CORRFUNC EQUAL '10'
+               DISPLAY '* ARQUIVO CORRFUNC VAZIO *'
+               DISPLAY '* PROGRAMA ENCERRADO     *'
+               PERFORM 006-00-FECHAR-ARQUIVOS
+               STOP RUN.
+
+       002-00-FIM.                EXIT.
+
+      *================================================================*
+       002-01-LER-CORRFUNC        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ CORRFUNC.
+
+           IF FS-CORRFUNC NOT EQUAL '10'
+               PERFORM 001-02-FS-CORRFUNC.
+
+       002-01-FIM.                EXIT.
+
+      *================================================================*
+       003-00-TRATAR               SECTION.
+      *================================================================*
+           MOVE "REGISTRO OK"     TO WS-MENSAGEM.
+
+           IF CODIGO-R EQUAL SPACES
+               MOVE "CODIGO NAO PREENCHIDO" TO WS-MENSAGEM.
+           IF CODIGO-R NOT NUMERIC
+               MOVE "CODIGO NAO NUMERICO" TO WS-MENSAGEM.
+           IF CODIGO-R EQUAL 00000
+               MOVE "CODIGO ZERO" TO WS-MENSAGEM.
+           IF NOME EQUAL SPACES
+               MOVE "NOME NAO PREENCHIDO" TO WS-MENSAGEM.
+
+           IF SALARIO-R EQUAL SPACES
+               MOVE "SALARIO NAO PREENCHIDO" TO WS-MENSAGEM.
+           IF SALARIO NOT NUMERIC
+               MOVE "SALARIO NAO NUMERICO" TO WS-MENSAGEM.
+           IF SALARIO NUMERIC AND SALARIO EQUAL ZEROS
+               MOVE "SALARIO ZERO" TO WS-MENSAGEM.
+
+           IF DESCON-R EQUAL SPACES
+               MOVE "DESCONTO NAO PREENCHIDO" TO WS-MENSAGEM.
+           IF DESCON NOT NUMERIC
+               MOVE "DESCONTO NAO NUMERICO" TO WS-MENSAGEM.
+           IF SALARIO NUMERIC AND DESCON NUMERIC AND
+              DESCON GREATER SALARIO
+               MOVE "DESCONTO MAIOR QUE SALARIO" TO WS-MENSAGEM.
+
+           IF DT-NASC-R EQUAL SPACES OR DT-NASC NOT NUMERIC
+               MOVE "DATA NASCIMENTO INVALIDA" TO WS-MENSAGEM
+           ELSE
+               IF DD-NASC EQUAL 00 OR DD-NASC GREATER 31 OR
+                  MM-NASC EQUAL 00 OR MM-NASC GREATER 12
+                   MOVE "DATA NASCIMENTO INVALIDA" TO WS-MENSAGEM.
+
+           IF DT-ADMIS-R EQUAL SPACES OR DT-ADMIS NOT NUMERIC
+               MOVE "DATA ADMISSAO INVALIDA" TO WS-MENSAGEM
+           ELSE
+               IF DD-ADMIS EQUAL 00 OR DD-ADMIS GREATER 31 OR
+                  MM-ADMIS EQUAL 00 OR MM-ADMIS GREATER 12
+                   MOVE "DATA ADMISSAO INVALIDA" TO WS-MENSAGEM.
+
+           IF CEP-R EQUAL SPACES
+               MOVE "CEP NAO PREENCHIDO" TO WS-MENSAGEM.
+           IF CEP NOT NUMERIC
+               MOVE "CEP NAO NUMERICO" TO WS-MENSAGEM.
+           IF CEP NUMERIC AND CEP EQUAL ZEROS
+               MOVE "CEP INVALIDO" TO WS-MENSAGEM.
+
+           PERFORM 003-03-VALIDAR-UF.
+           IF WS-ACHOU-UF EQUAL 'N'
+               MOVE "UF INVALIDA" TO WS-MENSAGEM.
+
+           IF WS-MENSAGEM EQUAL "REGISTRO OK"
+               PERFORM 003-01-GRAVAR-CADFUNC
+               ADD 1              TO ACUM-CORRIGIDOS
+           ELSE
+               PERFORM 003-02-GRAVAR-FUNCINCO
+               ADD 1              TO ACUM-PENDENTES.
+
+           ADD 1                  TO ACUM-LIDOS.
+
+           PERFORM 002-01-LER-CORRFUNC.
+
+       003-00-FIM.                EXIT.
+
+      *================================================================*
+       003-01-GRAVAR-CADFUNC      SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODIGO            TO CODIGO-CAD.
+           MOVE NOME              TO NOME-CAD.
+           MOVE DT-NASC           TO DT-NASC-CAD.
+           MOVE DT-ADMIS          TO DT-ADMIS-CAD.
+           MOVE ENDER             TO ENDER-CAD.
+           MOVE CEP               TO CEP-CAD.
+           MOVE UF                TO UF-CAD.
+           MOVE SALARIO           TO SALARIO-CAD.
+           MOVE DESCON            TO DESCON-CAD.
+           MOVE SECAO             TO SECAO-CAD.
+
+           WRITE REG-CADFUNC.
+           PERFORM 001-03-FS-CADFUNC.
+
+       003-01-FIM.                EXIT.
+
+      *================================================================*
+       003-02-GRAVAR-FUNCINCO     SECTION.
+      *================================================================*
+           MOVE FS-GRAVACAO       TO FS-OPERACAO.
+
+           MOVE CODIGO-R          TO CODIGO-ERRO.
+           MOVE NOME              TO NOME-ERRO.
+           MOVE DT-NASC           TO DT-NASC-ERRO.
+           MOVE DT-ADMIS          TO DT-ADMIS-ERRO.
+           MOVE ENDER             TO ENDER-ERRO.
+           MOVE CEP               TO CEP-ERRO.
+           MOVE UF                TO UF-ERRO.
+           MOVE SALARIO           TO SALARIO-ERRO.
+           MOVE DESCON            TO DESCON-ERRO.
+           MOVE SECAO             TO SECAO-ERRO.
+           MOVE WS-MENSAGEM       TO MOTIVO-ERRO.
+
+           WRITE REG-FUNCINCO.
+           PERFORM 001-04-FS-FUNCINCO.
+
+       003-02-FIM.                EXIT.
+
+      *================================================================*
+       003-03-VALIDAR-UF          SECTION.
+      *================================================================*
+           MOVE 'N'                TO WS-ACHOU-UF.
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+               UNTIL WS-IDX-UF GREATER 27
+                  OR WS-ACHOU-UF EQUAL 'S'
+               IF UF EQUAL WS-TAB-UF-ENTRY (WS-IDX-UF)
+                   MOVE 'S'        TO WS-ACHOU-UF.
+
+       003-03-FIM.                EXIT.
+
+      *================================================================*
+       005-00-IMPRIMIR-TOTAIS     SECTION.
+      *================================================================*
+           DISPLAY 'TOTAL DE REGISTROS LIDOS        ==> ' ACUM-LIDOS.
+           DISPLAY 'TOTAL REALIMENTADOS EM CADFUNC   ==> '
+                    ACUM-CORRIGIDOS.
+           DISPLAY 'TOTAL AINDA PENDENTES EM FUNCINCO ==> '
+                    ACUM-PENDENTES.
+
+       005-00-FIM.                EXIT.
+
+      *================================================================*
+       006-00-FECHAR-ARQUIVOS     SECTION.
+      *================================================================*
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE CORRFUNC
+                 CADFUNC
+                 FUNCINCO.
+           PERFORM 001-01-TESTAR-FS.
+
+           DISPLAY 'PROGRAMA ENCERRADO COM SUCESSO'.
+
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
+       006-00-FIM.                EXIT.
+
+      *================================================================*
+       900-00-ERRO                SECTION.
+      *================================================================*
+           DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
+           DISPLAY '* FILE STATUS = ' FS-COD-STATUS
+           DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           MOVE 0090              TO RETURN-CODE
+           STOP RUN.
+
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE21'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-CORRIGIDOS         TO RUNLOG-QTD-GRAVADOS
+               MOVE ACUM-PENDENTES          TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
