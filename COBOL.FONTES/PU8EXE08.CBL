@@ -17,6 +17,18 @@
       *
            SELECT RELATO          ASSIGN TO UR-S-RELATO
                       FILE STATUS IS FS-RELATO.
+      *
+           SELECT CADMATV         ASSIGN TO UT-S-CADMATV
+                      FILE STATUS IS FS-CADMATV.
+      *
+           SELECT TABTAXA         ASSIGN TO UT-S-TABTAXA
+                      FILE STATUS IS FS-TABTAXA.
+      *
+           SELECT PARMDATA        ASSIGN TO UT-S-PARMDATA
+                      FILE STATUS IS FS-PARMDATA.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -40,6 +52,49 @@
            DATA       RECORD      IS REG-RELATO.
        01 REG-RELATO.
           05 FILLER               PIC X(82).
+      *
+       FD CADMATV
+           RECORD     CONTAINS    42 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-CADMATV.
+       01 REG-CADMATV.
+          05 CODIGO-V              PIC 9(05).
+          05 NOME-V                PIC X(20).
+          05 QUANTIDADE-V          PIC 9(05).
+          05 PRECO-V               PIC 9(05)V99.
+          05 VLR-VENDA-V           PIC 9(07)V99.
+      *
+      * TABELA DE FAIXAS/PERCENTUAL DE MARKUP E DE COMISSAO,
+      * COMPARTILHADA ENTRE PU8EXE08 (TAB-TIPO = 'V') E PU8EXE12
+      * (TAB-TIPO = 'C'), PARA QUE AS DUAS POLITICAS NAO FIQUEM
+      * DESSINCRONIZADAS
+      *
+       FD TABTAXA
+           RECORD     CONTAINS    20 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-TABTAXA.
+       01 REG-TABTAXA.
+          05 TAB-TIPO              PIC X(01).
+          05 TAB-FAIXA-LIMITE      PIC 9(05).
+          05 TAB-PERCENTUAL        PIC 9(02)V99.
+          05 FILLER                PIC X(11).
+      *
+       FD PARMDATA
+           RECORD     CONTAINS    08 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMDATA.
+       01 REG-PARMDATA.
+          05 DATA-RELATORIO-PARM  PIC 9(08).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -55,20 +110,43 @@
              10 WS-MIN-SYS        PIC 9(02).
           05 FILLER               PIC X(09).
       *
+      *  DATA DE REFERENCIA DO RELATORIO - VALOR "DE FABRICA" (DATA
+      *  DO SISTEMA) CASO O ARQUIVO PARMDATA VENHA VAZIO, PERMITINDO
+      *  REPROCESSAR O RELATORIO COMO SE FOSSE EMITIDO EM OUTRA DATA
+      *
+       77 WS-DATA-RELATORIO-PARM  PIC 9(08) VALUE ZEROS.
+      *
       *  ACUMULADORES
       *
        77 ACUM-LINHAS             PIC 9(02) VALUE 60.
        77 ACUM-PAG                PIC 9(04) VALUE ZEROS.
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
       *
-      *  AREAS DE TRABALHO 
+      *  AREAS DE TRABALHO
       *
        77 WS-VLR-TOTAL            PIC 9(06)V99.
        77 WS-VLR-VENDA            PIC 9(06)V99.
       *
+      *  TABELA DE FAIXAS DE MARKUP (TIPO 'V'), CARREGADA DE TABTAXA
+      *  CRESCENTE POR FAIXA-LIMITE; A ULTIMA FAIXA E O "PEGA-TUDO"
+      *
+       01 WS-TAB-VENDA.
+          05 WS-TAB-VENDA-QTD     PIC 9(02) VALUE ZEROS.
+          05 WS-TAB-VENDA-ENTRY OCCURS 20 TIMES.
+             10 WS-TAB-VENDA-LIMITE PIC 9(05).
+             10 WS-TAB-VENDA-PERC   PIC 9(02)V99.
+      *
+       77 WS-IDX                  PIC 9(02) VALUE ZEROS.
+       77 WS-PERC-VENDA           PIC 9(02)V99.
+      *
       * FILE STATUS
       *
        77 FS-CADMAT               PIC X(02) VALUE SPACES.
        77 FS-RELATO               PIC X(02) VALUE SPACES.
+       77 FS-CADMATV              PIC X(02) VALUE SPACES.
+       77 FS-TABTAXA              PIC X(02) VALUE SPACES.
+       77 FS-PARMDATA             PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -128,13 +206,44 @@
           05 DET001-VALOR-TOTAL   PIC ZZZ.ZZ9,99.
           05 FILLER               PIC X(03) VALUE SPACES.
           05 DET001-VALOR-VENDA   PIC ZZZ.ZZ9,99.
+      *
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-06-CARREGAR-TABTAXA.
+           PERFORM 001-08-LER-PARMDATA.
            PERFORM 002-00-OBTER-DATA-HORA.
            PERFORM 003-00-VER-ARQ-VAZIO.
            PERFORM 004-00-TRATAR
@@ -147,7 +256,10 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADMAT
-                OUTPUT RELATO.
+                        TABTAXA
+                        PARMDATA
+                OUTPUT RELATO
+                       CADMATV.
            PERFORM 001-01-TESTAR-FS.
 
        001-00-FIM.                EXIT.
@@ -157,6 +269,7 @@
       *================================================================*
            PERFORM 001-02-FS-CADMAT.
            PERFORM 001-03-FS-RELATO.
+           PERFORM 001-04-FS-CADMATV.
 
        001-01-FIM.                EXIT.
 
@@ -182,10 +295,100 @@
 
        001-03-FIM.                EXIT.
 
+      *================================================================*
+       001-04-FS-CADMATV          SECTION.
+      *================================================================*
+           MOVE 'CADMATV'         TO FS-ARQUIVO.
+           MOVE FS-CADMATV        TO FS-COD-STATUS.
+
+           IF FS-CADMATV NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-04-FIM.                EXIT.
+
+      *================================================================*
+       001-05-FS-TABTAXA          SECTION.
+      *================================================================*
+           MOVE 'TABTAXA'         TO FS-ARQUIVO.
+           MOVE FS-TABTAXA        TO FS-COD-STATUS.
+
+           IF FS-TABTAXA NOT EQUAL '00' AND '10'
+               PERFORM 900-00-ERRO.
+
+       001-05-FIM.                EXIT.
+
+      *================================================================*
+       001-06-CARREGAR-TABTAXA    SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ TABTAXA.
+           PERFORM 001-05-FS-TABTAXA.
+
+           PERFORM 001-07-ACUMULAR-TABTAXA
+               UNTIL FS-TABTAXA EQUAL '10'
+                  OR WS-TAB-VENDA-QTD EQUAL 20.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE TABTAXA.
+
+      * SE O ARQUIVO NAO TROUXE NENHUMA FAIXA 'V', MANTEM AS FAIXAS
+      * HISTORICAS DE MARKUP COMO VALOR "DE FABRICA"
+           IF WS-TAB-VENDA-QTD EQUAL 0
+               MOVE 4                          TO WS-TAB-VENDA-QTD
+               MOVE 10000 TO WS-TAB-VENDA-LIMITE (1)
+               MOVE 10,00 TO WS-TAB-VENDA-PERC  (1)
+               MOVE 20000 TO WS-TAB-VENDA-LIMITE (2)
+               MOVE 15,00 TO WS-TAB-VENDA-PERC  (2)
+               MOVE 30000 TO WS-TAB-VENDA-LIMITE (3)
+               MOVE 22,00 TO WS-TAB-VENDA-PERC  (3)
+               MOVE 99999 TO WS-TAB-VENDA-LIMITE (4)
+               MOVE 30,00 TO WS-TAB-VENDA-PERC  (4).
+
+       001-06-FIM.                EXIT.
+
+      *================================================================*
+       001-07-ACUMULAR-TABTAXA    SECTION.
+      *================================================================*
+           IF TAB-TIPO EQUAL 'V'
+               ADD 1               TO WS-TAB-VENDA-QTD
+               MOVE TAB-FAIXA-LIMITE TO
+                   WS-TAB-VENDA-LIMITE (WS-TAB-VENDA-QTD)
+               MOVE TAB-PERCENTUAL TO
+                   WS-TAB-VENDA-PERC  (WS-TAB-VENDA-QTD).
+
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ TABTAXA.
+           PERFORM 001-05-FS-TABTAXA.
+
+       001-07-FIM.                EXIT.
+
+      *================================================================*
+       001-08-LER-PARMDATA        SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMDATA.
+
+           IF FS-PARMDATA EQUAL '00'
+               MOVE DATA-RELATORIO-PARM TO WS-DATA-RELATORIO-PARM
+           ELSE
+               IF FS-PARMDATA NOT EQUAL '10'
+                   MOVE 'PARMDATA' TO FS-ARQUIVO
+                   MOVE FS-PARMDATA TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMDATA.
+
+       001-08-FIM.                EXIT.
+
       *================================================================*
        002-00-OBTER-DATA-HORA     SECTION.
       *================================================================*
            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORARIO-SYS.
+
+           IF WS-DATA-RELATORIO-PARM NOT EQUAL ZEROS
+               MOVE WS-DATA-RELATORIO-PARM TO WS-DATA-SYS.
+
            MOVE WS-ANO-SYS        TO CAB003-ANO.
            MOVE WS-MES-SYS        TO CAB003-MES.
            MOVE WS-DIA-SYS        TO CAB003-DIA.
@@ -225,19 +428,17 @@
 
            COMPUTE WS-VLR-TOTAL= QUANTIDADE * PRECO.
 
-           IF CODIGO LESS 10000
-               COMPUTE WS-VLR-VENDA= WS-VLR-TOTAL* 1,1
-           ELSE IF CODIGO LESS 20000
-               COMPUTE WS-VLR-VENDA= WS-VLR-TOTAL* 1,15
-           ELSE IF CODIGO LESS 30000
-               COMPUTE WS-VLR-VENDA= WS-VLR-TOTAL* 1,22
-           ELSE
-               COMPUTE WS-VLR-VENDA= WS-VLR-TOTAL* 1,3.
+           PERFORM 004-03-OBTER-PERC-VENDA.
+
+           COMPUTE WS-VLR-VENDA =
+               WS-VLR-TOTAL * (1 + WS-PERC-VENDA / 100).
 
            PERFORM 004-01-IMPRESSAO.
+           PERFORM 004-04-GRAVAR-CADMATV.
 
            ADD 1                  TO ACUM-LINHAS.
-           
+           ADD 1                  TO ACUM-LIDOS.
+
            PERFORM 003-01-LER-CADMAT.
 
        004-00-FIM.                EXIT.
@@ -260,6 +461,43 @@
 
        004-01-FIM.                EXIT.
 
+      *================================================================*
+       004-03-OBTER-PERC-VENDA    SECTION.
+      *================================================================*
+           MOVE WS-TAB-VENDA-PERC (WS-TAB-VENDA-QTD) TO WS-PERC-VENDA.
+           MOVE 1                 TO WS-IDX.
+
+           PERFORM 004-03-01-PROCURAR-FAIXA
+               UNTIL WS-IDX GREATER WS-TAB-VENDA-QTD.
+
+       004-03-FIM.                EXIT.
+
+      *================================================================*
+       004-03-01-PROCURAR-FAIXA   SECTION.
+      *================================================================*
+           IF CODIGO LESS WS-TAB-VENDA-LIMITE (WS-IDX)
+               MOVE WS-TAB-VENDA-PERC (WS-IDX) TO WS-PERC-VENDA
+               MOVE WS-TAB-VENDA-QTD TO WS-IDX.
+
+           ADD 1                  TO WS-IDX.
+
+       004-03-01-FIM.             EXIT.
+
+      *================================================================*
+       004-04-GRAVAR-CADMATV      SECTION.
+      *================================================================*
+           MOVE CODIGO            TO CODIGO-V.
+           MOVE NOME              TO NOME-V.
+           MOVE QUANTIDADE        TO QUANTIDADE-V.
+           MOVE PRECO             TO PRECO-V.
+           MOVE WS-VLR-VENDA      TO VLR-VENDA-V.
+
+           WRITE REG-CADMATV.
+           PERFORM 001-04-FS-CADMATV.
+           ADD 1                  TO ACUM-GRAVADOS.
+
+       004-04-FIM.                EXIT.
+
       *================================================================*
        004-02-CABECALHOS          SECTION.
       *================================================================*
@@ -294,9 +532,13 @@
       *================================================================*
            MOVE FS-FECHAMENTO     TO FS-OPERACAO.
            CLOSE CADMAT
-                 RELATO.
+                 RELATO
+                 CADMATV.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        005-00-FIM.                EXIT.
 
       *================================================================*
@@ -305,6 +547,45 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
+           MOVE 0090              TO RETURN-CODE
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE08'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
