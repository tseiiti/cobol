@@ -13,10 +13,19 @@
        FILE-CONTROL.
       *
            SELECT CADPECA         ASSIGN TO UT-S-CADPECA
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS COD-PECA
                       FILE STATUS IS FS-CADPECA.
       *
            SELECT CADSEL          ASSIGN TO UT-S-CADSEL
                       FILE STATUS IS FS-CADSEL.
+      *
+           SELECT PARMSEL         ASSIGN TO UT-S-PARMSEL
+                      FILE STATUS IS FS-PARMSEL.
+      *
+           SELECT RUNLOG           ASSIGN TO UT-S-RUNLOG
+                      FILE STATUS IS FS-RUNLOG.
       *
        DATA           DIVISION.
        FILE           SECTION.
@@ -26,17 +35,8 @@
            RECORDING  MODE        IS F
            LABEL      RECORD      IS STANDARD
            DATA       RECORD      IS REG-CADPECA.
-       01 REG-CADPECA.
-          05 COD-PECA             PIC 9(05).
-          05 NOME-PECA            PIC X(30).
-          05 QTD-PECA             PIC 9(05).
-          05 QTD-MINIMA           PIC 9(05).
-          05 QTD-MAXIMA           PIC 9(05).
-          05 FORNECEDOR           PIC X(05).
-          05 PR-UNITARIO          PIC 9(07)V99.
-          05 PERDA                PIC 9(07)V99.
-          05 TIPO                 PIC X(01).
-          05 FILLER               PIC X(06).
+       COPY CADPECA
+           REPLACING ==:CADPECA-EXTENSAO:== BY ==FILLER PIC X(06)==.
       *
        FD CADSEL
            RECORD     CONTAINS    50 CHARACTERS
@@ -49,13 +49,34 @@
           05 QTD-SEL              PIC 9(05).
           05 PUNIT-SEL            PIC 9(07)V99.
           05 FILLER               PIC X(01).
+      *
+       FD PARMSEL
+           RECORD     CONTAINS    05 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-PARMSEL.
+       01 REG-PARMSEL.
+          05 COD-PECA-LIMITE      PIC 9(05).
+      *
+       FD RUNLOG
+           RECORD     CONTAINS    80 CHARACTERS
+           RECORDING  MODE        IS F
+           LABEL      RECORD      IS STANDARD
+           DATA       RECORD      IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
+      * PARAMETRO DE SELECAO - VALOR "DE FABRICA" CASO O ARQUIVO
+      * PARMSEL VENHA VAZIO
+      *
+       77 WS-COD-PECA-LIMITE      PIC 9(05) VALUE 10001.
+      *
       * FILE STATUS
       *
        77 FS-CADPECA              PIC X(02) VALUE SPACES.
        77 FS-CADSEL               PIC X(02) VALUE SPACES.
+       77 FS-PARMSEL              PIC X(02) VALUE SPACES.
        77 FS-COD-STATUS           PIC X(02) VALUE SPACES.
        77 FS-ARQUIVO              PIC X(08) VALUE SPACES.
        77 FS-OPERACAO             PIC X(13) VALUE SPACES.
@@ -63,13 +84,48 @@
        77 FS-LEITURA              PIC X(13) VALUE 'NA LEITURA'.
        77 FS-GRAVACAO             PIC X(13) VALUE 'NA GRAVACAO'.
        77 FS-FECHAMENTO           PIC X(13) VALUE 'NO FECHAMENTO'.
+      *
+      *
+      *  ACUMULADORES
+      *
+       77 ACUM-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 ACUM-GRAVADOS           PIC 9(06) VALUE ZEROS.
+      *
+      * TRILHA DE AUDITORIA (RUNLOG) - GRAVADA AO FINAL DA EXECUCAO
+      *
+       77 FS-RUNLOG               PIC X(02) VALUE SPACES.
+       77 WS-RUNLOG-STATUS        PIC X(07) VALUE SPACES.
+       01 WS-RUNLOG-DATA-HORA.
+          05 WS-RUNLOG-AAAAMMDD   PIC 9(08).
+          05 WS-RUNLOG-HHMMSS     PIC 9(06).
+          05 FILLER               PIC X(07).
+      *
+      *  ESTATISTICAS DE FIM DE JOB (HORA DE INICIO E TEMPO TOTAL DE
+      *  EXECUCAO), GRAVADAS NO RUNLOG JUNTO COM OS ACUMULADORES DE
+      *  REGISTROS LIDOS/GRAVADOS/REJEITADOS DO PROPRIO PROGRAMA
+      *
+       77 WS-RUNLOG-HORA-INICIO   PIC 9(06) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-INI       PIC 9(05) VALUE ZEROS.
+       77 WS-RUNLOG-SEG-FIM       PIC 9(05) VALUE ZEROS.
+       01 WS-RUNLOG-HMS-INICIO.
+          05 WS-RUNLOG-INI-HH     PIC 9(02).
+          05 WS-RUNLOG-INI-MM     PIC 9(02).
+          05 WS-RUNLOG-INI-SS     PIC 9(02).
+       01 WS-RUNLOG-HMS-FIM.
+          05 WS-RUNLOG-FIM-HH     PIC 9(02).
+          05 WS-RUNLOG-FIM-MM     PIC 9(02).
+          05 WS-RUNLOG-FIM-SS     PIC 9(02).
+      *
+       COPY RUNLOG.
       *
        PROCEDURE      DIVISION.
 
       *================================================================*
        000-00-INICIO              SECTION.
       *================================================================*
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA-INICIO.
            PERFORM 001-00-ABRIR-ARQUIVOS.
+           PERFORM 001-04-LER-PARMSEL.
            PERFORM 002-00-VER-ARQ-VAZIO.
            PERFORM 003-00-TRATAR
                UNTIL FS-CADPECA EQUAL '10'.
@@ -81,6 +137,7 @@
       *================================================================*
            MOVE FS-ABERTURA       TO FS-OPERACAO.
            OPEN INPUT  CADPECA
+                        PARMSEL
                 OUTPUT CADSEL.
            PERFORM 001-01-TESTAR-FS.
 
@@ -94,6 +151,25 @@
 
        001-01-FIM.                EXIT.
 
+      *================================================================*
+       001-04-LER-PARMSEL         SECTION.
+      *================================================================*
+           MOVE FS-LEITURA        TO FS-OPERACAO.
+           READ PARMSEL.
+
+           IF FS-PARMSEL EQUAL '00'
+               MOVE COD-PECA-LIMITE TO WS-COD-PECA-LIMITE
+           ELSE
+               IF FS-PARMSEL NOT EQUAL '10'
+                   MOVE 'PARMSEL'  TO FS-ARQUIVO
+                   MOVE FS-PARMSEL TO FS-COD-STATUS
+                   PERFORM 900-00-ERRO.
+
+           MOVE FS-FECHAMENTO     TO FS-OPERACAO.
+           CLOSE PARMSEL.
+
+       001-04-FIM.                EXIT.
+
       *================================================================*
        001-02-FS-CADPECA          SECTION.
       *================================================================*
@@ -144,14 +220,16 @@
        003-00-TRATAR              SECTION.
       *================================================================*
            MOVE FS-GRAVACAO       TO FS-OPERACAO.
+           ADD 1                  TO ACUM-LIDOS.
 
-           IF COD-PECA LESS 10001 AND QTD-PECA GREATER 0
+           IF COD-PECA LESS WS-COD-PECA-LIMITE AND QTD-PECA GREATER 0
                MOVE COD-PECA      TO COD-SEL
                MOVE NOME-PECA     TO NOME-SEL
                MOVE QTD-PECA      TO QTD-SEL
                MOVE PR-UNITARIO   TO PUNIT-SEL
                WRITE REG-CADSEL
-               PERFORM 001-03-FS-CADSEL.
+               PERFORM 001-03-FS-CADSEL
+               ADD 1              TO ACUM-GRAVADOS.
 
            PERFORM 002-01-LER-CADPECA.
 
@@ -165,6 +243,9 @@
                  CADSEL.
            PERFORM 001-01-TESTAR-FS.
 
+           MOVE 'OK'              TO WS-RUNLOG-STATUS.
+           PERFORM 999-00-GRAVAR-RUNLOG.
+
        004-00-FIM.                EXIT.
 
       *================================================================*
@@ -173,6 +254,44 @@
            DISPLAY '* ERRO ' FS-OPERACAO ' DO ARQUIVO ' FS-ARQUIVO
            DISPLAY '* FILE STATUS = ' FS-COD-STATUS
            DISPLAY '* PROGRAMA ENCERRADO'
+           MOVE 'ERRO'            TO WS-RUNLOG-STATUS
+           PERFORM 999-00-GRAVAR-RUNLOG
            STOP RUN.
 
-       900-00-FIM.                EXIT.
\ No newline at end of file
+       900-00-FIM.                EXIT.
+
+      *================================================================*
+       999-00-GRAVAR-RUNLOG       SECTION.
+      *================================================================*
+           OPEN EXTEND RUNLOG.
+
+           IF FS-RUNLOG EQUAL '00'
+               MOVE FUNCTION CURRENT-DATE   TO WS-RUNLOG-DATA-HORA
+               MOVE 'PU8EXE04'        TO RUNLOG-PROGRAMA
+               MOVE WS-RUNLOG-AAAAMMDD      TO RUNLOG-DATA
+               MOVE WS-RUNLOG-HHMMSS        TO RUNLOG-HORA
+               MOVE WS-RUNLOG-STATUS        TO RUNLOG-STATUS
+               MOVE WS-RUNLOG-HHMMSS        TO WS-RUNLOG-HMS-FIM
+               MOVE WS-RUNLOG-HORA-INICIO   TO WS-RUNLOG-HMS-INICIO
+               COMPUTE WS-RUNLOG-SEG-INI =
+                   (WS-RUNLOG-INI-HH * 3600) +
+                   (WS-RUNLOG-INI-MM * 60) + WS-RUNLOG-INI-SS
+               COMPUTE WS-RUNLOG-SEG-FIM =
+                   (WS-RUNLOG-FIM-HH * 3600) +
+                   (WS-RUNLOG-FIM-MM * 60) + WS-RUNLOG-FIM-SS
+               IF WS-RUNLOG-SEG-FIM GREATER OR EQUAL WS-RUNLOG-SEG-INI
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM - WS-RUNLOG-SEG-INI
+               ELSE
+                   COMPUTE RUNLOG-TEMPO-SEG =
+                       WS-RUNLOG-SEG-FIM + 86400 - WS-RUNLOG-SEG-INI
+               END-IF
+               MOVE ACUM-LIDOS              TO RUNLOG-QTD-LIDOS
+               MOVE ACUM-GRAVADOS           TO RUNLOG-QTD-GRAVADOS
+               MOVE ZEROS                   TO RUNLOG-QTD-REJEITADOS
+               WRITE REG-RUNLOG FROM WS-REG-RUNLOG
+               CLOSE RUNLOG
+           ELSE
+               DISPLAY '* AVISO RUNLOG FS=' FS-RUNLOG.
+
+       999-00-FIM.                EXIT.
